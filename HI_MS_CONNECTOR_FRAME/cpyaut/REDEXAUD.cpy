@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------* 00010000
+      *                     R E D E X                                 * 00020000
+      * TRAZA DE AUDITORIA DE SESION RD80 (VALIDACION DE TARJETA Y    * 00030000
+      * CLAVE), UNA LINEA POR INTENTO, ESCRITA POR CNWC080.           * 00040000
+      * FORMATO :  REDEXAUD                                           * 00050000
+      *---------------------------------------------------------------* 00060000
+       01 RA-REGISTRO-AUDITORIA.                                        00070000
+          05  RA-NSESION              PIC X(07).                        00080000
+          05  RA-NCICLO               PIC X(07).                        00090000
+          05  RA-SESWAS               PIC X(20).                        00100000
+          05  RA-CUSUARIO             PIC X(02).                        00110000
+          05  RA-CTERMINAL            PIC X(02).                        00120000
+          05  RA-NRO-TARJETA          PIC X(16).                        00130000
+          05  RA-IND-VALIDA           PIC X(01).                        00140000
+          05  RA-FECHA                PIC X(10).                        00150000
+          05  RA-HORA                 PIC X(08).                        00160000
