@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------* 00010000
+      *                     R E D E X                                 * 00020000
+      * CONTROL DE INTENTOS FALLIDOS DE CLAVE POR TARJETA, USADO POR  * 00030000
+      * CNWC080 PARA BLOQUEAR LA TARJETA LUEGO DE 3 CLAVES INVALIDAS  * 00040000
+      * CONSECUTIVAS.                                                 * 00050000
+      * CLAVE   :  PL-NRO-TARJETA                                     * 00060000
+      * FORMATO :  PINLOCK                                            * 00070000
+      *---------------------------------------------------------------* 00080000
+       01 PL-REGISTRO-BLOQUEO.                                          00090000
+          05  PL-NRO-TARJETA          PIC X(16).                        00100000
+          05  PL-INTENTOS-FALLIDOS    PIC 9(02).                        00110000
+          05  PL-ESTADO               PIC X(01).                        00120000
+              88 PL-ACTIVA                      VALUE 'A'.              00130000
+              88 PL-BLOQUEADA                   VALUE 'B'.              00140000
+          05  PL-FECHA-BLOQUEO        PIC X(10).                        00150000
