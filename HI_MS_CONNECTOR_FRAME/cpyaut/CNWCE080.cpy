@@ -21,6 +21,9 @@
       *********************R********************************************00009005
       *11042013 SE INCLUYE NUEVO CAMPO PARA CV3                        *00009107
       *********************R********************************************00010007
+      *09082026 SE ACTIVA DE80-CV3 COMO SEGUNDO FACTOR PARA ORDENES    *00010107
+      *         CARD-NOT-PRESENT DE MONTO ALTO                        *00010207
+      *********************R********************************************00010307
                                                                         00250000
        01 DE80-CNWCE080.                                                00260001
           05  DE80-CRUBRO            PIC X(02).                         00270001
@@ -36,5 +39,9 @@
           05  DE80-NCICLO            PIC X(07).
           05  DE80-NRO-TARJETA       PIC X(16).                         00350004
           05  DE80-PINBLOCK          PIC X(16).                         00360006
-      *   05  DE80-CV3               PIC X(48).                         00380008
+          05  DE80-CV3               PIC X(48).                         00380008
+          05  DE80-MTO-OPERACION     PIC 9(09)V9(02).                   00390007
+          05  DE80-IND-PRESENCIAL    PIC X(01).                         00400007
+              88  DE80-ES-PRESENCIAL          VALUE '1'.                00410007
+              88  DE80-ES-NO-PRESENCIAL       VALUE '2'.                00420007
 
\ No newline at end of file
