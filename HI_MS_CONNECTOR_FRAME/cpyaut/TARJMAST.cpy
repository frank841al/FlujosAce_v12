@@ -0,0 +1,13 @@
+      *---------------------------------------------------------------* 00010000
+      *                     R E D E X                                 * 00020000
+      * MAESTRO DE TARJETA Y CLAVE (PINBLOCK) VIGENTE, USADO POR      * 00030000
+      * CNWC080 PARA LA VALIDACION RD80 DE TARJETA Y CLAVE.           * 00040000
+      * CLAVE   :  TJ-NRO-TARJETA                                     * 00050000
+      * FORMATO :  TARJMAST                                           * 00060000
+      *---------------------------------------------------------------* 00070000
+       01 TJ-REGISTRO-TARJETA.                                          00080000
+          05  TJ-NRO-TARJETA          PIC X(16).                        00090000
+          05  TJ-PINBLOCK             PIC X(16).                        00100000
+          05  TJ-ESTADO               PIC X(01).                        00110000
+              88 TJ-ACTIVA                      VALUE 'A'.              00120000
+              88 TJ-ANULADA                     VALUE 'N'.              00130000
