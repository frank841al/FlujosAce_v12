@@ -0,0 +1,217 @@
+      ******************************************************************00001000
+      *---------------------------------------------------------------* 00002000
+      *                     R E D E X                                 * 00003000
+      * PROGRAM-ID :  CNWC080                                         * 00004000
+      * FUNCION    :  RD80 - VALIDACION DE TARJETA Y CLAVE             * 00005000
+      *---------------------------------------------------------------* 00006000
+       IDENTIFICATION DIVISION.                                         00007000
+       PROGRAM-ID.    CNWC080.                                          00008000
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.                     00009000
+       INSTALLATION.  CONTINENTAL BOLSA SAB.                            00010000
+       DATE-WRITTEN.  09/08/2026.                                       00011000
+       DATE-COMPILED.                                                   00012000
+      *---------------------------------------------------------------* 00013000
+      * MODIFICACIONES                                                * 00014000
+      * FECHA      AUTOR   DESCRIPCION                                * 00015000
+      * 09/08/2026 JQ      ALTA. CONTADOR DE INTENTOS FALLIDOS DE     * 00016000
+      *                    CLAVE POR TARJETA (PINLOCK), BLOQUEANDO LA * 00017000
+      *                    TARJETA AL TERCER INTENTO CONSECUTIVO.     * 00018000
+      * 09/08/2026 JQ      ALTA. EXIGE CV3 (DE80-CV3) COMO SEGUNDO    * 00018100
+      *                    FACTOR CUANDO LA OPERACION ES NO PRESEN-   * 00018200
+      *                    CIAL Y SU MONTO SUPERA EL UMBRAL DE        * 00018300
+      *                    MONTO ALTO. DS80-IND-VALIDA = '3' CUANDO   * 00018400
+      *                    EL CV3 ES REQUERIDO Y NO VIENE INFORMADO.  * 00018500
+      * 09/08/2026 JQ      ALTA. VALIDACION DE CLAVE (DE80-PINBLOCK)  * 00018600
+      *                    CONTRA EL MAESTRO DE TARJETA (TARJMAST).   * 00018700
+      *                    DS80-IND-VALIDA = '1' CUANDO LA CLAVE NO   * 00018800
+      *                    COINCIDE O LA TARJETA NO EXISTE.           * 00018900
+      *---------------------------------------------------------------* 00019000
+      *---------------------------------------------------------------* 00020000
+      * SI LA TARJETA YA SE ENCUENTRA BLOQUEADA, DEVUELVE             * 00020100
+      * DS80-IND-VALIDA = '2' SIN CONSULTAR LA CLAVE. EN CASO         * 00020200
+      * CONTRARIO, VALIDA LA CLAVE (DE80-PINBLOCK) CONTRA EL MAESTRO  * 00020300
+      * DE TARJETA (TARJMAST) Y APLICA EL CONTROL DE BLOQUEO POR      * 00021000
+      * INTENTOS FALLIDOS SOBRE ESE RESULTADO. LLEVA LA CUENTA DE     * 00024000
+      * INTENTOS FALLIDOS Y BLOQUEA LA TARJETA AL LLEGAR A 3.         * 00025000
+      * ADICIONALMENTE, PARA OPERACIONES NO PRESENCIALES (CARD-NOT-   * 00025100
+      * PRESENT) DE MONTO MAYOR O IGUAL AL UMBRAL CONFIGURADO, EXIGE  * 00025200
+      * QUE VENGA INFORMADO EL CV3 ANTES DE DAR LA CLAVE POR VALIDA.  * 00025300
+      *---------------------------------------------------------------* 00026000
+       ENVIRONMENT DIVISION.                                            00027000
+       CONFIGURATION SECTION.                                           00028000
+       SOURCE-COMPUTER.   IBM-370.                                      00029000
+       OBJECT-COMPUTER.   IBM-370.                                      00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+           SELECT BLOQUEO-TARJETA ASSIGN TO PINLOCK                     00033000
+               ORGANIZATION IS INDEXED                                  00034000
+               ACCESS MODE IS DYNAMIC                                   00035000
+               RECORD KEY IS PL-NRO-TARJETA                             00036000
+               FILE STATUS IS WS-PL-STATUS.                             00037000
+           SELECT AUDITORIA-REDEX ASSIGN TO REDEXAUD                    00037100
+               ORGANIZATION IS SEQUENTIAL.                              00037200
+           SELECT TARJETA-MAESTRO ASSIGN TO TARJMAST                    00037300
+               ORGANIZATION IS INDEXED                                  00037400
+               ACCESS MODE IS RANDOM                                    00037500
+               RECORD KEY IS TJ-NRO-TARJETA                             00037600
+               FILE STATUS IS WS-TJ-STATUS.                             00037700
+       DATA DIVISION.                                                   00038000
+       FILE SECTION.                                                    00039000
+       FD  BLOQUEO-TARJETA                                              00040000
+           RECORDING MODE IS F.                                         00041000
+       COPY PINLOCK.                                                    00042000
+       FD  AUDITORIA-REDEX                                              00042100
+           RECORDING MODE IS F.                                         00042200
+       COPY REDEXAUD.                                                   00042300
+       FD  TARJETA-MAESTRO                                              00042400
+           RECORDING MODE IS F.                                         00042500
+       COPY TARJMAST.                                                   00042600
+       WORKING-STORAGE SECTION.                                         00043000
+       01  WS-PL-STATUS                PIC X(02) VALUE '00'.            00044000
+           88 WS-PL-OK                           VALUE '00'.            00045000
+           88 WS-PL-NO-ENCONTRADO                VALUE '23'.            00046000
+       01  WS-TJ-STATUS                PIC X(02) VALUE '00'.             00046100
+           88 WS-TJ-OK                           VALUE '00'.             00046200
+           88 WS-TJ-NO-ENCONTRADO                VALUE '23'.             00046300
+       01  WS-MAX-INTENTOS             PIC 9(02) VALUE 3.                00047000
+       01  WS-UMBRAL-CV3               PIC 9(09)V9(02) VALUE 3000.00.    00047100
+       01  WS-FECHA-SISTEMA            PIC 9(08).                       00048000
+       01  WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.               00048100
+           05 WS-FEC-ANIO-E            PIC 9(04).                       00048200
+           05 WS-FEC-MES-E             PIC 9(02).                       00048300
+           05 WS-FEC-DIA-E             PIC 9(02).                       00048400
+       01  WS-FECHA-FORMATEADA.                                         00049000
+           05 WS-FEC-ANIO              PIC 9(04).                       00050000
+           05 FILLER                   PIC X(01) VALUE '-'.              00051000
+           05 WS-FEC-MES               PIC 9(02).                       00052000
+           05 FILLER                   PIC X(01) VALUE '-'.              00053000
+           05 WS-FEC-DIA               PIC 9(02).                       00054000
+       01  WS-HORA-SISTEMA             PIC 9(08).                       00054100
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.                 00054150
+           05 WS-HOR-HH-E              PIC 9(02).                       00054160
+           05 WS-HOR-MM-E              PIC 9(02).                       00054170
+           05 WS-HOR-SS-E              PIC 9(04).                       00054180
+       01  WS-HORA-FORMATEADA.                                          00054200
+           05 WS-HOR-HH                PIC 9(02).                       00054300
+           05 FILLER                   PIC X(01) VALUE ':'.              00054400
+           05 WS-HOR-MM                PIC 9(02).                       00054500
+           05 FILLER                   PIC X(01) VALUE ':'.              00054600
+           05 WS-HOR-SS                PIC 9(02).                       00054700
+       LINKAGE SECTION.                                                 00055000
+       COPY CNWCE080.                                                   00056000
+       COPY CNWCS080.                                                   00057000
+       PROCEDURE DIVISION USING DE80-CNWCE080                           00058000
+                                 DS80-CNWCS080.                         00059000
+      *---------------------------------------------------------------* 00060000
+       0000-MAINLINE.                                                   00061000
+           PERFORM 1000-INICIALIZAR                                     00062000
+           PERFORM 2000-LEER-BLOQUEO                                    00063000
+           IF PL-BLOQUEADA                                              00064000
+              MOVE '2' TO DS80-IND-VALIDA                               00065000
+           ELSE                                                         00066000
+              PERFORM 2500-VALIDAR-CLAVE                                 00065100
+              IF DS80-IND-VALIDA = '0'                                  00066100
+                 PERFORM 3500-VALIDAR-CV3                                00066200
+              END-IF                                                    00066300
+              PERFORM 3000-ACTUALIZAR-INTENTOS                          00067000
+              PERFORM 4000-GRABAR-BLOQUEO                               00068000
+           END-IF                                                       00069000
+           CLOSE BLOQUEO-TARJETA                                        00069050
+           PERFORM 5000-GRABAR-AUDITORIA                                00069100
+           GOBACK.                                                      00070000
+      *---------------------------------------------------------------* 00071000
+       1000-INICIALIZAR.                                                00072000
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD                   00073000
+           MOVE WS-FEC-ANIO-E TO WS-FEC-ANIO                            00073100
+           MOVE WS-FEC-MES-E  TO WS-FEC-MES                             00073200
+           MOVE WS-FEC-DIA-E  TO WS-FEC-DIA                             00073300
+           ACCEPT WS-HORA-SISTEMA FROM TIME                             00074100
+           MOVE WS-HOR-HH-E   TO WS-HOR-HH                              00074200
+           MOVE WS-HOR-MM-E   TO WS-HOR-MM                              00074300
+           MOVE WS-HOR-SS-E   TO WS-HOR-SS                              00074400
+           .                                                            00075000
+       1000-INICIALIZAR-EXIT.                                           00076000
+           EXIT.                                                        00077000
+      *---------------------------------------------------------------* 00078000
+       2000-LEER-BLOQUEO.                                               00079000
+           OPEN I-O BLOQUEO-TARJETA                                     00080000
+           MOVE DE80-NRO-TARJETA TO PL-NRO-TARJETA                      00081000
+           READ BLOQUEO-TARJETA                                         00082000
+              INVALID KEY                                               00083000
+                 MOVE 0   TO PL-INTENTOS-FALLIDOS                       00084000
+                 MOVE 'A' TO PL-ESTADO                                  00085000
+                 MOVE SPACES TO PL-FECHA-BLOQUEO                        00086000
+           END-READ                                                     00087000
+           .                                                            00088000
+       2000-LEER-BLOQUEO-EXIT.                                          00089000
+           EXIT.                                                        00090000
+      *---------------------------------------------------------------* 00090100
+       2500-VALIDAR-CLAVE.                                               00090200
+           MOVE DE80-NRO-TARJETA TO TJ-NRO-TARJETA                       00090300
+           OPEN INPUT TARJETA-MAESTRO                                    00090400
+           READ TARJETA-MAESTRO                                          00090500
+              INVALID KEY MOVE '23' TO WS-TJ-STATUS                      00090600
+           END-READ                                                      00090700
+           IF WS-TJ-OK AND TJ-ACTIVA AND TJ-PINBLOCK = DE80-PINBLOCK     00090800
+              MOVE '0' TO DS80-IND-VALIDA                                00090900
+           ELSE                                                          00091000
+              MOVE '1' TO DS80-IND-VALIDA                                00091100
+           END-IF                                                        00091200
+           CLOSE TARJETA-MAESTRO                                         00091300
+           .                                                             00091400
+       2500-VALIDAR-CLAVE-EXIT.                                          00091500
+           EXIT.                                                         00091600
+      *---------------------------------------------------------------* 00091700
+       3000-ACTUALIZAR-INTENTOS.                                        00092000
+           IF DS80-IND-VALIDA = '0' OR DS80-IND-VALIDA = '3'            00093000
+              MOVE 0 TO PL-INTENTOS-FALLIDOS                            00094000
+           ELSE                                                         00095000
+              ADD 1 TO PL-INTENTOS-FALLIDOS                             00096000
+              IF PL-INTENTOS-FALLIDOS >= WS-MAX-INTENTOS                00097000
+                 MOVE 'B' TO PL-ESTADO                                  00098000
+                 MOVE WS-FECHA-FORMATEADA TO PL-FECHA-BLOQUEO           00099000
+                 MOVE '2' TO DS80-IND-VALIDA                            00100000
+              END-IF                                                    00101000
+           END-IF                                                       00102000
+           .                                                            00103000
+       3000-ACTUALIZAR-INTENTOS-EXIT.                                   00104000
+           EXIT.                                                        00105000
+      *---------------------------------------------------------------* 00105100
+       3500-VALIDAR-CV3.                                                 00105200
+           IF DE80-ES-NO-PRESENCIAL                                     00105300
+              AND DE80-MTO-OPERACION >= WS-UMBRAL-CV3                   00105400
+              AND DE80-CV3 = SPACES                                     00105500
+              MOVE '3' TO DS80-IND-VALIDA                                00105600
+           END-IF                                                       00105700
+           .                                                            00105800
+       3500-VALIDAR-CV3-EXIT.                                            00105900
+           EXIT.                                                        00105950
+      *---------------------------------------------------------------* 00106000
+       4000-GRABAR-BLOQUEO.                                             00107000
+           REWRITE PL-REGISTRO-BLOQUEO                                  00108000
+              INVALID KEY                                               00109000
+                 WRITE PL-REGISTRO-BLOQUEO                              00110000
+           END-REWRITE                                                  00111000
+           .                                                            00113000
+       4000-GRABAR-BLOQUEO-EXIT.                                        00114000
+           EXIT.                                                        00115000
+      *---------------------------------------------------------------* 00115100
+       5000-GRABAR-AUDITORIA.                                           00115200
+           MOVE DE80-NSESION      TO RA-NSESION                         00115300
+           MOVE DE80-NCICLO       TO RA-NCICLO                          00115400
+           MOVE DE80-SESWAS       TO RA-SESWAS                          00115500
+           MOVE DE80-CUSUARIO     TO RA-CUSUARIO                        00115600
+           MOVE DE80-CTERMINAL    TO RA-CTERMINAL                       00115700
+           MOVE DE80-NRO-TARJETA  TO RA-NRO-TARJETA                     00115800
+           MOVE DS80-IND-VALIDA   TO RA-IND-VALIDA                      00115900
+           MOVE WS-FECHA-FORMATEADA TO RA-FECHA                         00116100
+           MOVE WS-HORA-FORMATEADA  TO RA-HORA                          00116200
+           OPEN EXTEND AUDITORIA-REDEX                                  00116300
+           WRITE RA-REGISTRO-AUDITORIA                                  00116400
+           CLOSE AUDITORIA-REDEX                                        00116500
+           .                                                            00116600
+       5000-GRABAR-AUDITORIA-EXIT.                                      00116700
+           EXIT.                                                        00116800
+      *---------------------------------------------------------------* 00116000
+       9999-EXIT.                                                       00117000
+           EXIT.                                                        00118000
