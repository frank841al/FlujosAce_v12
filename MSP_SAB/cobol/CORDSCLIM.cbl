@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CORDSCLIM.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. MANTENIMIENTO (CANCELACION/         *
+      *                    MODIFICACION) DE ORDENES SOBRE ORDMAST,   *
+      *                    COMPLEMENTO DE CORDSCLI QUE SOLO CONSULTA.*
+      * 09/08/2026 JQ      ALTA. OH-VERSION-NUEVA EN ORDHIST PARA    *
+      *                    DEJAR VALOR ANTERIOR Y NUEVO EN LA MISMA  *
+      *                    LINEA DE AUDITORIA.                       *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * CANCELA O MODIFICA CANTIDAD/PRECIO DE UNA ORDEN VIGENTE EN   *
+      * ORDMAST (CLAVE CTAVALOR+ORDEN), DEJANDO LA VERSION ANTERIOR  *
+      * COMPLETA GRABADA EN ORDHIST ANTES DE ACTUALIZAR EL MAESTRO.  *
+      * NO SE PERMITE CANCELAR NI MODIFICAR UNA ORDEN YA EJECUTADA   *
+      * O YA CANCELADA.                                              *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-MAESTRO ASSIGN TO ORDMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-CLAVE
+               FILE STATUS IS WS-OM-STATUS.
+           SELECT ORDEN-HISTORICO ASSIGN TO ORDHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-MAESTRO
+           RECORDING MODE IS F.
+       COPY ORDMAST.
+       FD  ORDEN-HISTORICO
+           RECORDING MODE IS F.
+       COPY ORDHIST.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-OH-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OH-OK                           VALUE '00'.
+       LINKAGE SECTION.
+       COPY CANCAMD.
+       PROCEDURE DIVISION USING CXO-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-ORDEN
+           IF CXO-COD-RETORNO = '00'
+              PERFORM 3000-VALIDAR-SITUACION
+           END-IF
+           IF CXO-COD-RETORNO = '00'
+              PERFORM 4000-GRABAR-HISTORICO
+              PERFORM 5000-ACTUALIZAR-ORDEN
+           END-IF
+           CLOSE ORDEN-MAESTRO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE '00'        TO CXO-COD-RETORNO
+           MOVE SPACES      TO CXO-COD-ERROR-DEV
+           MOVE SPACES      TO CXO-SITUACION-RESULTANTE
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-ORDEN.
+           OPEN I-O ORDEN-MAESTRO
+           MOVE CXO-CTAVALOR TO OM-CTAVALOR
+           MOVE CXO-ORDEN    TO OM-ORDEN
+           READ ORDEN-MAESTRO
+              INVALID KEY
+                 MOVE '12'     TO CXO-COD-RETORNO
+                 MOVE 'ORD001' TO CXO-COD-ERROR-DEV
+           END-READ
+           .
+       2000-LEER-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-SITUACION.
+           IF OM-SITUACION = 'EJECUTADA' OR OM-SITUACION = 'CANCELADA'
+              MOVE '16'     TO CXO-COD-RETORNO
+              MOVE 'ORD002' TO CXO-COD-ERROR-DEV
+           END-IF
+           .
+       3000-VALIDAR-SITUACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-GRABAR-HISTORICO.
+           MOVE OM-CTAVALOR        TO OH-CTAVALOR
+           MOVE OM-ORDEN           TO OH-ORDEN
+           MOVE CXO-FECHA          TO OH-FEC-MODIF
+           MOVE CXO-HORA           TO OH-HOR-MODIF
+           MOVE CXO-USUARIO        TO OH-USU-MODIF
+           MOVE CXO-FUNCION        TO OH-FUNCION
+           MOVE CXO-MOTIVO         TO OH-MOTIVO
+           MOVE OM-NEMONICO        TO OH-NEMONICO
+           MOVE OM-SITUACION       TO OH-SITUACION
+           MOVE OM-CAN-ORDEN       TO OH-CAN-ORDEN
+           MOVE OM-PRECIO          TO OH-PRECIO
+           MOVE OM-MTO-OPERACION   TO OH-MTO-OPERACION
+           MOVE OM-MTO-LIQUIDACION TO OH-MTO-LIQUIDACION
+           EVALUATE TRUE
+              WHEN CXO-CANCELAR
+                 MOVE 'CANCELADA'     TO OH-SITUACION-NVA
+                 MOVE OM-CAN-ORDEN    TO OH-CAN-ORDEN-NVA
+                 MOVE OM-PRECIO       TO OH-PRECIO-NVA
+                 MOVE OM-MTO-OPERACION TO OH-MTO-OPERACION-NVA
+              WHEN CXO-MODIFICAR
+                 MOVE 'MODIFICADA'       TO OH-SITUACION-NVA
+                 MOVE CXO-NUEVA-CANTIDAD TO OH-CAN-ORDEN-NVA
+                 MOVE CXO-NUEVO-PRECIO   TO OH-PRECIO-NVA
+                 COMPUTE OH-MTO-OPERACION-NVA ROUNDED =
+                         CXO-NUEVA-CANTIDAD * CXO-NUEVO-PRECIO
+           END-EVALUATE
+           OPEN EXTEND ORDEN-HISTORICO
+           WRITE OH-REGISTRO-HISTORICO
+           CLOSE ORDEN-HISTORICO
+           .
+       4000-GRABAR-HISTORICO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       5000-ACTUALIZAR-ORDEN.
+           EVALUATE TRUE
+              WHEN CXO-CANCELAR
+                 MOVE 'CANCELADA' TO OM-SITUACION
+              WHEN CXO-MODIFICAR
+                 MOVE 'MODIFICADA'   TO OM-SITUACION
+                 MOVE CXO-NUEVA-CANTIDAD TO OM-CAN-ORDEN
+                 MOVE CXO-NUEVO-PRECIO   TO OM-PRECIO
+                 COMPUTE OM-MTO-OPERACION ROUNDED =
+                         OM-CAN-ORDEN * OM-PRECIO
+           END-EVALUATE
+           MOVE CXO-FECHA    TO OM-FEC-MODIF
+           MOVE CXO-HORA     TO OM-HOR-MODIF
+           MOVE CXO-USUARIO  TO OM-USU-MODIF
+           REWRITE OM-REGISTRO-ORDEN
+              INVALID KEY
+                 MOVE '16'     TO CXO-COD-RETORNO
+                 MOVE 'ORD003' TO CXO-COD-ERROR-DEV
+           END-REWRITE
+           MOVE OM-SITUACION TO CXO-SITUACION-RESULTANTE
+           .
+       5000-ACTUALIZAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
