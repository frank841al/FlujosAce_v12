@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RORDSEXT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA DIGITO DE CONTROL DEL ISIN   *
+      *                    Y REGISTRA LA ORDEN EXTRABURSATIL COMO    *
+      *                    PENDIENTE EN OTCMAST HASTA QUE AMBAS      *
+      *                    PUNTAS LA CONFIRMEN POR COTCCONF, EN      *
+      *                    LUGAR DE DARLA POR EJECUTADA DE UNA VEZ.  *
+      * 09/08/2026 JQ      ALTA. REGISTRO CENTRALIZADO DEL ERROR DE  *
+      *                    RECHAZO VIA ERRLOGW/ERRLKUP.              *
+      * 09/08/2026 JQ      ALTA. SI EL IMPORTE NEGOCIADO SUPERA EL   *
+      *                    LIMITE DE AUTORIZACION, LA ORDEN QUEDA    *
+      *                    ADEMAS PENDIENTE DE APROBACION POR UN     *
+      *                    SEGUNDO USUARIO (COTCAPRO), INDEPENDIENTE *
+      *                    DE LA CONFIRMACION DE PUNTAS.             *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * ALTA DE ORDENES EXTRABURSATILES (OTC). RECIBE E512           *
+      * (VLMC512E), DEVUELVE S512 (VLMC512S) CON LOS NUMEROS DE      *
+      * ORDEN ASIGNADOS A CADA PUNTA, QUEDANDO EL APAREAMIENTO EN    *
+      * ESTADO PENDIENTE EN OTCMAST.                                 *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECUENCIA-OTC ASSIGN TO OTCSEQ
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT APAREAMIENTO-OTC ASSIGN TO OTCMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-ORDEN-COMPRA
+               FILE STATUS IS WS-OM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SECUENCIA-OTC
+           RECORDING MODE IS F.
+       COPY OTCSEQ.
+       FD  APAREAMIENTO-OTC
+           RECORDING MODE IS F.
+       COPY OTCMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-SW-VALIDACION           PIC X(01) VALUE 'S'.
+           88 WS-ORDEN-VALIDA                  VALUE 'S'.
+           88 WS-ORDEN-INVALIDA                VALUE 'N'.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+       01  WS-IMPORTE-NEGOCIADO        PIC S9(14)V9(02) COMP-3.
+       77  WS-LIMITE-APROBACION        PIC S9(14)V9(02) COMP-3
+                                        VALUE 500000.00.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+           05 WS-FEC-ANIO-E            PIC 9(04).
+           05 WS-FEC-MES-E             PIC 9(02).
+           05 WS-FEC-DIA-E             PIC 9(02).
+       01  WS-FECHA-FORMATEADA.
+           05 WS-FEC-ANIO              PIC 9(04).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-MES               PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-DIA               PIC 9(02).
+       COPY ISINVAL.
+       COPY ERRLOGWP.
+       LINKAGE SECTION.
+       COPY VLMC512E.
+       COPY VLMC512S.
+       PROCEDURE DIVISION USING VLMC512E-DATOS-ENTRADA
+                                 VLMC512S-DATOS-SALIDA.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-ISIN
+           IF WS-ORDEN-VALIDA
+              PERFORM 3000-ASIGNAR-ORDENES
+              PERFORM 4000-REGISTRAR-PENDIENTE
+           ELSE
+              PERFORM 9500-REGISTRAR-ERROR
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO VLMC512S-DATOS-SALIDA
+           MOVE 'S'    TO WS-SW-VALIDACION
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FEC-ANIO-E TO WS-FEC-ANIO
+           MOVE WS-FEC-MES-E  TO WS-FEC-MES
+           MOVE WS-FEC-DIA-E  TO WS-FEC-DIA
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-ISIN.
+           MOVE E512-ISIN-ENTRADA TO ISV-ISIN-VALOR
+           CALL 'ISINCHK' USING ISV-PARAMETROS
+           IF ISV-ISIN-NO-VALIDO
+              MOVE 'N'      TO WS-SW-VALIDACION
+              MOVE '20'     TO S512-COD-RETORNO
+              MOVE 'ISN001' TO S512-COD-ERROR-DEV
+           END-IF
+           .
+       2000-VALIDAR-ISIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-ASIGNAR-ORDENES.
+           OPEN I-O SECUENCIA-OTC
+           READ SECUENCIA-OTC
+           ADD 1 TO SEQ-ULTIMO-ORDEN
+           MOVE SEQ-ULTIMO-ORDEN TO S512-COM-ORDEN
+           ADD 1 TO SEQ-ULTIMO-ORDEN
+           MOVE SEQ-ULTIMO-ORDEN TO S512-VTA-ORDEN
+           REWRITE SEQ-CONTROL-EXTRABURSATIL
+           CLOSE SECUENCIA-OTC
+           MOVE E512-NEMONIC      TO S512-NEMONI-VALOR
+           MOVE E512-TIT-ORDENADOS TO S512-TIT-NEGOCIADO
+           MOVE E512-PRECIO       TO S512-PRE-NEGOCIADO
+           MOVE '00'              TO S512-COD-RETORNO
+           .
+       3000-ASIGNAR-ORDENES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-REGISTRAR-PENDIENTE.
+           COMPUTE WS-IMPORTE-NEGOCIADO ROUNDED =
+              E512-TIT-ORDENADOS * E512-PRECIO
+           MOVE S512-COM-ORDEN    TO OM-ORDEN-COMPRA
+           MOVE S512-VTA-ORDEN    TO OM-ORDEN-VENTA
+           MOVE E512-NEMONIC      TO OM-NEMONICO
+           MOVE E512-TIT-ORDENADOS TO OM-TIT-NEGOCIADO
+           MOVE E512-PRECIO       TO OM-PRE-NEGOCIADO
+           MOVE 'N'               TO OM-CONF-COMPRA
+           MOVE 'N'               TO OM-CONF-VENTA
+           MOVE 'PENDIENTE'       TO OM-ESTADO
+           MOVE WS-FECHA-FORMATEADA TO OM-FECHA-REGISTRO
+           MOVE E512-USUARIO      TO OM-USU-INGRESO
+           MOVE WS-IMPORTE-NEGOCIADO TO OM-IMPORTE-NEGOCIADO
+           IF WS-IMPORTE-NEGOCIADO > WS-LIMITE-APROBACION
+              MOVE 'P' TO OM-IND-APROBACION
+           ELSE
+              MOVE SPACE TO OM-IND-APROBACION
+           END-IF
+           MOVE SPACES            TO OM-USU-APROBADOR
+           MOVE SPACES            TO OM-FECHA-APROBACION
+           MOVE OM-IND-APROBACION TO S512-IND-APROBACION
+           OPEN I-O APAREAMIENTO-OTC
+           WRITE OM-REGISTRO-APAREAMIENTO
+              INVALID KEY
+                 MOVE '16'     TO S512-COD-RETORNO
+                 MOVE 'OTC001' TO S512-COD-ERROR-DEV
+           END-WRITE
+           CLOSE APAREAMIENTO-OTC
+           .
+       4000-REGISTRAR-PENDIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9500-REGISTRAR-ERROR.
+           MOVE 'RORDSEXT' TO EW-PROGRAMA
+           MOVE S512-COD-ERROR-DEV TO EW-COD-ERROR-DEV
+           MOVE S512-VAR1-ERROR    TO EW-VAR1
+           MOVE S512-VAR2-ERROR    TO EW-VAR2
+           CALL 'ERRLOGW' USING EW-PARAMETROS
+           .
+       9500-REGISTRAR-ERROR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
