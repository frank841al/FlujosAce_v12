@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSUNATCE.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GENERACION DE CERTIFICADOS DE       *
+      *                    RETENCION SUNAT POR COMISION SOBRE EL     *
+      *                    EXTRACTO DIARIO DE POLIZAS (POLEXT).      *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO DE POLIZAS LIQUIDADAS (POLEXT, DERI-  *
+      * VADO DE LA CONSULTA VLMC518), CALCULA LA RETENCION SUNAT     *
+      * SOBRE EL TOTAL DE COMISION DE CADA POLIZA A LA TASA VIGENTE  *
+      * Y EMITE UN CERTIFICADO (SUNATCER) POR POLIZA CON COMISION    *
+      * AFECTA, NUMERADO CON EL CORRELATIVO UNICO SUNATSEQ.          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLIZA-EXT ASSIGN TO POLEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CERTIFICADO-SUNAT ASSIGN TO SUNATCER
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-CERTIFICADO ASSIGN TO SUNATSEQ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLIZA-EXT
+           RECORDING MODE IS F.
+       COPY POLEXT.
+       FD  CERTIFICADO-SUNAT
+           RECORDING MODE IS F.
+       COPY SUNATCER.
+       FD  CONTROL-CERTIFICADO
+           RECORDING MODE IS F.
+       COPY SUNATSEQ.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-POLIZA                PIC X(01) VALUE 'N'.
+           88 WS-FIN-POLIZA                       VALUE 'S'.
+       77  WS-TASA-RETENCION            PIC 9(01)V9(04) VALUE 0.0499.
+       77  WS-IMPORTE-MINIMO            PIC S9(12)V9(02) VALUE 0.
+       77  WS-TOT-POLIZAS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-CERTIFICADOS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-RETENIDO              PIC S9(15)V99 COMP-3 VALUE 0.
+       01  WS-ULTIMO-CERTIFICADO        PIC S9(09) VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-POLIZA
+              UNTIL WS-FIN-POLIZA
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  POLIZA-EXT
+           OPEN OUTPUT CERTIFICADO-SUNAT
+           OPEN I-O    CONTROL-CERTIFICADO
+           READ CONTROL-CERTIFICADO
+           MOVE SEQ-ULTIMO-CERTIFICADO TO WS-ULTIMO-CERTIFICADO
+           READ POLIZA-EXT
+              AT END MOVE 'S' TO WS-EOF-POLIZA
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-POLIZA.
+           ADD 1 TO WS-TOT-POLIZAS
+           IF PE-TOTAL-COMISION > WS-IMPORTE-MINIMO
+              PERFORM 2100-EMITIR-CERTIFICADO
+           END-IF
+           READ POLIZA-EXT
+              AT END MOVE 'S' TO WS-EOF-POLIZA
+           END-READ
+           .
+       2000-PROCESAR-POLIZA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-EMITIR-CERTIFICADO.
+           ADD 1 TO WS-ULTIMO-CERTIFICADO
+           MOVE SPACES                  TO SC-CERTIFICADO-RETENCION
+           MOVE WS-ULTIMO-CERTIFICADO   TO SC-NRO-CERTIFICADO
+           MOVE PE-NRO-POLIZA           TO SC-NRO-POLIZA
+           MOVE PE-FEC-EJECUCION        TO SC-FEC-EMISION
+           MOVE PE-COD-CLIENTE          TO SC-COD-CLIENTE
+           MOVE PE-NOMBRE-CLIENTE       TO SC-NOMBRE-CLIENTE
+           MOVE PE-DOCUMENTO            TO SC-DOCUMENTO
+           MOVE PE-DIRECCION            TO SC-DIRECCION
+           MOVE PE-COD-MONEDA           TO SC-COD-MONEDA
+           MOVE PE-TOTAL-COMISION       TO SC-IMPORTE-AFECTO
+           MOVE WS-TASA-RETENCION       TO SC-TASA-RETENCION
+           COMPUTE SC-IMPORTE-RETENIDO ROUNDED =
+                   PE-TOTAL-COMISION * WS-TASA-RETENCION
+           WRITE SC-CERTIFICADO-RETENCION
+           ADD 1 TO WS-TOT-CERTIFICADOS
+           ADD SC-IMPORTE-RETENIDO TO WS-TOT-RETENIDO
+           .
+       2100-EMITIR-CERTIFICADO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           MOVE WS-ULTIMO-CERTIFICADO TO SEQ-ULTIMO-CERTIFICADO
+           REWRITE SEQ-CONTROL-CERTIFICADO
+           CLOSE POLIZA-EXT CERTIFICADO-SUNAT CONTROL-CERTIFICADO
+           DISPLAY 'CSUNATCE - POLIZAS PROCESADAS      : '
+                   WS-TOT-POLIZAS
+           DISPLAY 'CSUNATCE - CERTIFICADOS EMITIDOS    : '
+                   WS-TOT-CERTIFICADOS
+           DISPLAY 'CSUNATCE - RETENCION TOTAL EMITIDA  : '
+                   WS-TOT-RETENIDO
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
