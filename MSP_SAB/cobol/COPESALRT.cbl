@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COPESALRT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. BARRIDO DIARIO DE OPERACIONES DE    *
+      *                    CLIENTES INSTITUCIONALES (COPESCLIESP)    *
+      *                    PARA ALERTAR OPERACIONES DE MONTO ALTO.   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO OPEINST (UNA LINEA POR OPERACION DE   *
+      * CLIENTE INSTITUCIONAL) Y, PARA CADA OPERACION, INVOCA A      *
+      * LRGTRDCK. LAS OPERACIONES QUE SUPERAN EL UMBRAL SE ESCRIBEN  *
+      * EN EL REPORTE DE ALERTAS PARA LA MESA DE CONTROL.            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACION-INST ASSIGN TO OPEINST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERTA-INST    ASSIGN TO OPEALRT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERACION-INST
+           RECORDING MODE IS F.
+       COPY OPEINST.
+       FD  ALERTA-INST
+           RECORDING MODE IS F.
+       01  OPEALRT-REC                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-OPERACION            PIC X(01) VALUE 'N'.
+           88 WS-FIN-OPERACION                   VALUE 'S'.
+       77  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ALERTAS              PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-ALERTA.
+           05 WL-NUMERO-OPE            PIC  9(06).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CTA-ECONOMICA         PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NOMBRE-CLIE           PIC  X(40).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-MTO-OPERACION         PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FECHA-OPE             PIC  X(10).
+           05 FILLER                   PIC  X(30) VALUE SPACES.
+       COPY LRGTRADE.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-OPERACION
+              UNTIL WS-FIN-OPERACION
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  OPERACION-INST
+           OPEN OUTPUT ALERTA-INST
+           MOVE 0 TO LT-UMBRAL
+           READ OPERACION-INST
+              AT END MOVE 'S' TO WS-EOF-OPERACION
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-OPERACION.
+           ADD 1 TO WS-TOT-LEIDAS
+           MOVE OI-MTO-OPERACION TO LT-MTO-OPERACION
+           CALL 'LRGTRDCK' USING LT-PARAMETROS
+           IF LT-ES-ALERTA
+              PERFORM 2100-ESCRIBIR-ALERTA
+           END-IF
+           READ OPERACION-INST
+              AT END MOVE 'S' TO WS-EOF-OPERACION
+           END-READ
+           .
+       2000-PROCESAR-OPERACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ESCRIBIR-ALERTA.
+           MOVE SPACES            TO WS-LINEA-ALERTA
+           MOVE OI-NUMERO-OPE     TO WL-NUMERO-OPE
+           MOVE OI-CTA-ECONOMICA  TO WL-CTA-ECONOMICA
+           MOVE OI-NOMBRE-CLIE(1:40) TO WL-NOMBRE-CLIE
+           MOVE OI-MTO-OPERACION  TO WL-MTO-OPERACION
+           MOVE OI-FECHA-OPE      TO WL-FECHA-OPE
+           WRITE OPEALRT-REC FROM WS-LINEA-ALERTA
+           ADD 1 TO WS-TOT-ALERTAS
+           .
+       2100-ESCRIBIR-ALERTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE OPERACION-INST ALERTA-INST
+           DISPLAY 'COPESALRT - OPERACIONES LEIDAS : ' WS-TOT-LEIDAS
+           DISPLAY 'COPESALRT - ALERTAS EMITIDAS    : ' WS-TOT-ALERTAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
