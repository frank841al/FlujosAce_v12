@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RCUSTSET.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. EXTRACTO DIARIO DE LIQUIDACION PARA *
+      *                    EL BANCO CUSTODIO, CRUZANDO LA PUNTA DE   *
+      *                    VALORES Y LA PUNTA DE EFECTIVO DE CADA    *
+      *                    ORDEN EJECUTADA QUE LIQUIDA EN LA FECHA   *
+      *                    DE CORTE.                                 *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE ORDMAST COMPLETO EN ORDEN DE CLAVE. POR CADA ORDEN   *
+      * EJECUTADA CON OM-TIPO-ORDEN Y OM-FECHA-VALOR INFORMADOS      *
+      * CUYA FECHA DE VALOR COINCIDE CON LA FECHA DE CORTE DEL        *
+      * PROCESO, ARMA UNA LINEA DEL EXTRACTO COMBINANDO LA CANTIDAD  *
+      * DE TITULOS (PUNTA DE VALORES) Y EL MONTO DE LIQUIDACION      *
+      * (PUNTA DE EFECTIVO) DE LA MISMA ORDEN, CON EL CARGO/ABONO    *
+      * DERIVADO DEL TIPO DE ORDEN (COMPRA CARGA, VENTA ABONA). LAS  *
+      * ORDENES SIN ESTOS CAMPOS INFORMADOS (INGRESADAS ANTES DE     *
+      * CONTAR CON ELLOS) SE OMITEN DEL EXTRACTO.                    *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-MAESTRO ASSIGN TO ORDMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-CLAVE
+               FILE STATUS IS WS-OM-STATUS.
+           SELECT EXTRACTO-CUSTODIO ASSIGN TO CUSTSET
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-MAESTRO
+           RECORDING MODE IS F.
+       COPY ORDMAST.
+       FD  EXTRACTO-CUSTODIO
+           RECORDING MODE IS F.
+       COPY CUSTSET.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-FIN                          VALUE '10'.
+       01  WS-CS-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CS-OK                           VALUE '00'.
+       01  WS-FECHA-CORTE              PIC 9(08).
+       01  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-EXTRACTADAS          PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-OMITIDAS             PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-OM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           ACCEPT WS-FECHA-CORTE FROM DATE YYYYMMDD
+           OPEN INPUT  ORDEN-MAESTRO
+           OPEN OUTPUT EXTRACTO-CUSTODIO
+           MOVE LOW-VALUES TO OM-CLAVE
+           START ORDEN-MAESTRO KEY IS NOT LESS THAN OM-CLAVE
+              INVALID KEY MOVE '10' TO WS-OM-STATUS
+           END-START
+           IF WS-OM-OK
+              READ ORDEN-MAESTRO NEXT RECORD
+                 AT END MOVE '10' TO WS-OM-STATUS
+              END-READ
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-LEIDAS
+           IF OM-SITUACION = 'EJECUTADA'
+              AND OM-FECHA-VALOR = WS-FECHA-CORTE
+              AND (OM-ES-ORDEN-COMPRA OR OM-ES-ORDEN-VENTA)
+              PERFORM 2100-EXTRACTAR-ORDEN
+           ELSE
+              ADD 1 TO WS-TOT-OMITIDAS
+           END-IF
+           READ ORDEN-MAESTRO NEXT RECORD
+              AT END MOVE '10' TO WS-OM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-EXTRACTAR-ORDEN.
+           MOVE OM-CTAVALOR        TO CS-CTAVALOR
+           MOVE OM-ORDEN           TO CS-NRO-ORDEN
+           MOVE OM-NEMONICO        TO CS-NEMONICO
+           MOVE OM-TIPO-ORDEN      TO CS-TIPO-ORDEN
+           MOVE OM-CAN-ORDEN       TO CS-CAN-TITULOS
+           MOVE OM-FECHA-VALOR     TO CS-FECHA-VALOR
+           MOVE OM-MTO-LIQUIDACION TO CS-IMPORTE-EFECTIVO
+           IF OM-ES-ORDEN-COMPRA
+              MOVE 'C' TO CS-CARGO-ABONO
+           ELSE
+              MOVE 'A' TO CS-CARGO-ABONO
+           END-IF
+           WRITE CS-REGISTRO-LIQUIDACION
+           ADD 1 TO WS-TOT-EXTRACTADAS
+           .
+       2100-EXTRACTAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-MAESTRO EXTRACTO-CUSTODIO
+           DISPLAY 'RCUSTSET - ORDENES LEIDAS     : ' WS-TOT-LEIDAS
+           DISPLAY 'RCUSTSET - LINEAS EXTRACTADAS : '
+              WS-TOT-EXTRACTADAS
+           DISPLAY 'RCUSTSET - ORDENES OMITIDAS    : ' WS-TOT-OMITIDAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
