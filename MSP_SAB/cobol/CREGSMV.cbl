@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CREGSMV.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. REPORTE REGULATORIO SMV/BVL DE      *
+      *                    OPERACIONES DE MONTO ALTO SOBRE EL        *
+      *                    EXTRACTO DIARIO DE OPERACIONES NEGOCIADAS.*
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO NEGREG (UNA LINEA POR OPERACION        *
+      * NEGOCIADA, MISMO UNIVERSO QUE RORDNEG/RORDNEGB, CON LOS       *
+      * DATOS DE CLIENTE Y CORREDORA QUE EXIGE EL REPORTE) E INVOCA  *
+      * AL MISMO VERIFICADOR DE MONTO ALTO USADO PARA LA ALERTA A    *
+      * CLIENTES INSTITUCIONALES (LRGTRDCK), AHORA CON EL UMBRAL     *
+      * REGULATORIO DE LA SMV/BVL. LAS OPERACIONES QUE LO SUPERAN SE *
+      * ESCRIBEN EN EL REPORTE REGSMV PARA SU ENVIO AL REGULADOR.    *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACION-NEG-REG ASSIGN TO NEGREGEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORTE-SMV       ASSIGN TO REGSMV
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERACION-NEG-REG
+           RECORDING MODE IS F.
+       COPY NEGREG.
+       FD  REPORTE-SMV
+           RECORDING MODE IS F.
+       01  REGSMV-REC                  PIC X(150).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-OPERACION            PIC X(01) VALUE 'N'.
+           88 WS-FIN-OPERACION                   VALUE 'S'.
+       77  WS-UMBRAL-SMV               PIC 9(12)V9(02) VALUE 1000000.00.
+       77  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-REPORTADAS           PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-REPORTE.
+           05 WL-NUMERO-OPE            PIC  9(06).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FECHA-OPE             PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NEMONIC               PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-LUGAR-NEGOCIA         PIC  X(01).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-COMVEN                PIC  X(01).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CAN-TITULOS           PIC  Z(10)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-MTO-OPERACION         PIC  Z(12)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-COD-CLIENTE           PIC  X(08).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-RUC-CLIENTE           PIC  X(11).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-COD-CORREDORA         PIC  X(06).
+           05 FILLER                   PIC  X(73) VALUE SPACES.
+       COPY LRGTRADE.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-OPERACION
+              UNTIL WS-FIN-OPERACION
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  OPERACION-NEG-REG
+           OPEN OUTPUT REPORTE-SMV
+           MOVE WS-UMBRAL-SMV TO LT-UMBRAL
+           READ OPERACION-NEG-REG
+              AT END MOVE 'S' TO WS-EOF-OPERACION
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-OPERACION.
+           ADD 1 TO WS-TOT-LEIDAS
+           MOVE RG-MTO-OPERACION TO LT-MTO-OPERACION
+           CALL 'LRGTRDCK' USING LT-PARAMETROS
+           IF LT-ES-ALERTA
+              PERFORM 2100-ESCRIBIR-REPORTE
+           END-IF
+           READ OPERACION-NEG-REG
+              AT END MOVE 'S' TO WS-EOF-OPERACION
+           END-READ
+           .
+       2000-PROCESAR-OPERACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ESCRIBIR-REPORTE.
+           MOVE SPACES              TO WS-LINEA-REPORTE
+           MOVE RG-NUMERO-OPE       TO WL-NUMERO-OPE
+           MOVE RG-FECHA-OPE        TO WL-FECHA-OPE
+           MOVE RG-NEMONIC          TO WL-NEMONIC
+           MOVE RG-LUGAR-NEGOCIA    TO WL-LUGAR-NEGOCIA
+           MOVE RG-COMVEN           TO WL-COMVEN
+           MOVE RG-CAN-TITULOS      TO WL-CAN-TITULOS
+           MOVE RG-MTO-OPERACION    TO WL-MTO-OPERACION
+           MOVE RG-COD-CLIENTE      TO WL-COD-CLIENTE
+           MOVE RG-RUC-CLIENTE      TO WL-RUC-CLIENTE
+           MOVE RG-COD-CORREDORA    TO WL-COD-CORREDORA
+           WRITE REGSMV-REC FROM WS-LINEA-REPORTE
+           ADD 1 TO WS-TOT-REPORTADAS
+           .
+       2100-ESCRIBIR-REPORTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE OPERACION-NEG-REG REPORTE-SMV
+           DISPLAY 'CREGSMV - OPERACIONES ANALIZADAS : ' WS-TOT-LEIDAS
+           DISPLAY 'CREGSMV - REPORTADAS A LA SMV/BVL : '
+                   WS-TOT-REPORTADAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
