@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QUOHLKUP.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. SERVICIO CENTRALIZADO DE CONSULTA   *
+      *                    DE LA COTIZACION VIGENTE DE UN NEMONICO A *
+      *                    UNA FECHA PASADA, CONTRA EL HISTORICO     *
+      *                    QUOTEHST, PARA RECALCULAR VALORIZACIONES. *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE QUOTEHST DESDE EL PRIMER REGISTRO DE QL-NEMONICO Y   *
+      * CONSERVA EL ULTIMO LEIDO CUYA FECHA NO SUPERE A                *
+      * QL-FECHA-CONSULTA; COMO LA CLAVE ES ASCENDENTE POR FECHA/    *
+      * HORA DENTRO DE CADA NEMONICO, ESE ES EL PRECIO VIGENTE A LA  *
+      * FECHA PEDIDA. SE DETIENE AL CAMBIAR DE NEMONICO, AL LLEGAR A *
+      * UNA FECHA POSTERIOR A LA PEDIDA, O AL FIN DEL ARCHIVO.       *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COTIZACION-HISTORICO ASSIGN TO QUOTEHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QH-CLAVE
+               FILE STATUS IS WS-QH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COTIZACION-HISTORICO
+           RECORDING MODE IS F.
+       COPY QUOTEHST.
+       WORKING-STORAGE SECTION.
+       01  WS-QH-STATUS                PIC X(02) VALUE '00'.
+           88 WS-QH-OK                           VALUE '00'.
+           88 WS-QH-FIN                          VALUE '10'.
+       01  WS-SW-CONTINUAR             PIC X(01) VALUE 'S'.
+           88 WS-CONTINUAR-BUSQUEDA              VALUE 'S'.
+           88 WS-DETENER-BUSQUEDA                VALUE 'N'.
+       LINKAGE SECTION.
+       COPY QUOHLKUP.
+       PROCEDURE DIVISION USING QL-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-POSICIONAR
+           IF WS-QH-OK
+              PERFORM 3000-BUSCAR-VIGENTE
+                 UNTIL WS-QH-FIN OR WS-DETENER-BUSQUEDA
+           END-IF
+           CLOSE COTIZACION-HISTORICO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0    TO QL-PRECIO-VIGENTE
+           MOVE 0    TO QL-FECHA-ENCONTRADA
+           MOVE 0    TO QL-HORA-ENCONTRADA
+           MOVE 'N'  TO QL-IND-RESULTADO
+           MOVE 'S'  TO WS-SW-CONTINUAR
+           OPEN INPUT COTIZACION-HISTORICO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-POSICIONAR.
+           MOVE QL-NEMONICO  TO QH-NEMONICO
+           MOVE LOW-VALUES   TO QH-FECHA-COTIZACION
+           MOVE LOW-VALUES   TO QH-HORA-COTIZACION
+           START COTIZACION-HISTORICO KEY IS NOT LESS THAN QH-CLAVE
+              INVALID KEY MOVE '10' TO WS-QH-STATUS
+           END-START
+           IF WS-QH-OK
+              READ COTIZACION-HISTORICO NEXT RECORD
+                 AT END MOVE '10' TO WS-QH-STATUS
+              END-READ
+           END-IF
+           .
+       2000-POSICIONAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-BUSCAR-VIGENTE.
+           IF QH-NEMONICO NOT = QL-NEMONICO
+              OR QH-FECHA-COTIZACION > QL-FECHA-CONSULTA
+              MOVE 'N' TO WS-SW-CONTINUAR
+           ELSE
+              MOVE QH-PRECIO             TO QL-PRECIO-VIGENTE
+              MOVE QH-FECHA-COTIZACION   TO QL-FECHA-ENCONTRADA
+              MOVE QH-HORA-COTIZACION    TO QL-HORA-ENCONTRADA
+              MOVE 'S'                   TO QL-IND-RESULTADO
+              READ COTIZACION-HISTORICO NEXT RECORD
+                 AT END MOVE '10' TO WS-QH-STATUS
+              END-READ
+           END-IF
+           .
+       3000-BUSCAR-VIGENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
