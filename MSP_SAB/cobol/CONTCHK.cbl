@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONTCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA FORMATO DE CORREO            *
+      *                    ELECTRONICO Y DE NUMERO TELEFONICO DE     *
+      *                    CONTACTO DE CLIENTE.                      *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * CTC-EMAIL ES VALIDO CUANDO TIENE UNA UNICA ARROBA, CON AL    *
+      * MENOS UN CARACTER ANTES DE ELLA, Y UN PUNTO POSTERIOR A LA   *
+      * ARROBA CON AL MENOS UN CARACTER ANTES Y DESPUES DEL PUNTO.   *
+      * CTC-TELEFONO ES VALIDO CUANDO, DESPUES DE UN POSIBLE SIGNO   *
+      * '+' INICIAL, TODOS LOS CARACTERES RESTANTES SON NUMERICOS Y  *
+      * LA LONGITUD TOTAL ESTA ENTRE 6 Y 20 CARACTERES.              *
+      * UN CAMPO EN BLANCO SE CONSIDERA NO VALIDO EN AMBOS CASOS.    *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUBI                     PIC 9(02) COMP.
+       01  WS-CARACTER                 PIC X(01).
+       01  WS-SW-CONTENIDO-FIN         PIC X(01) VALUE 'N'.
+           88 WS-CONTENIDO-TERMINADO            VALUE 'S'.
+       01  WS-LONGITUD-EMAIL           PIC 9(02) COMP VALUE 0.
+       01  WS-CONT-ARROBA              PIC 9(02) COMP VALUE 0.
+       01  WS-POS-ARROBA               PIC 9(02) COMP VALUE 0.
+       01  WS-POS-ULT-PUNTO            PIC 9(02) COMP VALUE 0.
+       01  WS-LONGITUD-TEL             PIC 9(02) COMP VALUE 0.
+       01  WS-POS-INICIO-TEL           PIC 9(02) COMP VALUE 1.
+       01  WS-SW-TEL-INVALIDO          PIC X(01) VALUE 'N'.
+           88 WS-TEL-ES-INVALIDO                VALUE 'S'.
+       LINKAGE SECTION.
+       COPY CONTCHKP.
+       PROCEDURE DIVISION USING CTC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-EMAIL
+           PERFORM 4000-VALIDAR-TELEFONO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 'S' TO CTC-IND-EMAIL-VALIDO
+           MOVE 'S' TO CTC-IND-TEL-VALIDO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-EMAIL.
+           IF CTC-EMAIL = SPACES
+              MOVE 'N' TO CTC-IND-EMAIL-VALIDO
+           ELSE
+              MOVE 'N' TO WS-SW-CONTENIDO-FIN
+              MOVE 0   TO WS-LONGITUD-EMAIL
+              MOVE 0   TO WS-CONT-ARROBA
+              MOVE 0   TO WS-POS-ARROBA
+              MOVE 0   TO WS-POS-ULT-PUNTO
+              PERFORM 2100-EXAMINAR-CARACTER-EMAIL
+                 VARYING WS-SUBI FROM 1 BY 1 UNTIL WS-SUBI > 80
+              IF WS-LONGITUD-EMAIL < 5
+                 OR WS-CONT-ARROBA NOT = 1
+                 OR WS-POS-ARROBA = 1
+                 OR WS-POS-ULT-PUNTO = 0
+                 OR WS-POS-ULT-PUNTO < WS-POS-ARROBA + 2
+                 OR WS-POS-ULT-PUNTO NOT < WS-LONGITUD-EMAIL
+                 MOVE 'N' TO CTC-IND-EMAIL-VALIDO
+              END-IF
+           END-IF
+           .
+       2000-VALIDAR-EMAIL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-EXAMINAR-CARACTER-EMAIL.
+           IF NOT WS-CONTENIDO-TERMINADO
+              MOVE CTC-EMAIL(WS-SUBI:1) TO WS-CARACTER
+              IF WS-CARACTER = SPACE
+                 MOVE 'S' TO WS-SW-CONTENIDO-FIN
+                 COMPUTE WS-LONGITUD-EMAIL = WS-SUBI - 1
+              ELSE
+                 IF WS-CARACTER = '@'
+                    ADD 1 TO WS-CONT-ARROBA
+                    IF WS-POS-ARROBA = 0
+                       MOVE WS-SUBI TO WS-POS-ARROBA
+                    END-IF
+                 END-IF
+                 IF WS-CARACTER = '.'
+                    MOVE WS-SUBI TO WS-POS-ULT-PUNTO
+                 END-IF
+                 IF WS-SUBI = 80
+                    MOVE 80 TO WS-LONGITUD-EMAIL
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2100-EXAMINAR-CARACTER-EMAIL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-VALIDAR-TELEFONO.
+           IF CTC-TELEFONO = SPACES
+              MOVE 'N' TO CTC-IND-TEL-VALIDO
+           ELSE
+              MOVE 'N' TO WS-SW-CONTENIDO-FIN
+              MOVE 0   TO WS-LONGITUD-TEL
+              PERFORM 4100-EXAMINAR-CARACTER-TEL
+                 VARYING WS-SUBI FROM 1 BY 1 UNTIL WS-SUBI > 20
+              MOVE 1 TO WS-POS-INICIO-TEL
+              IF CTC-TELEFONO(1:1) = '+'
+                 MOVE 2 TO WS-POS-INICIO-TEL
+              END-IF
+              IF WS-LONGITUD-TEL < 6
+                 MOVE 'N' TO CTC-IND-TEL-VALIDO
+              ELSE
+                 MOVE 'N' TO WS-SW-TEL-INVALIDO
+                 PERFORM 4200-VERIFICAR-DIGITO-TEL
+                    VARYING WS-SUBI FROM WS-POS-INICIO-TEL BY 1
+                    UNTIL WS-SUBI > WS-LONGITUD-TEL
+                 IF WS-TEL-ES-INVALIDO
+                    MOVE 'N' TO CTC-IND-TEL-VALIDO
+                 END-IF
+              END-IF
+           END-IF
+           .
+       4000-VALIDAR-TELEFONO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4100-EXAMINAR-CARACTER-TEL.
+           IF NOT WS-CONTENIDO-TERMINADO
+              IF CTC-TELEFONO(WS-SUBI:1) = SPACE
+                 MOVE 'S' TO WS-SW-CONTENIDO-FIN
+                 COMPUTE WS-LONGITUD-TEL = WS-SUBI - 1
+              ELSE
+                 IF WS-SUBI = 20
+                    MOVE 20 TO WS-LONGITUD-TEL
+                 END-IF
+              END-IF
+           END-IF
+           .
+       4100-EXAMINAR-CARACTER-TEL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4200-VERIFICAR-DIGITO-TEL.
+           IF CTC-TELEFONO(WS-SUBI:1) NOT NUMERIC
+              MOVE 'S' TO WS-SW-TEL-INVALIDO
+           END-IF
+           .
+       4200-VERIFICAR-DIGITO-TEL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
