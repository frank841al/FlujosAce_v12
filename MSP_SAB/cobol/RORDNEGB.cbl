@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RORDNEGB.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. ENVIO POR LOTE DE OPERACIONES       *
+      *                    NEGOCIADAS SIN EL TOPE DE 50 OCURRENCIAS  *
+      *                    DE LA TRANSACCION EN LINEA RORDNEG.       *
+      * 09/08/2026 JQ      ALTA. CHECKPOINT/REINICIO CONTRA RORDCKPT *
+      *                    PARA RETOMAR LA TRANSMISION SI EL LOTE SE *
+      *                    CORTA A MITAD DE CAMINO.                  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO SECUENCIAL DE OPERACIONES NEGOCIADAS DEL DIA *
+      * (NEGBATCH), DE LARGO ARBITRARIO, Y TRANSMITE CADA OPERACION  *
+      * AL BROKER/BOLSA, ESCRIBIENDO SU CONFIRMACION EN NEGCONF.     *
+      * SUSTITUYE EL AREA FIJA E527-DETALLE-01..50 DE VLMC527E PARA  *
+      * QUE UN SOLO ENVIO CUBRA CUALQUIER VOLUMEN DEL DIA.           *
+      *                                                              *
+      * AL INICIO, SI EL CHECKPOINT (RORDCKPT) TIENE UN CONTADOR DE  *
+      * OPERACIONES PROCESADAS MAYOR A CERO, SE OMITEN ESAS MISMAS   *
+      * OPERACIONES AL INICIO DE NEGBATCH (YA FUERON TRANSMITIDAS EN *
+      * UNA CORRIDA ANTERIOR) Y SE CONTINUA DESDE LA SIGUIENTE. EL    *
+      * CHECKPOINT SE ACTUALIZA LUEGO DE CADA OPERACION TRANSMITIDA  *
+      * Y SE REPONE A CERO AL TERMINAR EL LOTE COMPLETO.             *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEG-BATCH ASSIGN TO NEGBATCH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEG-CONF  ASSIGN TO NEGCONF
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-TRANSM ASSIGN TO RORDCKPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEG-BATCH
+           RECORDING MODE IS F.
+       COPY NEGDET.
+       FD  NEG-CONF
+           RECORDING MODE IS F.
+       COPY VLMC527S.
+       FD  CHECKPOINT-TRANSM
+           RECORDING MODE IS F.
+       COPY RORDCKPT.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-NEG                 PIC X(01) VALUE 'N'.
+           88 WS-FIN-NEG                        VALUE 'S'.
+       77  WS-TOT-ENVIADAS            PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-A-OMITIR            PIC 9(07) COMP VALUE 0.
+       77  WS-CONTADOR-OMITIDAS       PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-TRANSMITIR-OPERACIONES
+              UNTIL WS-FIN-NEG
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  NEG-BATCH
+           OPEN OUTPUT NEG-CONF
+           READ NEG-BATCH AT END MOVE 'S' TO WS-EOF-NEG END-READ
+           OPEN I-O CHECKPOINT-TRANSM
+           READ CHECKPOINT-TRANSM
+           MOVE CK-TOT-PROCESADAS TO WS-TOT-A-OMITIR
+           MOVE CK-TOT-PROCESADAS TO WS-TOT-ENVIADAS
+           IF WS-TOT-A-OMITIR > 0
+              PERFORM 1100-OMITIR-YA-TRANSMITIDAS
+                 VARYING WS-CONTADOR-OMITIDAS FROM 1 BY 1
+                 UNTIL WS-CONTADOR-OMITIDAS > WS-TOT-A-OMITIR
+                    OR WS-FIN-NEG
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1100-OMITIR-YA-TRANSMITIDAS.
+           READ NEG-BATCH AT END MOVE 'S' TO WS-EOF-NEG END-READ
+           .
+       1100-OMITIR-YA-TRANSMITIDAS-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-TRANSMITIR-OPERACIONES.
+           PERFORM 2100-ENVIAR-UNA-OPERACION
+           PERFORM 2150-ACTUALIZAR-CHECKPOINT
+           READ NEG-BATCH AT END MOVE 'S' TO WS-EOF-NEG END-READ
+           .
+       2000-TRANSMITIR-OPERACIONES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ENVIAR-UNA-OPERACION.
+      *    LA TRANSMISION AL BROKER/BOLSA REUTILIZA LA MISMA RUTINA   *
+      *    DE SALIDA QUE LA TRANSACCION EN LINEA RORDNEG.             *
+           MOVE SPACES             TO VLMC527S-DATOS-SALIDA
+           MOVE ND-FECHA-OPE       TO S527-FECHA-OPE
+           MOVE ND-NUMERO-OPE      TO S527-NUMERO-OPE
+           MOVE ND-LUGAR-NEGOCIA   TO S527-LUG-NEGOCIA
+           MOVE ND-SITUACION       TO S527-SIT-ASIGNAC
+           MOVE '00'               TO S527-COD-RETORNO
+           ADD 1 TO WS-TOT-ENVIADAS
+           WRITE VLMC527S-DATOS-SALIDA
+           .
+       2100-ENVIAR-UNA-OPERACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2150-ACTUALIZAR-CHECKPOINT.
+           MOVE WS-TOT-ENVIADAS TO CK-TOT-PROCESADAS
+           MOVE ND-NUMERO-OPE   TO CK-ULTIMO-NUMERO-OPE
+           REWRITE CK-REGISTRO-CHECKPOINT
+           .
+       2150-ACTUALIZAR-CHECKPOINT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           MOVE 0 TO CK-TOT-PROCESADAS
+           MOVE 0 TO CK-ULTIMO-NUMERO-OPE
+           REWRITE CK-REGISTRO-CHECKPOINT
+           CLOSE NEG-BATCH NEG-CONF CHECKPOINT-TRANSM
+           DISPLAY 'RORDNEGB - OPERACIONES TRANSMITIDAS: '
+              WS-TOT-ENVIADAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
