@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ERRLOGW.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GRABADOR CENTRALIZADO DE LA TRAZA   *
+      *                    DE ERRORES (ERRLOG), CONSULTANDO LA       *
+      *                    DESCRIPCION EN ERRLKUP.                   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECIBE EL PROGRAMA LLAMADOR Y EL CODIGO DE ERROR DEVUELTO,   *
+      * OBTIENE LA DESCRIPCION Y SEVERIDAD DEL CATALOGO VIA ERRLKUP  *
+      * Y DEJA CONSTANCIA DEL RECHAZO EN ERRLOG, MISMO MECANISMO DE  *
+      * OPEN EXTEND QUE LA TRAZA DE NOTIFICACIONES (NOTILOG).        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAZA-ERROR ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAZA-ERROR
+           RECORDING MODE IS F.
+       COPY ERRLOG.
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+           05 WS-FEC-ANIO-E            PIC 9(04).
+           05 WS-FEC-MES-E             PIC 9(02).
+           05 WS-FEC-DIA-E             PIC 9(02).
+       01  WS-FECHA-FORMATEADA.
+           05 WS-FEC-ANIO              PIC 9(04).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-MES               PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-DIA               PIC 9(02).
+       01  WS-HORA-SISTEMA             PIC 9(08).
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.
+           05 WS-HOR-HH-E              PIC 9(02).
+           05 WS-HOR-MM-E              PIC 9(02).
+           05 WS-HOR-SS-E              PIC 9(04).
+       01  WS-HORA-FORMATEADA.
+           05 WS-HOR-HH                PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE ':'.
+           05 WS-HOR-MM                PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE ':'.
+           05 WS-HOR-SS                PIC 9(02).
+       COPY ERRLKUPP.
+       LINKAGE SECTION.
+       COPY ERRLOGWP.
+       PROCEDURE DIVISION USING EW-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-CONSULTAR-CATALOGO
+           PERFORM 3000-GRABAR-TRAZA
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FEC-ANIO-E TO WS-FEC-ANIO
+           MOVE WS-FEC-MES-E  TO WS-FEC-MES
+           MOVE WS-FEC-DIA-E  TO WS-FEC-DIA
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-HOR-HH-E   TO WS-HOR-HH
+           MOVE WS-HOR-MM-E   TO WS-HOR-MM
+           MOVE WS-HOR-SS-E   TO WS-HOR-SS
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-CONSULTAR-CATALOGO.
+           MOVE EW-COD-ERROR-DEV TO EL-COD-ERROR-DEV
+           CALL 'ERRLKUP' USING EL-PARAMETROS
+           .
+       2000-CONSULTAR-CATALOGO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-GRABAR-TRAZA.
+           MOVE EW-PROGRAMA         TO EG-PROGRAMA
+           MOVE EW-COD-ERROR-DEV    TO EG-COD-ERROR-DEV
+           MOVE EL-SEVERIDAD        TO EG-SEVERIDAD
+           MOVE EL-DESCRIPCION      TO EG-DESCRIPCION
+           MOVE EW-VAR1             TO EG-VAR1
+           MOVE EW-VAR2             TO EG-VAR2
+           MOVE WS-FECHA-FORMATEADA TO EG-FECHA
+           MOVE WS-HORA-FORMATEADA  TO EG-HORA
+           OPEN EXTEND TRAZA-ERROR
+           WRITE EG-REGISTRO-ERRORLOG
+           CLOSE TRAZA-ERROR
+           .
+       3000-GRABAR-TRAZA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
