@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TEMCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. RESOLUCION DE TEM DESDE LA CURVA DE *
+      *                    TASAS DE REFERENCIA (TASAREF), CON EL     *
+      *                    INGRESO MANUAL COMO EXCEPCION.            *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * SI EL LLAMADOR ENVIA UNA TEM MANUAL (DISTINTA DE CERO) SE LA  *
+      * RESPETA TAL CUAL, DEJANDO CONSTANCIA DE QUE EL ORIGEN FUE     *
+      * MANUAL. EN CASO CONTRARIO SE BUSCA LA TASA VIGENTE EN         *
+      * TASAREF POR PLAZO Y TIPO DE INSTRUMENTO; SI NO HAY TASA       *
+      * PUBLICADA PARA ESA COMBINACION SE DEVUELVE SIN ENCONTRAR,     *
+      * PARA QUE EL LLAMADOR DECIDA SI EXIGE EL INGRESO MANUAL.       *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASA-REFERENCIA ASSIGN TO TASAREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TR-CLAVE
+               FILE STATUS IS WS-TR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASA-REFERENCIA
+           RECORDING MODE IS F.
+       COPY TASAREF.
+       WORKING-STORAGE SECTION.
+       01  WS-TR-STATUS                PIC X(02) VALUE '00'.
+           88 WS-TR-OK                          VALUE '00'.
+           88 WS-TR-NO-ENCONTRADA               VALUE '23'.
+       LINKAGE SECTION.
+       COPY TEMCHKP.
+       PROCEDURE DIVISION USING TMC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           IF TMC-TEM-MANUAL NOT = 0
+              PERFORM 2000-USAR-TEM-MANUAL
+           ELSE
+              PERFORM 3000-BUSCAR-TEM-CURVA
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0   TO TMC-TEM-RESULTANTE
+           MOVE 'N' TO TMC-IND-ENCONTRADA
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-USAR-TEM-MANUAL.
+           MOVE TMC-TEM-MANUAL TO TMC-TEM-RESULTANTE
+           MOVE 'M'            TO TMC-IND-ORIGEN
+           MOVE 'S'            TO TMC-IND-ENCONTRADA
+           .
+       2000-USAR-TEM-MANUAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-BUSCAR-TEM-CURVA.
+           MOVE TMC-DIA-PLAZO   TO TR-DIA-PLAZO
+           MOVE TMC-TIPO-INSTRU TO TR-TIPO-INSTRU
+           OPEN INPUT TASA-REFERENCIA
+           READ TASA-REFERENCIA
+               INVALID KEY MOVE '23' TO WS-TR-STATUS
+           END-READ
+           IF WS-TR-OK
+              MOVE TR-TEM TO TMC-TEM-RESULTANTE
+              MOVE 'C'    TO TMC-IND-ORIGEN
+              MOVE 'S'    TO TMC-IND-ENCONTRADA
+           ELSE
+              MOVE 'N'    TO TMC-IND-ENCONTRADA
+           END-IF
+           CLOSE TASA-REFERENCIA
+           .
+       3000-BUSCAR-TEM-CURVA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
