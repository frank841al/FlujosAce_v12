@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FXCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE TIPO DE CAMBIO VENCIDO EN *
+      *                    ORDENES EN MONEDA EXTRANJERA.             *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA LA TASA OFICIAL DEL DIA PARA FXC-MONEDA EN EL MAESTRO  *
+      * DE TIPO DE CAMBIO (FXRATES) Y COMPARA CONTRA EL TIPO DE      *
+      * CAMBIO INGRESADO EN LA ORDEN, DENTRO DE LA TOLERANCIA DADA.  *
+      * SI NO SE INFORMA TOLERANCIA SE APLICA LA TOLERANCIA POR      *
+      * DEFECTO DEL NEGOCIO (2.00%).                                 *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FXRATES ASSIGN TO FXRATES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FXR-MONEDA
+               FILE STATUS IS WS-FX-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FXRATES
+           RECORDING MODE IS F.
+       COPY FXRATE.
+       WORKING-STORAGE SECTION.
+       01  WS-FX-STATUS                PIC X(02) VALUE '00'.
+           88 WS-FX-OK                          VALUE '00'.
+           88 WS-FX-NO-ENCONTRADO                VALUE '23'.
+       01  WS-TOLERANCIA-DEFECTO       PIC 9(03)V9(02) VALUE 2.00.
+       01  WS-TOLERANCIA-USAR          PIC 9(03)V9(02).
+       01  WS-DESVIACION               PIC 9(08)V9(04) COMP-3.
+       01  WS-DESVIACION-PCT           PIC 9(05)V9(02) COMP-3.
+       01  WS-DIFERENCIA               PIC S9(08)V9(04) COMP-3.
+       LINKAGE SECTION.
+       COPY FXCHKP.
+       PROCEDURE DIVISION USING FXC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-TASA-OFICIAL
+           IF FXC-IND-RESULTADO NOT = 'X'
+              PERFORM 3000-COMPARAR-TOLERANCIA
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0 TO FXC-CAMBIO-OFICIAL
+           MOVE 'N' TO FXC-IND-RESULTADO
+           IF FXC-TOLERANCIA-PCT = 0
+              MOVE WS-TOLERANCIA-DEFECTO TO WS-TOLERANCIA-USAR
+           ELSE
+              MOVE FXC-TOLERANCIA-PCT TO WS-TOLERANCIA-USAR
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-TASA-OFICIAL.
+           MOVE FXC-MONEDA TO FXR-MONEDA
+           OPEN INPUT FXRATES
+           READ FXRATES
+               INVALID KEY MOVE '23' TO WS-FX-STATUS
+           END-READ
+           IF WS-FX-OK
+              MOVE FXR-CAMBIO-OFICIAL TO FXC-CAMBIO-OFICIAL
+           ELSE
+              MOVE 'X' TO FXC-IND-RESULTADO
+           END-IF
+           CLOSE FXRATES
+           .
+       2000-LEER-TASA-OFICIAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-COMPARAR-TOLERANCIA.
+           COMPUTE WS-DIFERENCIA =
+                   FXC-CAMBIO-INGRESADO - FXC-CAMBIO-OFICIAL
+           IF WS-DIFERENCIA < 0
+              COMPUTE WS-DIFERENCIA = WS-DIFERENCIA * -1
+           END-IF
+           IF FXC-CAMBIO-OFICIAL = 0
+              MOVE 'X' TO FXC-IND-RESULTADO
+           ELSE
+              COMPUTE WS-DESVIACION-PCT ROUNDED =
+                 (WS-DIFERENCIA / FXC-CAMBIO-OFICIAL) * 100
+              IF WS-DESVIACION-PCT > WS-TOLERANCIA-USAR
+                 MOVE 'N' TO FXC-IND-RESULTADO
+              ELSE
+                 MOVE 'S' TO FXC-IND-RESULTADO
+              END-IF
+           END-IF
+           .
+       3000-COMPARAR-TOLERANCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
