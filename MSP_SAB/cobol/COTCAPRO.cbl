@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COTCAPRO.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. APROBACION O RECHAZO, POR UN SEGUNDO*
+      *                    USUARIO DISTINTO DEL QUE INGRESO LA       *
+      *                    ORDEN, DE UNA ORDEN EXTRABURSATIL CUYO    *
+      *                    IMPORTE NEGOCIADO SUPERO EL LIMITE DE     *
+      *                    AUTORIZACION EN RORDSEXT.                 *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LOCALIZA EL REGISTRO DE APAREAMIENTO POR AP-ORDEN-COMPRA,    *
+      * VALIDA QUE TENGA APROBACION PENDIENTE Y QUE EL USUARIO       *
+      * APROBADOR NO SEA EL MISMO QUE LA INGRESO (CONTROL DE DOBLE   *
+      * FIRMA), Y REGISTRA LA APROBACION O EL RECHAZO. SI LA ORDEN   *
+      * SE APRUEBA Y AMBAS PUNTAS YA ESTABAN CONFIRMADAS, QUEDA      *
+      * CONFIRMADA EN ESE MOMENTO; SI SE RECHAZA, QUEDA RECHAZADA.   *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APAREAMIENTO-OTC ASSIGN TO OTCMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-ORDEN-COMPRA
+               FILE STATUS IS WS-OM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APAREAMIENTO-OTC
+           RECORDING MODE IS F.
+       COPY OTCMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-NO-ENCONTRADO                VALUE '23'.
+       LINKAGE SECTION.
+       COPY OTCAPRO.
+       PROCEDURE DIVISION USING AP-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-APAREAMIENTO
+           IF AP-COD-RETORNO = '00'
+              PERFORM 3000-VALIDAR-PENDIENTE
+           END-IF
+           IF AP-COD-RETORNO = '00'
+              PERFORM 4000-VALIDAR-DOBLE-FIRMA
+           END-IF
+           IF AP-COD-RETORNO = '00'
+              PERFORM 5000-REGISTRAR-DECISION
+           END-IF
+           CLOSE APAREAMIENTO-OTC
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE '00'   TO AP-COD-RETORNO
+           MOVE SPACES TO AP-COD-ERROR-DEV
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-APAREAMIENTO.
+           OPEN I-O APAREAMIENTO-OTC
+           MOVE AP-ORDEN-COMPRA TO OM-ORDEN-COMPRA
+           READ APAREAMIENTO-OTC
+              INVALID KEY
+                 MOVE '12'     TO AP-COD-RETORNO
+                 MOVE 'OTC005' TO AP-COD-ERROR-DEV
+           END-READ
+           .
+       2000-LEER-APAREAMIENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-PENDIENTE.
+           IF NOT OM-APROBACION-PENDIENTE
+              MOVE '16'     TO AP-COD-RETORNO
+              MOVE 'OTC006' TO AP-COD-ERROR-DEV
+           END-IF
+           .
+       3000-VALIDAR-PENDIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-VALIDAR-DOBLE-FIRMA.
+           IF AP-USUARIO = OM-USU-INGRESO
+              MOVE '16'     TO AP-COD-RETORNO
+              MOVE 'OTC007' TO AP-COD-ERROR-DEV
+           END-IF
+           .
+       4000-VALIDAR-DOBLE-FIRMA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       5000-REGISTRAR-DECISION.
+           MOVE AP-USUARIO TO OM-USU-APROBADOR
+           MOVE AP-FECHA   TO OM-FECHA-APROBACION
+           EVALUATE TRUE
+              WHEN AP-APRUEBA
+                 MOVE 'A' TO OM-IND-APROBACION
+                 IF OM-COMPRA-CONFIRMADA AND OM-VENTA-CONFIRMADA
+                    MOVE 'CONFIRMADA' TO OM-ESTADO
+                 END-IF
+              WHEN AP-RECHAZA
+                 MOVE 'R' TO OM-IND-APROBACION
+                 MOVE 'RECHAZADA' TO OM-ESTADO
+           END-EVALUATE
+           MOVE OM-ESTADO TO AP-ESTADO-RESULTANTE
+           REWRITE OM-REGISTRO-APAREAMIENTO
+              INVALID KEY
+                 MOVE '16'     TO AP-COD-RETORNO
+                 MOVE 'OTC008' TO AP-COD-ERROR-DEV
+           END-REWRITE
+           .
+       5000-REGISTRAR-DECISION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
