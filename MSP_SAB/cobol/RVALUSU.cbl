@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RVALUSU.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. DESPACHO GENERICO DE NOTIFICACIONES  *
+      *                    A PARTIR DEL REGISTRO ESTANDAR AST (E500), *
+      *                    CON TRAZA EN NOTILOG.                      *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECIBE EL REGISTRO ESTANDAR DE ENTRADA AST (E500), USADO POR *
+      * VARIAS FUNCIONES DE LA SAB. EL CANAL DE DESPACHO VIENE EN    *
+      * E500-INDICADOR1 ('E'=CORREO, 'S'=SMS, 'P'=NOTIFICACION EN    *
+      * PANTALLA) Y EL DESTINO (CORREO O TELEFONO) EN E500-CODIGO1.  *
+      * VALIDA EL CANAL Y EL DESTINO, DEJA CONSTANCIA DEL DESPACHO EN*
+      * NOTILOG Y DEVUELVE EL RESULTADO EN S500.                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAZA-NOTIFICACION ASSIGN TO NOTILOG
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAZA-NOTIFICACION
+           RECORDING MODE IS F.
+       COPY NOTILOG.
+       WORKING-STORAGE SECTION.
+       01  WS-CANAL-VALIDO             PIC X(01) VALUE 'N'.
+           88 WS-ES-CANAL-VALIDO                 VALUE 'S'.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+           05 WS-FEC-ANIO-E            PIC 9(04).
+           05 WS-FEC-MES-E             PIC 9(02).
+           05 WS-FEC-DIA-E             PIC 9(02).
+       01  WS-FECHA-FORMATEADA.
+           05 WS-FEC-ANIO              PIC 9(04).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-MES               PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE '-'.
+           05 WS-FEC-DIA               PIC 9(02).
+       01  WS-HORA-SISTEMA             PIC 9(08).
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.
+           05 WS-HOR-HH-E              PIC 9(02).
+           05 WS-HOR-MM-E              PIC 9(02).
+           05 WS-HOR-SS-E              PIC 9(04).
+       01  WS-HORA-FORMATEADA.
+           05 WS-HOR-HH                PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE ':'.
+           05 WS-HOR-MM                PIC 9(02).
+           05 FILLER                   PIC X(01) VALUE ':'.
+           05 WS-HOR-SS                PIC 9(02).
+       LINKAGE SECTION.
+       COPY Copy_of_VLMC500E.
+       COPY VLMC500S.
+       PROCEDURE DIVISION USING E500-VLMC500E
+                                 S500-VLMC500S.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-CANAL
+           IF WS-ES-CANAL-VALIDO
+              PERFORM 3000-GRABAR-TRAZA
+              MOVE '00' TO S500-COD-RETORNO
+           ELSE
+              MOVE '12' TO S500-COD-RETORNO
+              MOVE 'CANALINV' TO S500-COD-ERROR-DEV
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO S500-COD-RETORNO S500-COD-ERROR-DEV
+           MOVE E500-INDICADOR1 TO S500-CANAL-DESPACHADO
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FEC-ANIO-E TO WS-FEC-ANIO
+           MOVE WS-FEC-MES-E  TO WS-FEC-MES
+           MOVE WS-FEC-DIA-E  TO WS-FEC-DIA
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-HOR-HH-E   TO WS-HOR-HH
+           MOVE WS-HOR-MM-E   TO WS-HOR-MM
+           MOVE WS-HOR-SS-E   TO WS-HOR-SS
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-CANAL.
+           MOVE 'N' TO WS-CANAL-VALIDO
+           IF E500-CODIGO1 NOT = SPACES
+              AND (E500-INDICADOR1 = 'E' OR 'S' OR 'P')
+              MOVE 'S' TO WS-CANAL-VALIDO
+           END-IF
+           .
+       2000-VALIDAR-CANAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-GRABAR-TRAZA.
+           MOVE E500-INDICADOR1 TO NL-CANAL
+           MOVE E500-CODIGO1    TO NL-DESTINO
+           MOVE E500-ASUNTO1    TO NL-ASUNTO
+           MOVE WS-FECHA-FORMATEADA TO NL-FECHA
+           MOVE WS-HORA-FORMATEADA  TO NL-HORA
+           MOVE '00'            TO NL-COD-RETORNO
+           OPEN EXTEND TRAZA-NOTIFICACION
+           WRITE NL-REGISTRO-NOTIFICACION
+           CLOSE TRAZA-NOTIFICACION
+           .
+       3000-GRABAR-TRAZA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
