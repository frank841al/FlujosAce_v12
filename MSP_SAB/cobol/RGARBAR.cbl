@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RGARBAR.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. BARRIDO NOCTURNO DE COBERTURA DE    *
+      *                    GARANTIAS, GENERA LISTADO DE FALTANTES.   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO DE GARANTIAS VIGENTES (UNA POR        *
+      * CUENTA-VALOR / NEMONICO), RECALCULA EL VALOR DE COBERTURA    *
+      * PIGNORADA CONTRA EL SALDO EXPUESTO (GS-SDOXLI-G) Y ESCRIBE   *
+      * EN EL LISTADO DE FALTANTES (GAR-SHORTFALL) CADA CASO EN QUE  *
+      * LA COBERTURA PIGNORADA, NETA DEL DESCUENTO (HAIRCUT), NO     *
+      * ALCANZA A CUBRIR LA EXPOSICION.                              *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARANTIA-IN  ASSIGN TO GARIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GAR-SHORTFALL ASSIGN TO GARSHORT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARANTIA-IN
+           RECORDING MODE IS F.
+       COPY GARSWEEP.
+       FD  GAR-SHORTFALL
+           RECORDING MODE IS F.
+       01  GAR-SHORTFALL-REC          PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-GARANTIA            PIC X(01) VALUE 'N'.
+           88 WS-FIN-GARANTIA                   VALUE 'S'.
+       77  WS-TOT-LEIDOS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-FALTANTES            PIC 9(07) COMP VALUE 0.
+       01  WS-VALOR-PIGNORADO          PIC 9(14)V9(04) COMP-3.
+       01  WS-VALOR-NETO-HAIRCUT       PIC 9(14)V9(04) COMP-3.
+       01  WS-MONTO-FALTANTE           PIC 9(14)V9(04) COMP-3.
+       01  WS-LINEA-DETALLE.
+           05 WL-CTAVAL                PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NEMONI                PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-EXPUESTO              PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-PIGNORADO-NETO        PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FALTANTE              PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(50) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-GARANTIAS
+              UNTIL WS-FIN-GARANTIA
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  GARANTIA-IN
+           OPEN OUTPUT GAR-SHORTFALL
+           READ GARANTIA-IN
+               AT END MOVE 'S' TO WS-EOF-GARANTIA
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-GARANTIAS.
+           ADD 1 TO WS-TOT-LEIDOS
+           PERFORM 2100-CALCULAR-COBERTURA
+           IF WS-MONTO-FALTANTE > 0
+              PERFORM 2200-ESCRIBIR-FALTANTE
+           END-IF
+           READ GARANTIA-IN
+               AT END MOVE 'S' TO WS-EOF-GARANTIA
+           END-READ
+           .
+       2000-PROCESAR-GARANTIAS-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-CALCULAR-COBERTURA.
+           COMPUTE WS-VALOR-PIGNORADO ROUNDED =
+                   GS-TITULO-G * GS-PREREP-G
+           COMPUTE WS-VALOR-NETO-HAIRCUT ROUNDED =
+                   WS-VALOR-PIGNORADO *
+                   (1 - (GS-PORCAS-G / 100))
+           IF WS-VALOR-NETO-HAIRCUT < GS-SDOXLI-G
+              COMPUTE WS-MONTO-FALTANTE ROUNDED =
+                      GS-SDOXLI-G - WS-VALOR-NETO-HAIRCUT
+           ELSE
+              MOVE 0 TO WS-MONTO-FALTANTE
+           END-IF
+           .
+       2100-CALCULAR-COBERTURA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-FALTANTE.
+           ADD 1 TO WS-TOT-FALTANTES
+           MOVE SPACES             TO WS-LINEA-DETALLE
+           MOVE GS-CTAVAL-G         TO WL-CTAVAL
+           MOVE GS-NEMONI-G         TO WL-NEMONI
+           MOVE GS-SDOXLI-G         TO WL-EXPUESTO
+           MOVE WS-VALOR-NETO-HAIRCUT TO WL-PIGNORADO-NETO
+           MOVE WS-MONTO-FALTANTE   TO WL-FALTANTE
+           WRITE GAR-SHORTFALL-REC FROM WS-LINEA-DETALLE
+           .
+       2200-ESCRIBIR-FALTANTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE GARANTIA-IN
+           CLOSE GAR-SHORTFALL
+           DISPLAY 'RGARBAR - REGISTROS LEIDOS    : ' WS-TOT-LEIDOS
+           DISPLAY 'RGARBAR - CUENTAS CON FALTANTE: ' WS-TOT-FALTANTES
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
