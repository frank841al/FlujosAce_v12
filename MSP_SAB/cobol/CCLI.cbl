@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCLI.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA DIGITO VERIFICADOR DE RUC Y  *
+      *                    FORMATO DE DNI ANTES DE EJECUTAR LA       *
+      *                    BUSQUEDA DE CLIENTE POR DOCUMENTO.        *
+      * 09/08/2026 JQ      VALIDA FORMATO DE CORREO Y TELEFONO DE    *
+      *                    CONTACTO DEVUELTOS POR LA CONSULTA, Y     *
+      *                    SENALA EL RESULTADO EN S502.              *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * CONSULTA BOLSA CONTI - GESTION CARTERA CLIENTE.              *
+      * RECIBE E502 (VLMC502E), DEVUELVE S502/D502 (VLMC502S-D).     *
+      * CUANDO E502-TIPO-CONSULTA INDICA BUSQUEDA POR DOCUMENTO      *
+      * ('R'=RUC, 'D'=DNI) EL NUMERO RECIBIDO EN E502-DATO-CONSULTA  *
+      * SE VALIDA ANTES DE EJECUTAR LA BUSQUEDA.                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SW-DOCUMENTO             PIC X(01) VALUE 'S'.
+           88 WS-DOCUMENTO-VALIDO               VALUE 'S'.
+           88 WS-DOCUMENTO-INVALIDO             VALUE 'N'.
+       COPY DOCVAL.
+       COPY CONTCHKP.
+       LINKAGE SECTION.
+       COPY VLMC502E.
+       COPY VLMC502S-D.
+       PROCEDURE DIVISION USING VLMC502E-DATOS-ENTRADA
+                                 VLMC502S-DATOS-SALIDA.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-DOCUMENTO
+           IF WS-DOCUMENTO-VALIDO
+              PERFORM 3000-BUSCAR-CLIENTE
+              PERFORM 3500-VALIDAR-CONTACTO
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO VLMC502S-DATOS-SALIDA
+           MOVE 'S' TO WS-SW-DOCUMENTO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-DOCUMENTO.
+           IF E502-TIPO-CONSULTA = 'R' OR E502-TIPO-CONSULTA = 'D'
+              MOVE E502-TIPO-CONSULTA TO DOC-TIPO-DOCUMENTO
+              MOVE SPACES TO DOC-NUMERO-DOCUMENTO
+              MOVE E502-DATO-CONSULTA(1:11) TO DOC-NUMERO-DOCUMENTO
+              CALL 'DOCCHK' USING DOC-PARAMETROS
+              IF DOC-NO-VALIDO
+                 MOVE 'N'      TO WS-SW-DOCUMENTO
+                 MOVE '20'     TO S502-COD-RETORNO
+                 MOVE 'DOC001' TO S502-COD-ERROR-DEV
+                 MOVE E502-DATO-CONSULTA TO S502-VAR1-ERROR
+                 MOVE E502-TIPO-CONSULTA TO S502-VAR2-ERROR
+              END-IF
+           END-IF
+           .
+       2000-VALIDAR-DOCUMENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-BUSCAR-CLIENTE.
+      *    LA BUSQUEDA EFECTIVA DEL CLIENTE (ACCESO A LA BASE DE      *
+      *    CLIENTES) CONTINUA CON LA LOGICA YA EXISTENTE.             *
+           MOVE '00' TO S502-COD-RETORNO
+           MOVE E502-TIPO-CONSULTA TO S502-TIPO-DOC
+           MOVE E502-DATO-CONSULTA TO S502-NUME-DOC
+           MOVE E502-NUMCLI TO S502-NUMCLI
+           .
+       3000-BUSCAR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3500-VALIDAR-CONTACTO.
+           MOVE S502-EMAIL       TO CTC-EMAIL
+           MOVE S502-TELEFONOS1  TO CTC-TELEFONO
+           CALL 'CONTCHK' USING CTC-PARAMETROS
+           IF CTC-EMAIL-ES-VALIDO
+              MOVE 'S' TO S502-IND-EMAIL-VALIDO
+           ELSE
+              MOVE 'N' TO S502-IND-EMAIL-VALIDO
+           END-IF
+           IF CTC-TEL-ES-VALIDO
+              MOVE 'S' TO S502-IND-TEL-VALIDO
+           ELSE
+              MOVE 'N' TO S502-IND-TEL-VALIDO
+           END-IF
+           .
+       3500-VALIDAR-CONTACTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
