@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCORPACT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. PROCESAMIENTO DE EVENTOS            *
+      *                    CORPORATIVOS (DIVIDENDOS Y SPLITS) SOBRE  *
+      *                    LA CARTERA DE TENEDORES DE UN NEMONICO.   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE, POR CM-NEMONICO, TODOS LOS TENEDORES DEL VALOR EN   *
+      * CARTMAST (VIA START/READ NEXT). SI EL EVENTO ES DIVIDENDO,   *
+      * EMITE UN MOVIMIENTO DE PAGO POR TENEDOR SIN ALTERAR LA       *
+      * TENENCIA. SI ES SPLIT, ACTUALIZA CANTIDAD Y PRECIO PROMEDIO  *
+      * DE CADA TENEDOR SEGUN EL RATIO RECIBIDO.                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTERA ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT PAGO-DIVIDENDO ASSIGN TO DIVPAGO
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTERA
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       FD  PAGO-DIVIDENDO
+           RECORDING MODE IS F.
+       COPY DIVPAGO.
+       WORKING-STORAGE SECTION.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                           VALUE '00'.
+           88 WS-CM-FIN                          VALUE '10'.
+       LINKAGE SECTION.
+       COPY CORPACT.
+       PROCEDURE DIVISION USING CA-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-TENEDORES
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0    TO CA-TOT-TENEDORES
+           MOVE '00' TO CA-COD-RETORNO
+           OPEN I-O   CARTERA
+           OPEN OUTPUT PAGO-DIVIDENDO
+           MOVE CA-NEMONICO TO CM-CLAVE
+           START CARTERA KEY IS NOT LESS THAN CM-CLAVE
+              INVALID KEY MOVE '10' TO WS-CM-STATUS
+           END-START
+           IF WS-CM-OK
+              READ CARTERA NEXT RECORD
+                 AT END MOVE '10' TO WS-CM-STATUS
+              END-READ
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-TENEDORES.
+           PERFORM 2100-APLICAR-EVENTO
+              UNTIL WS-CM-FIN
+                 OR CM-NEMONICO NOT = CA-NEMONICO
+           IF CA-TOT-TENEDORES = 0
+              MOVE '20' TO CA-COD-RETORNO
+           END-IF
+           .
+       2000-PROCESAR-TENEDORES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-APLICAR-EVENTO.
+           ADD 1 TO CA-TOT-TENEDORES
+           EVALUATE TRUE
+              WHEN CA-ES-DIVIDENDO
+                 PERFORM 2200-PAGAR-DIVIDENDO
+              WHEN CA-ES-SPLIT
+                 PERFORM 2300-APLICAR-SPLIT
+           END-EVALUATE
+           READ CARTERA NEXT RECORD
+              AT END MOVE '10' TO WS-CM-STATUS
+           END-READ
+           .
+       2100-APLICAR-EVENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-PAGAR-DIVIDENDO.
+           MOVE CM-CTAVALOR             TO DP-CTAVALOR
+           MOVE CM-NEMONICO             TO DP-NEMONICO
+           MOVE CM-SDOCON                TO DP-CAN-TITULOS
+           MOVE CA-DIVIDENDO-POR-TITULO  TO DP-DIVIDENDO-POR-TITULO
+           COMPUTE DP-IMPORTE-PAGADO ROUNDED =
+                   CM-SDOCON * CA-DIVIDENDO-POR-TITULO
+           MOVE CA-FECHA-EFECTIVA        TO DP-FECHA-PAGO
+           WRITE DP-REGISTRO-PAGO
+           .
+       2200-PAGAR-DIVIDENDO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-APLICAR-SPLIT.
+           IF CA-RATIO-SPLIT = 0
+              MOVE '24' TO CA-COD-RETORNO
+           ELSE
+              COMPUTE CM-SDOCON = CM-SDOCON * CA-RATIO-SPLIT
+              COMPUTE CM-SDODIS = CM-SDODIS * CA-RATIO-SPLIT
+              COMPUTE CM-PREPRO ROUNDED = CM-PREPRO / CA-RATIO-SPLIT
+              COMPUTE CM-PREACT ROUNDED = CM-PREACT / CA-RATIO-SPLIT
+              REWRITE CM-REGISTRO-CARTERA
+                 INVALID KEY MOVE '16' TO CA-COD-RETORNO
+              END-REWRITE
+           END-IF
+           .
+       2300-APLICAR-SPLIT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CARTERA PAGO-DIVIDENDO
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
