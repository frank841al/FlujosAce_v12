@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RBRKCOM.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. RESUMEN DE VOLUMEN Y COMISION POR   *
+      *                    BROKER SOBRE EL ARCHIVO HISTORICO         *
+      *                    ORDARCH, RANQUEADO DE MAYOR A MENOR       *
+      *                    COMISION ACUMULADA.                       *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE ORDARCH SECUENCIALMENTE. TODA ORDEN CON OA-COD-BROKER *
+      * INFORMADO (DISTINTO DE CERO) ACUMULA SU VOLUMEN NEGOCIADO     *
+      * (OA-MTO-OPERACION) Y SU COMISION (OA-IMP-COMISION) EN UNA     *
+      * TABLA EN MEMORIA POR BROKER; LAS ORDENES SIN BROKER INFORMADO *
+      * SE IGNORAN PARA ESTE RESUMEN. LA VENTANA DE FECHAS DEL        *
+      * REPORTE LA DEFINE EL ALCANCE DEL ORDARCH QUE SE LE ENTREGUE A *
+      * ESTA CORRIDA (DIARIO, SEMANAL O MENSUAL), EL MISMO CRITERIO   *
+      * DE PERIODICIDAD QUE YA USA CORDARCH PARA GENERARLO. AL        *
+      * TERMINAR EL ARCHIVO, SE BUSCA EL NOMBRE DE CADA BROKER EN     *
+      * BRKMAST Y SE EMITE EL REPORTE RANQUEADO DE MAYOR A MENOR      *
+      * COMISION ACUMULADA.                                           *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-ARCHIVO  ASSIGN TO ORDARCH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BROKER-MAESTRO ASSIGN TO BRKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BM-BROKER
+               FILE STATUS IS WS-BM-STATUS.
+           SELECT REPORTE-BROKER ASSIGN TO BRKCOM
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-ARCHIVO
+           RECORDING MODE IS F.
+       COPY ORDCARCH.
+       FD  BROKER-MAESTRO
+           RECORDING MODE IS F.
+       COPY BRKMAST.
+       FD  REPORTE-BROKER
+           RECORDING MODE IS F.
+       COPY BRKCOMRP.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-ARCHIVO              PIC X(01) VALUE 'N'.
+           88 WS-FIN-ARCHIVO                     VALUE 'S'.
+       77  WS-BM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-BM-OK                           VALUE '00'.
+           88 WS-BM-NO-ENCONTRADO                VALUE '23'.
+       77  WS-TOT-BROKER               PIC 9(04) COMP VALUE 0.
+       77  WS-IDX                      PIC 9(04) COMP VALUE 0.
+       77  WS-POS-BROKER                PIC 9(04) COMP VALUE 0.
+       77  WS-IDX2                      PIC 9(04) COMP VALUE 0.
+       77  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-SIN-BROKER           PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ACUMULADAS           PIC 9(07) COMP VALUE 0.
+       01  WS-TABLA-BROKER.
+           05 WS-BROKER OCCURS 200 TIMES.
+              10 WS-BROKER-COD            PIC  9(04).
+              10 WS-BROKER-NOMBRE         PIC  X(35).
+              10 WS-BROKER-TOT-ORDENES    PIC S9(07)    COMP-3.
+              10 WS-BROKER-TOT-VOLUMEN    PIC S9(14)V99 COMP-3.
+              10 WS-BROKER-TOT-COMISION   PIC S9(12)V99 COMP-3.
+       01  WS-BROKER-TEMP.
+           05 WS-TEMP-COD               PIC  9(04).
+           05 WS-TEMP-NOMBRE            PIC  X(35).
+           05 WS-TEMP-TOT-ORDENES       PIC S9(07)    COMP-3.
+           05 WS-TEMP-TOT-VOLUMEN       PIC S9(14)V99 COMP-3.
+           05 WS-TEMP-TOT-COMISION      PIC S9(12)V99 COMP-3.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-FIN-ARCHIVO
+           PERFORM 6000-COMPLETAR-NOMBRES
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TOT-BROKER
+           PERFORM 7000-ORDENAR-POR-COMISION
+           PERFORM 8000-EMITIR-REPORTE
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TOT-BROKER
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  ORDEN-ARCHIVO
+           OPEN INPUT  BROKER-MAESTRO
+           OPEN OUTPUT REPORTE-BROKER
+           READ ORDEN-ARCHIVO
+              AT END MOVE 'S' TO WS-EOF-ARCHIVO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-LEIDAS
+           IF OA-COD-BROKER NOT = 0
+              PERFORM 2100-UBICAR-BROKER-TABLA
+              PERFORM 2200-ACUMULAR-BROKER
+              ADD 1 TO WS-TOT-ACUMULADAS
+           ELSE
+              ADD 1 TO WS-TOT-SIN-BROKER
+           END-IF
+           READ ORDEN-ARCHIVO
+              AT END MOVE 'S' TO WS-EOF-ARCHIVO
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-UBICAR-BROKER-TABLA.
+           MOVE 0 TO WS-POS-BROKER
+           PERFORM 2110-BUSCAR-BROKER
+              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TOT-BROKER
+           IF WS-POS-BROKER = 0
+              ADD 1 TO WS-TOT-BROKER
+              MOVE WS-TOT-BROKER  TO WS-POS-BROKER
+              MOVE OA-COD-BROKER  TO WS-BROKER-COD(WS-POS-BROKER)
+              MOVE SPACES         TO WS-BROKER-NOMBRE(WS-POS-BROKER)
+              MOVE 0 TO WS-BROKER-TOT-ORDENES(WS-POS-BROKER)
+              MOVE 0 TO WS-BROKER-TOT-VOLUMEN(WS-POS-BROKER)
+              MOVE 0 TO WS-BROKER-TOT-COMISION(WS-POS-BROKER)
+           END-IF
+           .
+       2100-UBICAR-BROKER-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2110-BUSCAR-BROKER.
+           IF WS-POS-BROKER = 0
+              AND WS-BROKER-COD(WS-IDX) = OA-COD-BROKER
+              MOVE WS-IDX TO WS-POS-BROKER
+           END-IF
+           .
+       2110-BUSCAR-BROKER-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ACUMULAR-BROKER.
+           ADD 1               TO WS-BROKER-TOT-ORDENES(WS-POS-BROKER)
+           ADD OA-MTO-OPERACION TO WS-BROKER-TOT-VOLUMEN(WS-POS-BROKER)
+           ADD OA-IMP-COMISION  TO WS-BROKER-TOT-COMISION(WS-POS-BROKER)
+           .
+       2200-ACUMULAR-BROKER-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       6000-COMPLETAR-NOMBRES.
+           MOVE WS-BROKER-COD(WS-IDX) TO BM-BROKER
+           READ BROKER-MAESTRO
+              INVALID KEY MOVE '23' TO WS-BM-STATUS
+              NOT INVALID KEY MOVE '00' TO WS-BM-STATUS
+           END-READ
+           IF WS-BM-OK
+              MOVE BM-NOMB-BROKER TO WS-BROKER-NOMBRE(WS-IDX)
+           ELSE
+              MOVE 'BROKER NO REGISTRADO EN BRKMAST'
+                 TO WS-BROKER-NOMBRE(WS-IDX)
+           END-IF
+           .
+       6000-COMPLETAR-NOMBRES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       7000-ORDENAR-POR-COMISION.
+           PERFORM 7100-PASADA-ORDENAMIENTO
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TOT-BROKER
+           .
+       7000-ORDENAR-POR-COMISION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       7100-PASADA-ORDENAMIENTO.
+           PERFORM 7110-COMPARAR-E-INTERCAMBIAR
+              VARYING WS-IDX2 FROM WS-IDX BY 1
+              UNTIL WS-IDX2 > WS-TOT-BROKER
+           .
+       7100-PASADA-ORDENAMIENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       7110-COMPARAR-E-INTERCAMBIAR.
+           IF WS-BROKER-TOT-COMISION(WS-IDX2) >
+              WS-BROKER-TOT-COMISION(WS-IDX)
+              MOVE WS-BROKER(WS-IDX)        TO WS-BROKER-TEMP
+              MOVE WS-BROKER(WS-IDX2)       TO WS-BROKER(WS-IDX)
+              MOVE WS-BROKER-TEMP           TO WS-BROKER(WS-IDX2)
+           END-IF
+           .
+       7110-COMPARAR-E-INTERCAMBIAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       8000-EMITIR-REPORTE.
+           MOVE SPACES               TO BR-LINEA-REPORTE
+           MOVE WS-IDX                TO BR-ORDEN-RANKING
+           MOVE WS-BROKER-COD(WS-IDX) TO BR-COD-BROKER
+           MOVE WS-BROKER-NOMBRE(WS-IDX) TO BR-NOMB-BROKER
+           MOVE WS-BROKER-TOT-ORDENES(WS-IDX)  TO BR-TOT-ORDENES
+           MOVE WS-BROKER-TOT-VOLUMEN(WS-IDX)  TO BR-TOT-VOLUMEN
+           MOVE WS-BROKER-TOT-COMISION(WS-IDX) TO BR-TOT-COMISION
+           WRITE BR-LINEA-REPORTE
+           .
+       8000-EMITIR-REPORTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-ARCHIVO BROKER-MAESTRO REPORTE-BROKER
+           DISPLAY 'RBRKCOM - ORDENES LEIDAS       : ' WS-TOT-LEIDAS
+           DISPLAY 'RBRKCOM - ORDENES ACUMULADAS   : ' WS-TOT-ACUMULADAS
+           DISPLAY 'RBRKCOM - ORDENES SIN BROKER   : ' WS-TOT-SIN-BROKER
+           DISPLAY 'RBRKCOM - BROKERS EN REPORTE   : ' WS-TOT-BROKER
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
