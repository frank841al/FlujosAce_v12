@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RCATSREC.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CONCILIACION DE MOVIMIENTOS DE      *
+      *                    CUSTODIA (CCATSVAL) CONTRA EL REGISTRO DE *
+      *                    CERTIFICADOS Y CONTRA EL SALDO VIGENTE EN *
+      *                    CARTMAST.                                 *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE CATSMOV (EL MISMO UNIVERSO QUE CCATSVAL/VLMC506S-D        *
+      * CONSULTA EN LINEA), PRE-ORDENADO POR CTAVALOR+NEMONICO. POR   *
+      * CADA MOVIMIENTO VALIDA QUE SU NRO-CERFICA EXISTA Y ESTE       *
+      * VIGENTE EN CERTMAST; SI NO, LO MARCA COMO CERTIFICADO NO      *
+      * REGISTRADO. AL MISMO TIEMPO ACUMULA, POR CORTE DE CONTROL DE  *
+      * CTAVALOR+NEMONICO, EL SALDO IMPLICADO POR LAS ENTRADAS Y      *
+      * SALIDAS (ENTRADA SUMA, SALIDA RESTA) Y AL CAMBIAR DE GRUPO LO  *
+      * COMPARA CONTRA CM-SDOCON, EL SALDO VIGENTE DE ESA MISMA       *
+      * CUENTA-VALOR+NEMONICO EN CARTMAST. TODA DIFERENCIA SE ESCRIBE *
+      * AL LISTADO DE EXCEPCIONES CATSEXC.                             *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTO-IN ASSIGN TO CATSMOV
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CERTIFICADO-MAESTRO ASSIGN TO CERTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-NRO-CERFICA
+               FILE STATUS IS WS-CT-STATUS.
+           SELECT CARTERA ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT EXCEPCIONES ASSIGN TO CATSEXC
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTO-IN
+           RECORDING MODE IS F.
+       COPY CATSMOV.
+       FD  CERTIFICADO-MAESTRO
+           RECORDING MODE IS F.
+       COPY CERTMAST.
+       FD  CARTERA
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       FD  EXCEPCIONES
+           RECORDING MODE IS F.
+       01  EXCEPCIONES-REC             PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-MOVIMIENTO           PIC X(01) VALUE 'N'.
+           88 WS-FIN-MOVIMIENTO                  VALUE 'S'.
+       01  WS-CT-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CT-OK                           VALUE '00'.
+           88 WS-CT-NO-ENCONTRADO                VALUE '23'.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                           VALUE '00'.
+           88 WS-CM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-PRIMERA-VEZ               PIC X(01) VALUE 'S'.
+           88 WS-ES-PRIMERA-VEZ                  VALUE 'S'.
+       01  WS-CTAVALOR-GRUPO            PIC X(20).
+       01  WS-NEMONICO-GRUPO            PIC X(10).
+       01  WS-SALDO-ACUM                PIC S9(12)V9(04) COMP-3
+                                         VALUE 0.
+       COPY CATSEXC.
+       77  WS-TOT-LEIDOS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-CERT-ORFANOS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-GRUPOS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-SALDOS-DESCUADRADOS   PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-MOVIMIENTO
+              UNTIL WS-FIN-MOVIMIENTO
+           PERFORM 2300-VALIDAR-SALDO-GRUPO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  MOVIMIENTO-IN
+           OPEN INPUT  CERTIFICADO-MAESTRO
+           OPEN INPUT  CARTERA
+           OPEN OUTPUT EXCEPCIONES
+           READ MOVIMIENTO-IN
+               AT END MOVE 'S' TO WS-EOF-MOVIMIENTO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-MOVIMIENTO.
+           ADD 1 TO WS-TOT-LEIDOS
+           IF WS-ES-PRIMERA-VEZ
+              PERFORM 2250-INICIAR-GRUPO
+           ELSE
+              IF CV-CTAVALOR NOT = WS-CTAVALOR-GRUPO
+                 OR CV-NEMONICO NOT = WS-NEMONICO-GRUPO
+                 PERFORM 2300-VALIDAR-SALDO-GRUPO
+                 PERFORM 2250-INICIAR-GRUPO
+              END-IF
+           END-IF
+           PERFORM 2100-VALIDAR-CERTIFICADO
+           PERFORM 2200-ACUMULAR-SALDO
+           READ MOVIMIENTO-IN
+               AT END MOVE 'S' TO WS-EOF-MOVIMIENTO
+           END-READ
+           .
+       2000-PROCESAR-MOVIMIENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-VALIDAR-CERTIFICADO.
+           MOVE CV-NRO-CERFICA TO CT-NRO-CERFICA
+           READ CERTIFICADO-MAESTRO
+              INVALID KEY MOVE '23' TO WS-CT-STATUS
+           END-READ
+           IF WS-CT-NO-ENCONTRADO OR (WS-CT-OK AND CT-ANULADO)
+              PERFORM 2150-ESCRIBIR-CERT-ORFANO
+           END-IF
+           .
+       2100-VALIDAR-CERTIFICADO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2150-ESCRIBIR-CERT-ORFANO.
+           ADD 1 TO WS-TOT-CERT-ORFANOS
+           MOVE SPACES              TO WE-LINEA-EXCEPCION
+           MOVE 'CERT NO REGISTRADO' TO WE-TIPO-EXCEPCION
+           MOVE CV-CTAVALOR         TO WE-CTAVALOR
+           MOVE CV-NEMONICO         TO WE-NEMONICO
+           MOVE CV-NRO-CERFICA      TO WE-NRO-CERFICA
+           MOVE 0                   TO WE-SALDO-MOVTOS
+           MOVE 0                   TO WE-SALDO-CARTERA
+           WRITE EXCEPCIONES-REC FROM WE-LINEA-EXCEPCION
+           .
+       2150-ESCRIBIR-CERT-ORFANO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ACUMULAR-SALDO.
+           IF CV-ES-ENTRADA
+              ADD CV-CAN-TITULOS TO WS-SALDO-ACUM
+           ELSE
+              SUBTRACT CV-CAN-TITULOS FROM WS-SALDO-ACUM
+           END-IF
+           .
+       2200-ACUMULAR-SALDO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2250-INICIAR-GRUPO.
+           MOVE 'N'              TO WS-PRIMERA-VEZ
+           MOVE CV-CTAVALOR      TO WS-CTAVALOR-GRUPO
+           MOVE CV-NEMONICO      TO WS-NEMONICO-GRUPO
+           MOVE 0                TO WS-SALDO-ACUM
+           .
+       2250-INICIAR-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-VALIDAR-SALDO-GRUPO.
+           IF NOT WS-ES-PRIMERA-VEZ
+              ADD 1 TO WS-TOT-GRUPOS
+              MOVE WS-NEMONICO-GRUPO TO CM-NEMONICO
+              MOVE WS-CTAVALOR-GRUPO TO CM-CTAVALOR
+              READ CARTERA
+                 INVALID KEY MOVE '23' TO WS-CM-STATUS
+              END-READ
+              IF WS-CM-NO-ENCONTRADO
+                 PERFORM 2350-ESCRIBIR-SIN-CARTERA
+              ELSE
+                 IF WS-SALDO-ACUM NOT = CM-SDOCON
+                    PERFORM 2400-ESCRIBIR-SALDO-DESCUADRADO
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2300-VALIDAR-SALDO-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2350-ESCRIBIR-SIN-CARTERA.
+           ADD 1 TO WS-TOT-SALDOS-DESCUADRADOS
+           MOVE SPACES                TO WE-LINEA-EXCEPCION
+           MOVE 'SIN POSIC EN CARTERA' TO WE-TIPO-EXCEPCION
+           MOVE WS-CTAVALOR-GRUPO      TO WE-CTAVALOR
+           MOVE WS-NEMONICO-GRUPO      TO WE-NEMONICO
+           MOVE WS-SALDO-ACUM          TO WE-SALDO-MOVTOS
+           MOVE 0                      TO WE-SALDO-CARTERA
+           WRITE EXCEPCIONES-REC FROM WE-LINEA-EXCEPCION
+           .
+       2350-ESCRIBIR-SIN-CARTERA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2400-ESCRIBIR-SALDO-DESCUADRADO.
+           ADD 1 TO WS-TOT-SALDOS-DESCUADRADOS
+           MOVE SPACES                TO WE-LINEA-EXCEPCION
+           MOVE 'SALDO NO CUADRA'     TO WE-TIPO-EXCEPCION
+           MOVE WS-CTAVALOR-GRUPO      TO WE-CTAVALOR
+           MOVE WS-NEMONICO-GRUPO      TO WE-NEMONICO
+           MOVE WS-SALDO-ACUM          TO WE-SALDO-MOVTOS
+           MOVE CM-SDOCON              TO WE-SALDO-CARTERA
+           WRITE EXCEPCIONES-REC FROM WE-LINEA-EXCEPCION
+           .
+       2400-ESCRIBIR-SALDO-DESCUADRADO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE MOVIMIENTO-IN CERTIFICADO-MAESTRO CARTERA EXCEPCIONES
+           DISPLAY 'RCATSREC - MOVIMIENTOS LEIDOS     : ' WS-TOT-LEIDOS
+           DISPLAY 'RCATSREC - CERTIFICADOS ORFANOS   : '
+              WS-TOT-CERT-ORFANOS
+           DISPLAY 'RCATSREC - GRUPOS CTA+NEMONICO    : ' WS-TOT-GRUPOS
+           DISPLAY 'RCATSREC - SALDOS CON EXCEPCION   : '
+              WS-TOT-SALDOS-DESCUADRADOS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
