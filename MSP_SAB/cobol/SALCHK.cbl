@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SALCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE SALDO DISPONIBLE          *
+      *                    INSUFICIENTE AL INGRESO DE LA ORDEN.      *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA LA TENENCIA DE SLC-NEMONICO PARA SLC-CTA-VALOR EN EL   *
+      * MAESTRO DE CARTERA (CARTMAST) Y COMPARA EL SALDO DISPONIBLE  *
+      * (CM-SDODIS, MISMO CAMPO QUE D505-SDODIS EN LA CONSULTA DE    *
+      * CARTERA EN LINEA) CONTRA LOS TITULOS SOLICITADOS EN LA       *
+      * ORDEN. SI NO EXISTE TENENCIA PARA EL VALOR Y LA CUENTA, SE   *
+      * DEVUELVE SLC-SIN-TENENCIA.                                   *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTERA-MAESTRO ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTERA-MAESTRO
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                          VALUE '00'.
+           88 WS-CM-NO-ENCONTRADO                VALUE '23'.
+       LINKAGE SECTION.
+       COPY SALCHKP.
+       PROCEDURE DIVISION USING SLC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-TENENCIA
+           IF NOT SLC-SIN-TENENCIA
+              PERFORM 3000-COMPARAR-SALDO
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0   TO SLC-SDODIS
+           MOVE 'N' TO SLC-IND-RESULTADO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-TENENCIA.
+           MOVE SLC-NEMONICO  TO CM-NEMONICO
+           MOVE SLC-CTA-VALOR TO CM-CTAVALOR
+           OPEN INPUT CARTERA-MAESTRO
+           READ CARTERA-MAESTRO
+               INVALID KEY MOVE '23' TO WS-CM-STATUS
+           END-READ
+           IF WS-CM-OK
+              MOVE CM-SDODIS TO SLC-SDODIS
+           ELSE
+              MOVE 'X' TO SLC-IND-RESULTADO
+           END-IF
+           CLOSE CARTERA-MAESTRO
+           .
+       2000-LEER-TENENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-COMPARAR-SALDO.
+           IF SLC-TIT-ORDENADOS > SLC-SDODIS
+              MOVE 'N' TO SLC-IND-RESULTADO
+           ELSE
+              MOVE 'S' TO SLC-IND-RESULTADO
+           END-IF
+           .
+       3000-COMPARAR-SALDO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
