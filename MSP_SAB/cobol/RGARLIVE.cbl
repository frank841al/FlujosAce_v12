@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RGARLIVE.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. BARRIDO INTRADIA DE COBERTURA DE    *
+      *                    GARANTIAS, REVALORIZANDO CONTRA EL PRECIO *
+      *                    VIGENTE EN QUOTEMST EN LUGAR DEL PRECIO   *
+      *                    REPORTADO DEL ULTIMO BARRIDO NOCTURNO.    *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL MISMO EXTRACTO DE GARANTIAS VIGENTES QUE RGARBAR      *
+      * (GARSWEEP), PERO EN LUGAR DE VALORIZAR CON GS-PREREP-G        *
+      * (EL PRECIO REPORTADO AL MOMENTO DEL BARRIDO NOCTURNO) BUSCA  *
+      * EL PRECIO VIGENTE DEL NEMONICO EN QUOTEMST, EL MAESTRO QUE   *
+      * MANTIENE EL FEED DE MERCADO. SI EL NEMONICO NO TIENE         *
+      * COTIZACION VIGENTE CARGADA, SE USA EL PRECIO REPORTADO COMO  *
+      * RESPALDO PARA NO DEJAR LA CUENTA SIN VALORIZAR. ESCRIBE EN   *
+      * EL LISTADO DE FALTANTES INTRADIA (GARSHORTL) CADA CASO EN    *
+      * QUE LA COBERTURA PIGNORADA A PRECIO VIGENTE, NETA DEL        *
+      * DESCUENTO (HAIRCUT), YA NO ALCANZA A CUBRIR LA EXPOSICION,   *
+      * AUNQUE EL BARRIDO NOCTURNO LA HAYA DADO POR CUBIERTA.        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARANTIA-IN  ASSIGN TO GARIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COTIZACION-MAESTRO ASSIGN TO QUOTEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS QM-NEMONICO
+               FILE STATUS IS WS-QM-STATUS.
+           SELECT GAR-SHORTFALL-LIVE ASSIGN TO GARSHORTL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARANTIA-IN
+           RECORDING MODE IS F.
+       COPY GARSWEEP.
+       FD  COTIZACION-MAESTRO
+           RECORDING MODE IS F.
+       COPY QUOTEMST.
+       FD  GAR-SHORTFALL-LIVE
+           RECORDING MODE IS F.
+       01  GAR-SHORTFALL-LIVE-REC      PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-GARANTIA            PIC X(01) VALUE 'N'.
+           88 WS-FIN-GARANTIA                   VALUE 'S'.
+       01  WS-QM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-QM-OK                           VALUE '00'.
+           88 WS-QM-NO-ENCONTRADO                VALUE '23'.
+       77  WS-TOT-LEIDOS               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-SIN-COTIZACION       PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-FALTANTES            PIC 9(07) COMP VALUE 0.
+       01  WS-PRECIO-VIGENTE           PIC S9(08)V9(04) COMP-3.
+       01  WS-VALOR-PIGNORADO          PIC 9(14)V9(04) COMP-3.
+       01  WS-VALOR-NETO-HAIRCUT       PIC 9(14)V9(04) COMP-3.
+       01  WS-MONTO-FALTANTE           PIC 9(14)V9(04) COMP-3.
+       01  WS-LINEA-DETALLE.
+           05 WL-CTAVAL                PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NEMONI                PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-PRECIO-VIGENTE        PIC  Z(07)9.9999.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-EXPUESTO              PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-PIGNORADO-NETO        PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FALTANTE              PIC  Z(10)9.99.
+           05 FILLER                   PIC  X(32) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-GARANTIAS
+              UNTIL WS-FIN-GARANTIA
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  GARANTIA-IN
+           OPEN INPUT  COTIZACION-MAESTRO
+           OPEN OUTPUT GAR-SHORTFALL-LIVE
+           READ GARANTIA-IN
+               AT END MOVE 'S' TO WS-EOF-GARANTIA
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-GARANTIAS.
+           ADD 1 TO WS-TOT-LEIDOS
+           PERFORM 2050-OBTENER-PRECIO-VIGENTE
+           PERFORM 2100-CALCULAR-COBERTURA
+           IF WS-MONTO-FALTANTE > 0
+              PERFORM 2200-ESCRIBIR-FALTANTE
+           END-IF
+           READ GARANTIA-IN
+               AT END MOVE 'S' TO WS-EOF-GARANTIA
+           END-READ
+           .
+       2000-PROCESAR-GARANTIAS-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2050-OBTENER-PRECIO-VIGENTE.
+           MOVE GS-NEMONI-G TO QM-NEMONICO
+           READ COTIZACION-MAESTRO
+              INVALID KEY MOVE '23' TO WS-QM-STATUS
+           END-READ
+           IF WS-QM-OK
+              MOVE QM-PRECIO TO WS-PRECIO-VIGENTE
+           ELSE
+              ADD 1 TO WS-TOT-SIN-COTIZACION
+              MOVE GS-PREREP-G TO WS-PRECIO-VIGENTE
+           END-IF
+           .
+       2050-OBTENER-PRECIO-VIGENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-CALCULAR-COBERTURA.
+           COMPUTE WS-VALOR-PIGNORADO ROUNDED =
+                   GS-TITULO-G * WS-PRECIO-VIGENTE
+           COMPUTE WS-VALOR-NETO-HAIRCUT ROUNDED =
+                   WS-VALOR-PIGNORADO *
+                   (1 - (GS-PORCAS-G / 100))
+           IF WS-VALOR-NETO-HAIRCUT < GS-SDOXLI-G
+              COMPUTE WS-MONTO-FALTANTE ROUNDED =
+                      GS-SDOXLI-G - WS-VALOR-NETO-HAIRCUT
+           ELSE
+              MOVE 0 TO WS-MONTO-FALTANTE
+           END-IF
+           .
+       2100-CALCULAR-COBERTURA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-FALTANTE.
+           ADD 1 TO WS-TOT-FALTANTES
+           MOVE SPACES                TO WS-LINEA-DETALLE
+           MOVE GS-CTAVAL-G           TO WL-CTAVAL
+           MOVE GS-NEMONI-G           TO WL-NEMONI
+           MOVE WS-PRECIO-VIGENTE     TO WL-PRECIO-VIGENTE
+           MOVE GS-SDOXLI-G           TO WL-EXPUESTO
+           MOVE WS-VALOR-NETO-HAIRCUT TO WL-PIGNORADO-NETO
+           MOVE WS-MONTO-FALTANTE     TO WL-FALTANTE
+           WRITE GAR-SHORTFALL-LIVE-REC FROM WS-LINEA-DETALLE
+           .
+       2200-ESCRIBIR-FALTANTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE GARANTIA-IN COTIZACION-MAESTRO GAR-SHORTFALL-LIVE
+           DISPLAY 'RGARLIVE - REGISTROS LEIDOS       : ' WS-TOT-LEIDOS
+           DISPLAY 'RGARLIVE - SIN COTIZACION VIGENTE : '
+              WS-TOT-SIN-COTIZACION
+           DISPLAY 'RGARLIVE - CUENTAS CON FALTANTE   : '
+              WS-TOT-FALTANTES
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
