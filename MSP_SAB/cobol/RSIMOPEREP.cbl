@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RSIMOPEREP.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. COMPARACION DE ESCENARIOS "QUE PASA *
+      *                    SI" CONTADO/PLAZO PARA UNA ESTRATEGIA DE  *
+      *                    HASTA 5 PATAS (E525-PATA), CONSOLIDANDO   *
+      *                    LOS MONTOS DE CADA PATA Y RECOMENDANDO EL *
+      *                    ESCENARIO MAS VENTAJOSO.                  *
+      * 09/08/2026 JQ      CORRECCION. SE INFORMA S525-MONTO-UTIL    *
+      *                    (VENTAJA DEL ESCENARIO RECOMENDADO) Y EL  *
+      *                    DETALLE POR PATA EN P525-VENTAJA-PATA;    *
+      *                    ANTES SE CALCULABAN PERO SE DESCARTABAN.  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * PARA CADA PATA RECIBIDA, CALCULA EL MONTO DE OPERACION,      *
+      * COMISION Y LIQUIDACION TANTO EN CONTADO COMO EN PLAZO        *
+      * (AGREGANDO EL INTERES COMPENSATORIO SOBRE LA TEM INFORMADA   *
+      * PRORRATEADA POR LOS DIAS DE PLAZO). CONSOLIDA LOS TOTALES DE *
+      * TODAS LAS PATAS EN LA CABECERA Y DETERMINA SI, EN CONJUNTO,  *
+      * CONVIENE MAS LA ESTRATEGIA EN CONTADO O EN PLAZO SEGUN EL    *
+      * LADO (COMPRA/VENTA) DE CADA PATA.                            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-IDX                       PIC 9(01) COMP VALUE 0.
+       77  WS-DIAS-MES                  PIC 9(02) COMP VALUE 30.
+       77  WS-MTOOPE-CON                PIC S9(12)V9(02) COMP-3.
+       77  WS-TOTCOM-CON                PIC S9(12)V9(02) COMP-3.
+       77  WS-MTOT-LIQ-CON               PIC S9(12)V9(02) COMP-3.
+       77  WS-MTOOPE-PLZ                PIC S9(12)V9(02) COMP-3.
+       77  WS-INT-CORR-PLZ               PIC S9(12)V9(02) COMP-3.
+       77  WS-TOTCOM-PLZ                PIC S9(12)V9(02) COMP-3.
+       77  WS-MTOT-LIQ-PLZ               PIC S9(12)V9(02) COMP-3.
+       77  WS-VENTAJA-PATA               PIC S9(12)V9(02) COMP-3.
+       77  WS-TOT-VENTAJA-PLAZO          PIC S9(13)V9(02) COMP-3 VALUE 0.
+       LINKAGE SECTION.
+       COPY VLMC525E.
+       COPY VLMC525S-D.
+       PROCEDURE DIVISION USING VLMC525E-DATOS-ENTRADA
+                                 VLMC525S-DATOS-SALIDA.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-PATA
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > E525-NRO-PATAS
+                 OR WS-IDX > 5
+           PERFORM 3000-DETERMINAR-MEJOR-ESCENARIO
+           MOVE '00' TO S525-COD-RETORNO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0 TO S525-MTOOPE-CON   S525-TOTCOM-CON
+                     S525-MTOT-LIQ-CON
+           MOVE 0 TO S525-MTOOPE-PLZ   S525-INT-CORR-PLZ
+                     S525-TOTCOM-PLZ   S525-MTOT-LIQ-PLZ
+           MOVE 0 TO WS-TOT-VENTAJA-PLAZO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-PATA.
+           COMPUTE WS-MTOOPE-CON ROUNDED =
+                   E525-TITULOS(WS-IDX) * E525-PRECIO(WS-IDX)
+           COMPUTE WS-TOTCOM-CON ROUNDED =
+                   WS-MTOOPE-CON * E525-TASA-COMISION(WS-IDX)
+           COMPUTE WS-MTOT-LIQ-CON =
+                   WS-MTOOPE-CON + WS-TOTCOM-CON
+           MOVE WS-MTOOPE-CON TO WS-MTOOPE-PLZ
+           COMPUTE WS-INT-CORR-PLZ ROUNDED =
+                   WS-MTOOPE-PLZ * E525-TEM(WS-IDX)
+                 * E525-PLAZO-DIAS(WS-IDX) / WS-DIAS-MES
+           COMPUTE WS-TOTCOM-PLZ ROUNDED =
+                   WS-MTOOPE-PLZ * E525-TASA-COMISION(WS-IDX)
+           COMPUTE WS-MTOT-LIQ-PLZ =
+                   WS-MTOOPE-PLZ + WS-INT-CORR-PLZ + WS-TOTCOM-PLZ
+           MOVE E525-NEMONICO(WS-IDX)    TO P525-NEMONICO(WS-IDX)
+           MOVE WS-MTOOPE-CON            TO P525-MTOOPE-CON(WS-IDX)
+           MOVE WS-TOTCOM-CON            TO P525-TOTCOM-CON(WS-IDX)
+           MOVE WS-MTOT-LIQ-CON          TO P525-MTOT-LIQ-CON(WS-IDX)
+           MOVE WS-MTOOPE-PLZ            TO P525-MTOOPE-PLZ(WS-IDX)
+           MOVE WS-INT-CORR-PLZ          TO P525-INT-CORR-PLZ(WS-IDX)
+           MOVE WS-TOTCOM-PLZ            TO P525-TOTCOM-PLZ(WS-IDX)
+           MOVE WS-MTOT-LIQ-PLZ          TO P525-MTOT-LIQ-PLZ(WS-IDX)
+           ADD WS-MTOOPE-CON     TO S525-MTOOPE-CON
+           ADD WS-TOTCOM-CON     TO S525-TOTCOM-CON
+           ADD WS-MTOT-LIQ-CON   TO S525-MTOT-LIQ-CON
+           ADD WS-MTOOPE-PLZ     TO S525-MTOOPE-PLZ
+           ADD WS-INT-CORR-PLZ   TO S525-INT-CORR-PLZ
+           ADD WS-TOTCOM-PLZ     TO S525-TOTCOM-PLZ
+           ADD WS-MTOT-LIQ-PLZ   TO S525-MTOT-LIQ-PLZ
+           IF E525-COM-VTA(WS-IDX) = 'V'
+              COMPUTE WS-VENTAJA-PATA =
+                      WS-MTOT-LIQ-PLZ - WS-MTOT-LIQ-CON
+           ELSE
+              COMPUTE WS-VENTAJA-PATA =
+                      WS-MTOT-LIQ-CON - WS-MTOT-LIQ-PLZ
+           END-IF
+           MOVE WS-VENTAJA-PATA          TO P525-VENTAJA-PATA(WS-IDX)
+           ADD WS-VENTAJA-PATA TO WS-TOT-VENTAJA-PLAZO
+           .
+       2000-PROCESAR-PATA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-DETERMINAR-MEJOR-ESCENARIO.
+           IF WS-TOT-VENTAJA-PLAZO > 0
+              MOVE 'P' TO S525-MEJOR-ESCENARIO
+           ELSE
+              MOVE 'C' TO S525-MEJOR-ESCENARIO
+           END-IF
+           MOVE FUNCTION ABS(WS-TOT-VENTAJA-PLAZO) TO S525-MONTO-UTIL
+           .
+       3000-DETERMINAR-MEJOR-ESCENARIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
