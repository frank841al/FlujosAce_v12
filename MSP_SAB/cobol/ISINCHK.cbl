@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ISINCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      VALIDACION DE DIGITO DE CONTROL ISO 6166  *
+      *                    PARA EL ISIN RECIBIDO EN LA ORDEN.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * VALIDA EL DIGITO DE CONTROL DE UN CODIGO ISIN (ISO 6166)     *
+      * MEDIANTE EL ALGORITMO DE LUHN SOBRE LOS 11 PRIMEROS          *
+      * CARACTERES, EXPANDIENDO LAS LETRAS A SU VALOR NUMERICO       *
+      * (A=10 ... Z=35) Y COMPARANDO CONTRA EL DUODECIMO CARACTER.   *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TABLA-ALFA.
+           05 WS-TABLA-VALORES        PIC X(52) VALUE
+              '1011121314151617181920212223242526272829303132333435'.
+       01  WS-TABLA-REDEF REDEFINES WS-TABLA-ALFA.
+           05 WS-VALOR-LETRA          PIC X(02) OCCURS 26 TIMES.
+       01  WS-ISIN-DIGITOS            PIC X(24).
+       01  WS-ISIN-LONGITUD           PIC 9(02) COMP.
+       01  WS-SUBI                    PIC 9(02) COMP.
+       01  WS-POS-DEST                PIC 9(02) COMP.
+       01  WS-CARACTER                PIC X(01).
+       01  WS-INDICE-LETRA            PIC 9(02) COMP.
+       01  WS-DIGITO-PAR              PIC X(02).
+       01  WS-SUMA-CONTROL            PIC 9(04) COMP.
+       01  WS-DIGITO-ACTUAL           PIC 9(02) COMP.
+       01  WS-DIGITO-DOBLADO          PIC 9(02) COMP.
+       01  WS-SW-DOBLAR               PIC X(01) VALUE 'N'.
+           88 WS-DOBLAR-DIGITO                 VALUE 'S'.
+           88 WS-NO-DOBLAR-DIGITO              VALUE 'N'.
+       01  WS-CHECK-CALCULADO         PIC 9(01).
+       01  WS-CHECK-RECIBIDO          PIC 9(01).
+       LINKAGE SECTION.
+       COPY ISINVAL.
+       PROCEDURE DIVISION USING ISV-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-EXPANDIR-ISIN
+           PERFORM 3000-CALCULAR-CHECK-DIGIT
+           PERFORM 4000-COMPARAR-CHECK-DIGIT
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES           TO WS-ISIN-DIGITOS
+           MOVE 0                TO WS-ISIN-LONGITUD
+           MOVE 0                TO WS-SUMA-CONTROL
+           MOVE 'N'               TO ISV-ISIN-IND-VALIDO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-EXPANDIR-ISIN.
+           MOVE 1 TO WS-POS-DEST
+           PERFORM 2100-EXPANDIR-CARACTER
+              VARYING WS-SUBI FROM 1 BY 1
+              UNTIL WS-SUBI > 11
+           .
+       2000-EXPANDIR-ISIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-EXPANDIR-CARACTER.
+           MOVE ISV-ISIN-VALOR(WS-SUBI:1) TO WS-CARACTER
+           IF WS-CARACTER IS ALPHABETIC
+              COMPUTE WS-INDICE-LETRA =
+                 FUNCTION ORD(WS-CARACTER) - FUNCTION ORD('A') + 1
+              MOVE WS-VALOR-LETRA(WS-INDICE-LETRA) TO WS-DIGITO-PAR
+              MOVE WS-DIGITO-PAR TO
+                 WS-ISIN-DIGITOS(WS-POS-DEST:2)
+              ADD 2 TO WS-POS-DEST
+              ADD 2 TO WS-ISIN-LONGITUD
+           ELSE
+              MOVE WS-CARACTER TO WS-ISIN-DIGITOS(WS-POS-DEST:1)
+              ADD 1 TO WS-POS-DEST
+              ADD 1 TO WS-ISIN-LONGITUD
+           END-IF
+           .
+       2100-EXPANDIR-CARACTER-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-CALCULAR-CHECK-DIGIT.
+           MOVE 'S' TO WS-SW-DOBLAR
+           PERFORM 3100-PROCESAR-DIGITO
+              VARYING WS-SUBI FROM WS-ISIN-LONGITUD BY -1
+              UNTIL WS-SUBI < 1
+           IF FUNCTION MOD(WS-SUMA-CONTROL, 10) = 0
+              MOVE 0 TO WS-CHECK-CALCULADO
+           ELSE
+              COMPUTE WS-CHECK-CALCULADO =
+                 10 - FUNCTION MOD(WS-SUMA-CONTROL, 10)
+           END-IF
+           .
+       3000-CALCULAR-CHECK-DIGIT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3100-PROCESAR-DIGITO.
+           MOVE WS-ISIN-DIGITOS(WS-SUBI:1) TO WS-DIGITO-ACTUAL
+           IF WS-DOBLAR-DIGITO
+              COMPUTE WS-DIGITO-DOBLADO = WS-DIGITO-ACTUAL * 2
+              IF WS-DIGITO-DOBLADO > 9
+                 COMPUTE WS-DIGITO-DOBLADO =
+                    WS-DIGITO-DOBLADO - 9
+              END-IF
+              ADD WS-DIGITO-DOBLADO TO WS-SUMA-CONTROL
+              MOVE 'N' TO WS-SW-DOBLAR
+           ELSE
+              ADD WS-DIGITO-ACTUAL TO WS-SUMA-CONTROL
+              MOVE 'S' TO WS-SW-DOBLAR
+           END-IF
+           .
+       3100-PROCESAR-DIGITO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-COMPARAR-CHECK-DIGIT.
+           MOVE ISV-ISIN-VALOR(12:1) TO WS-CHECK-RECIBIDO
+           IF WS-CHECK-CALCULADO = WS-CHECK-RECIBIDO
+              MOVE 'S' TO ISV-ISIN-IND-VALIDO
+           ELSE
+              MOVE 'N' TO ISV-ISIN-IND-VALIDO
+           END-IF
+           .
+       4000-COMPARAR-CHECK-DIGIT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
