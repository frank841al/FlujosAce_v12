@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PORDVENVAL.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA DIGITO DE CONTROL DEL ISIN   *
+      *                    (E508-ISIN-ENTRADA) ANTES DE ACEPTAR LA   *
+      *                    ORDEN DE VENTA.                           *
+      * 09/08/2026 JQ      ALTA. GUARDA DE TIPO DE CAMBIO VENCIDO    *
+      *                    PARA ORDENES EN MONEDA EXTRANJERA.        *
+      * 09/08/2026 JQ      ALTA. GUARDA DE SALDO DISPONIBLE          *
+      *                    INSUFICIENTE CONTRA CARTMAST.             *
+      * 09/08/2026 JQ      ALTA. GUARDA DE COTIZACION DESACTUALIZADA *
+      *                    CONTRA QUOTEMST ANTES DE ACEPTAR LA       *
+      *                    ORDEN.                                     *
+      * 09/08/2026 JQ      ALTA. REGISTRO CENTRALIZADO DEL ERROR DE  *
+      *                    RECHAZO VIA ERRLOGW/ERRLKUP.              *
+      * 09/08/2026 JQ      ALTA. GUARDA DE LIMITE DE NEGOCIACION     *
+      *                    DIARIO DEL BROKER (E508-BROKER) CONTRA    *
+      *                    BRKMAST ANTES DE ACEPTAR LA ORDEN.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * ALTA DE ORDENES DE VENTA DE VALORES.                         *
+      * RECIBE E508 (VLMC508E), DEVUELVE S508 (VLMC508S).            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SW-VALIDACION           PIC X(01) VALUE 'S'.
+           88 WS-ORDEN-VALIDA                  VALUE 'S'.
+           88 WS-ORDEN-INVALIDA                VALUE 'N'.
+       01  WS-CTA-VALOR-ARMADA.
+           05 WS-CVA-ENT              PIC X(04).
+           05 WS-CVA-OFI              PIC X(04).
+           05 WS-CVA-DCH              PIC X(02).
+           05 WS-CVA-PRO              PIC X(02).
+           05 WS-CVA-NRO              PIC X(08).
+       01  WS-CAMBIO-OFICIAL-ED        PIC Z(08)9.9999.
+       01  WS-LIMITE-DIARIO-ED         PIC Z(10)9.99.
+       COPY ISINVAL.
+       COPY FXCHKP.
+       COPY SALCHKP.
+       COPY QUOCHKP.
+       COPY BRKCHKP.
+       COPY ERRLOGWP.
+       LINKAGE SECTION.
+       COPY VLMC508E.
+       COPY VLMC508S.
+       PROCEDURE DIVISION USING VLMC508E-DATOS-ENTRADA
+                                 VLMC508S-DATOS-SALIDA.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-ISIN
+           IF WS-ORDEN-VALIDA
+              PERFORM 2500-VALIDAR-CAMBIO
+           END-IF
+           IF WS-ORDEN-VALIDA
+              PERFORM 2700-VALIDAR-SALDO
+           END-IF
+           IF WS-ORDEN-VALIDA
+              PERFORM 2800-VALIDAR-BROKER
+           END-IF
+           IF WS-ORDEN-VALIDA
+              PERFORM 2900-VALIDAR-COTIZACION
+           END-IF
+           IF WS-ORDEN-VALIDA
+              PERFORM 3000-PROCESAR-ORDEN
+           ELSE
+              PERFORM 9500-REGISTRAR-ERROR
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO VLMC508S-DATOS-SALIDA
+           MOVE 'S' TO WS-SW-VALIDACION
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-ISIN.
+           MOVE E508-ISIN-ENTRADA TO ISV-ISIN-VALOR
+           CALL 'ISINCHK' USING ISV-PARAMETROS
+           IF ISV-ISIN-NO-VALIDO
+              MOVE 'N'     TO WS-SW-VALIDACION
+              MOVE '20'    TO S508-COD-RETORNO
+              MOVE 'ISN001' TO S508-COD-ERROR-DEV
+              MOVE E508-ISIN-ENTRADA TO S508-VAR1-ERROR
+              MOVE SPACES  TO S508-VAR2-ERROR
+           END-IF
+           .
+       2000-VALIDAR-ISIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2500-VALIDAR-CAMBIO.
+           IF E508-MONEDA-EXTJ NOT = SPACES
+              AND E508-CAMBIO-EXTJ > 0
+              MOVE E508-MONEDA-EXTJ      TO FXC-MONEDA
+              MOVE E508-CAMBIO-EXTJ      TO FXC-CAMBIO-INGRESADO
+              MOVE 0                     TO FXC-TOLERANCIA-PCT
+              CALL 'FXCHK' USING FXC-PARAMETROS
+              IF FXC-FUERA-TOLERANCIA OR FXC-SIN-TASA-VIGENTE
+                 MOVE 'N'      TO WS-SW-VALIDACION
+                 MOVE '20'     TO S508-COD-RETORNO
+                 MOVE 'FXR001' TO S508-COD-ERROR-DEV
+                 MOVE E508-MONEDA-EXTJ   TO S508-VAR1-ERROR
+                 MOVE FXC-CAMBIO-OFICIAL TO WS-CAMBIO-OFICIAL-ED
+                 MOVE WS-CAMBIO-OFICIAL-ED TO S508-VAR2-ERROR
+              END-IF
+           END-IF
+           .
+       2500-VALIDAR-CAMBIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2700-VALIDAR-SALDO.
+           MOVE E508-CTA-VALOR-ENT TO WS-CVA-ENT
+           MOVE E508-CTA-VALOR-OFI TO WS-CVA-OFI
+           MOVE E508-CTA-VALOR-DCH TO WS-CVA-DCH
+           MOVE E508-CTA-VALOR-PRO TO WS-CVA-PRO
+           MOVE E508-CTA-VALOR-NRO TO WS-CVA-NRO
+           MOVE E508-NEMONIC       TO SLC-NEMONICO
+           MOVE WS-CTA-VALOR-ARMADA TO SLC-CTA-VALOR
+           MOVE E508-TIT-ORDENADOS TO SLC-TIT-ORDENADOS
+           CALL 'SALCHK' USING SLC-PARAMETROS
+           IF SLC-SALDO-INSUFICIENTE OR SLC-SIN-TENENCIA
+              MOVE 'N'      TO WS-SW-VALIDACION
+              MOVE '20'     TO S508-COD-RETORNO
+              MOVE 'SLD001' TO S508-COD-ERROR-DEV
+              MOVE E508-NEMONIC TO S508-VAR1-ERROR
+              MOVE SLC-SDODIS   TO S508-VAR2-ERROR
+           END-IF
+           .
+       2700-VALIDAR-SALDO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2800-VALIDAR-BROKER.
+           IF E508-BROKER NOT = SPACES
+              MOVE E508-BROKER TO BRK-BROKER
+              COMPUTE BRK-MTO-ORDEN =
+                 E508-TIT-ORDENADOS * E508-PRECIO
+              CALL 'BRKCHK' USING BRK-PARAMETROS
+              IF BRK-ORDEN-RECHAZADA
+                 MOVE 'N'     TO WS-SW-VALIDACION
+                 MOVE '20'    TO S508-COD-RETORNO
+                 EVALUATE TRUE
+                    WHEN BRK-RECHAZO-NO-EXISTE
+                       MOVE 'BRK001' TO S508-COD-ERROR-DEV
+                    WHEN BRK-RECHAZO-INACTIVO
+                       MOVE 'BRK002' TO S508-COD-ERROR-DEV
+                    WHEN BRK-RECHAZO-LIMITE-EXCEDIDO
+                       MOVE 'BRK003' TO S508-COD-ERROR-DEV
+                 END-EVALUATE
+                 MOVE E508-BROKER      TO S508-VAR1-ERROR
+                 MOVE BRK-LIMITE-DIARIO TO WS-LIMITE-DIARIO-ED
+                 MOVE WS-LIMITE-DIARIO-ED TO S508-VAR2-ERROR
+              END-IF
+           END-IF
+           .
+       2800-VALIDAR-BROKER-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2900-VALIDAR-COTIZACION.
+           MOVE E508-NEMONIC TO QUC-NEMONICO
+           MOVE 0             TO QUC-TOLERANCIA-MIN
+           CALL 'QUOCHK' USING QUC-PARAMETROS
+           IF QUC-COTIZACION-DESACTUALIZADA
+              MOVE 'N'      TO WS-SW-VALIDACION
+              MOVE '20'     TO S508-COD-RETORNO
+              MOVE 'COT001' TO S508-COD-ERROR-DEV
+              MOVE E508-NEMONIC           TO S508-VAR1-ERROR
+              MOVE QUC-MINUTOS-ANTIGUEDAD TO S508-VAR2-ERROR
+           END-IF
+           .
+       2900-VALIDAR-COTIZACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-PROCESAR-ORDEN.
+      *    LA ORDEN PASA A LA LOGICA DE ALTA (DEPOSITO EN CDETORD,    *
+      *    CALCULO DE COMISIONES, ETC.) YA EXISTENTE EN EL SUBSISTEMA.*
+           MOVE '00' TO S508-COD-RETORNO
+           MOVE E508-NEMONIC TO S508-NEMONI-VALOR
+           MOVE E508-TIT-ORDENADOS TO S508-TIT-NEGOCIADO
+           MOVE E508-PRECIO TO S508-PRE-NEGOCIADO
+           .
+       3000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9500-REGISTRAR-ERROR.
+           MOVE 'PORDVENV' TO EW-PROGRAMA
+           MOVE S508-COD-ERROR-DEV TO EW-COD-ERROR-DEV
+           MOVE S508-VAR1-ERROR    TO EW-VAR1
+           MOVE S508-VAR2-ERROR    TO EW-VAR2
+           CALL 'ERRLOGW' USING EW-PARAMETROS
+           .
+       9500-REGISTRAR-ERROR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
