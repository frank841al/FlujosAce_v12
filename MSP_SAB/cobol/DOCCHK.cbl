@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DOCCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA DIGITO VERIFICADOR DE RUC    *
+      *                    (MODULO 11 SUNAT) Y FORMATO/LONGITUD DE   *
+      *                    DNI PARA LAS BUSQUEDAS DE CLIENTE.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECIBE DOC-TIPO-DOCUMENTO ('R'=RUC, 'D'=DNI) Y EL NUMERO, Y  *
+      * DEVUELVE DOC-IND-VALIDO ('S'/'N').                           *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FACTOR-RUC-TABLA.
+           05 FILLER  PIC 9(01) VALUE 5.
+           05 FILLER  PIC 9(01) VALUE 4.
+           05 FILLER  PIC 9(01) VALUE 3.
+           05 FILLER  PIC 9(01) VALUE 2.
+           05 FILLER  PIC 9(01) VALUE 7.
+           05 FILLER  PIC 9(01) VALUE 6.
+           05 FILLER  PIC 9(01) VALUE 5.
+           05 FILLER  PIC 9(01) VALUE 4.
+           05 FILLER  PIC 9(01) VALUE 3.
+           05 FILLER  PIC 9(01) VALUE 2.
+       01  WS-FACTOR-RUC REDEFINES WS-FACTOR-RUC-TABLA.
+           05 WS-FACTOR-RUC-DIG   PIC 9(01) OCCURS 10 TIMES.
+       01  WS-SUBI                PIC 9(02) COMP.
+       01  WS-DIGITO               PIC 9(01).
+       01  WS-SUMA-RUC             PIC 9(05) COMP.
+       01  WS-RESTO-RUC            PIC 9(02) COMP.
+       01  WS-CHECK-CALCULADO      PIC 9(01).
+       01  WS-CHECK-RECIBIDO       PIC 9(01).
+       01  WS-SW-NUMERICO          PIC X(01) VALUE 'S'.
+           88 WS-ES-NUMERICO                 VALUE 'S'.
+           88 WS-NO-ES-NUMERICO              VALUE 'N'.
+       LINKAGE SECTION.
+       COPY DOCVAL.
+       PROCEDURE DIVISION USING DOC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE 'N' TO DOC-IND-VALIDO
+           EVALUATE TRUE
+              WHEN DOC-ES-RUC
+                 PERFORM 2000-VALIDAR-RUC
+              WHEN DOC-ES-DNI
+                 PERFORM 3000-VALIDAR-DNI
+              WHEN OTHER
+                 MOVE 'N' TO DOC-IND-VALIDO
+           END-EVALUATE
+           GOBACK.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-RUC.
+           IF DOC-NUMERO-DOCUMENTO(1:11) NOT NUMERIC
+              MOVE 'N' TO DOC-IND-VALIDO
+           ELSE
+              MOVE 0 TO WS-SUMA-RUC
+              PERFORM 2100-SUMAR-DIGITO-RUC
+                 VARYING WS-SUBI FROM 1 BY 1 UNTIL WS-SUBI > 10
+              COMPUTE WS-RESTO-RUC = FUNCTION MOD(WS-SUMA-RUC, 11)
+              COMPUTE WS-CHECK-CALCULADO = 11 - WS-RESTO-RUC
+              IF WS-CHECK-CALCULADO = 10
+                 MOVE 0 TO WS-CHECK-CALCULADO
+              END-IF
+              IF WS-CHECK-CALCULADO = 11
+                 MOVE 1 TO WS-CHECK-CALCULADO
+              END-IF
+              MOVE DOC-NUMERO-DOCUMENTO(11:1) TO WS-CHECK-RECIBIDO
+              IF WS-CHECK-CALCULADO = WS-CHECK-RECIBIDO
+                 MOVE 'S' TO DOC-IND-VALIDO
+              ELSE
+                 MOVE 'N' TO DOC-IND-VALIDO
+              END-IF
+           END-IF
+           .
+       2000-VALIDAR-RUC-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-SUMAR-DIGITO-RUC.
+           MOVE DOC-NUMERO-DOCUMENTO(WS-SUBI:1) TO WS-DIGITO
+           COMPUTE WS-SUMA-RUC = WS-SUMA-RUC +
+              (WS-DIGITO * WS-FACTOR-RUC-DIG(WS-SUBI))
+           .
+       2100-SUMAR-DIGITO-RUC-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-DNI.
+           MOVE 'S' TO WS-SW-NUMERICO
+           IF DOC-NUMERO-DOCUMENTO(1:8) NOT NUMERIC
+              MOVE 'N' TO WS-SW-NUMERICO
+           END-IF
+           IF DOC-NUMERO-DOCUMENTO(9:3) NOT = SPACES
+              MOVE 'N' TO WS-SW-NUMERICO
+           END-IF
+           IF WS-ES-NUMERICO
+              MOVE 'S' TO DOC-IND-VALIDO
+           ELSE
+              MOVE 'N' TO DOC-IND-VALIDO
+           END-IF
+           .
+       3000-VALIDAR-DNI-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
