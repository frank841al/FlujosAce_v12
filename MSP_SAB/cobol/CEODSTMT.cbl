@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEODSTMT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. ESTADO DE CUENTA CONSOLIDADO DE FIN *
+      *                    DE DIA (IDENTIDAD + TENENCIAS + EFECTIVO).*
+      * 09/08/2026 JQ      CORRECCION. EODPOS/EODEFE AHORA AVANZAN   *
+      *                    (CATCH-UP) HASTA IGUALAR O SUPERAR LA     *
+      *                    CTAVALOR DEL CLIENTE EN PROCESO ANTES DE  *
+      *                    COMPARAR, PARA QUE UN CTAVALOR HUERFANO   *
+      *                    EN EL EXTRACTO NO DEJE EL CURSOR TRABADO  *
+      *                    PARA EL RESTO DE LA CORRIDA.              *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * CRUZA POR CTAVALOR TRES EXTRACTOS DIARIOS ORDENADOS (CLIENTE,*
+      * TENENCIAS Y EFECTIVO) Y GENERA UN UNICO REGISTRO CONSOLIDADO *
+      * POR CUENTA-VALOR CON VALORIZACION, UTILIDAD Y SALDOS.        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-EXT  ASSIGN TO EODCLI
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT POSICION-EXT ASSIGN TO EODPOS
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EFECTIVO-EXT ASSIGN TO EODEFE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ESTADO-CUENTA ASSIGN TO EODOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-EXT
+           RECORDING MODE IS F.
+       COPY EODCLI.
+       FD  POSICION-EXT
+           RECORDING MODE IS F.
+       COPY EODPOS.
+       FD  EFECTIVO-EXT
+           RECORDING MODE IS F.
+       COPY EODEFE.
+       FD  ESTADO-CUENTA
+           RECORDING MODE IS F.
+       01  ESTADO-CUENTA-REC          PIC X(200).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-CLIENTE             PIC X(01) VALUE 'N'.
+           88 WS-FIN-CLIENTE                    VALUE 'S'.
+       77  WS-EOF-POSICION            PIC X(01) VALUE 'N'.
+           88 WS-FIN-POSICION                   VALUE 'S'.
+       77  WS-EOF-EFECTIVO            PIC X(01) VALUE 'N'.
+           88 WS-FIN-EFECTIVO                   VALUE 'S'.
+       01  WS-CTAVALOR-PROCESO        PIC X(20).
+       01  WS-TOT-NEMONICOS           PIC 9(03) COMP.
+       01  WS-TOT-VALACT              PIC 9(14)V9(04) COMP-3.
+       01  WS-TOT-UTILID              PIC S9(14)V9(02) COMP-3.
+       01  WS-TOT-CUENTAS             PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-SALIDA.
+           05 WL-CTAVALOR             PIC  X(20).
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-CLIENTE              PIC  X(40).
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-NRO-NEMONICOS        PIC  ZZ9.
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-VALACT               PIC  Z(10)9.9999.
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-UTILID               PIC  -(10)9.99.
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-SALDO-CONTABLE       PIC  -(13)9.99.
+           05 FILLER                  PIC  X(01) VALUE SPACE.
+           05 WL-SALDO-DISPONIBLE     PIC  -(13)9.99.
+           05 FILLER                  PIC  X(40) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CLIENTES
+              UNTIL WS-FIN-CLIENTE
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  CLIENTE-EXT
+           OPEN INPUT  POSICION-EXT
+           OPEN INPUT  EFECTIVO-EXT
+           OPEN OUTPUT ESTADO-CUENTA
+           READ CLIENTE-EXT  AT END MOVE 'S' TO WS-EOF-CLIENTE  END-READ
+           READ POSICION-EXT AT END MOVE 'S' TO WS-EOF-POSICION END-READ
+           READ EFECTIVO-EXT AT END MOVE 'S' TO WS-EOF-EFECTIVO END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-CLIENTES.
+           MOVE EC-CTAVALOR TO WS-CTAVALOR-PROCESO
+           ADD 1 TO WS-TOT-CUENTAS
+           MOVE 0 TO WS-TOT-NEMONICOS
+           MOVE 0 TO WS-TOT-VALACT
+           MOVE 0 TO WS-TOT-UTILID
+           PERFORM 2050-UBICAR-POSICION
+           PERFORM 2100-ACUMULAR-POSICIONES
+              UNTIL WS-FIN-POSICION
+                 OR EP-CTAVALOR NOT = WS-CTAVALOR-PROCESO
+           PERFORM 2200-ESCRIBIR-ESTADO-CUENTA
+           READ CLIENTE-EXT AT END MOVE 'S' TO WS-EOF-CLIENTE END-READ
+           .
+       2000-PROCESAR-CLIENTES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2050-UBICAR-POSICION.
+           PERFORM 2060-AVANZAR-POSICION
+              UNTIL WS-FIN-POSICION
+                 OR EP-CTAVALOR NOT < WS-CTAVALOR-PROCESO
+           .
+       2050-UBICAR-POSICION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2060-AVANZAR-POSICION.
+           READ POSICION-EXT AT END MOVE 'S' TO WS-EOF-POSICION END-READ
+           .
+       2060-AVANZAR-POSICION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ACUMULAR-POSICIONES.
+           ADD 1            TO WS-TOT-NEMONICOS
+           ADD EP-VALACT    TO WS-TOT-VALACT
+           IF EP-UTILID-S = '-'
+              SUBTRACT EP-UTILID FROM WS-TOT-UTILID
+           ELSE
+              ADD EP-UTILID TO WS-TOT-UTILID
+           END-IF
+           READ POSICION-EXT AT END MOVE 'S' TO WS-EOF-POSICION END-READ
+           .
+       2100-ACUMULAR-POSICIONES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-ESTADO-CUENTA.
+           MOVE SPACES TO WS-LINEA-SALIDA
+           MOVE EC-CTAVALOR     TO WL-CTAVALOR
+           MOVE EC-CLIENTE(1:40) TO WL-CLIENTE
+           MOVE WS-TOT-NEMONICOS TO WL-NRO-NEMONICOS
+           MOVE WS-TOT-VALACT    TO WL-VALACT
+           MOVE WS-TOT-UTILID    TO WL-UTILID
+           PERFORM 2150-UBICAR-EFECTIVO
+           IF NOT WS-FIN-EFECTIVO
+              AND EE-CTAVALOR = WS-CTAVALOR-PROCESO
+              MOVE EE-SALDO-CONTABLE   TO WL-SALDO-CONTABLE
+              MOVE EE-SALDO-DISPONIBLE TO WL-SALDO-DISPONIBLE
+              PERFORM 2160-AVANZAR-EFECTIVO
+           ELSE
+              MOVE 0 TO WL-SALDO-CONTABLE
+              MOVE 0 TO WL-SALDO-DISPONIBLE
+           END-IF
+           WRITE ESTADO-CUENTA-REC FROM WS-LINEA-SALIDA
+           .
+       2200-ESCRIBIR-ESTADO-CUENTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2150-UBICAR-EFECTIVO.
+           PERFORM 2160-AVANZAR-EFECTIVO
+              UNTIL WS-FIN-EFECTIVO
+                 OR EE-CTAVALOR NOT < WS-CTAVALOR-PROCESO
+           .
+       2150-UBICAR-EFECTIVO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2160-AVANZAR-EFECTIVO.
+           READ EFECTIVO-EXT AT END MOVE 'S' TO WS-EOF-EFECTIVO END-READ
+           .
+       2160-AVANZAR-EFECTIVO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CLIENTE-EXT POSICION-EXT EFECTIVO-EXT ESTADO-CUENTA
+           DISPLAY 'CEODSTMT - CUENTAS PROCESADAS: ' WS-TOT-CUENTAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
