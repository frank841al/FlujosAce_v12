@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CNEMFEED.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CARGA DEL FEED PERIODICO DE LA      *
+      *                    BOLSA SOBRE EL MAESTRO DE NEMONICOS        *
+      *                    (NEMOMAST), CON REPORTE DE EXCEPCIONES.   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE NEMOFEED SECUENCIAL, UN REGISTRO POR NEMONICO A DAR DE    *
+      * ALTA, CAMBIAR DE SIMBOLO (NM-CODVALOR) O RECLASIFICAR         *
+      * (NM-TIPO-RENTA/NM-VALREPOR). UN ALTA CUYO NEMONICO YA EXISTE  *
+      * EN NEMOMAST, O UN CAMBIO/RECLASIFICACION CUYO NEMONICO NO     *
+      * EXISTE TODAVIA, NO SE PUEDEN APLICAR Y SE ESCRIBEN AL         *
+      * LISTADO DE EXCEPCIONES NEMOEXCP EN LUGAR DE DEJAR EL CATALOGO *
+      * DESACTUALIZADO SIN AVISO.                                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-IN ASSIGN TO NEMOFEED
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEMONICO-MAESTRO ASSIGN TO NEMOMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NM-NEMONICO
+               FILE STATUS IS WS-NM-STATUS.
+           SELECT EXCEPCIONES ASSIGN TO NEMOEXCP
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-IN
+           RECORDING MODE IS F.
+       COPY NEMOFEED.
+       FD  NEMONICO-MAESTRO
+           RECORDING MODE IS F.
+       COPY NEMOMAST.
+       FD  EXCEPCIONES
+           RECORDING MODE IS F.
+       01  EXCEPCIONES-REC              PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-FEED                  PIC X(01) VALUE 'N'.
+           88 WS-FIN-FEED                         VALUE 'S'.
+       01  WS-NM-STATUS                 PIC X(02) VALUE '00'.
+           88 WS-NM-OK                            VALUE '00'.
+           88 WS-NM-NO-ENCONTRADO                 VALUE '23'.
+       COPY NEMOEXCP.
+       77  WS-TOT-LEIDOS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ALTAS                 PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ACTUALIZADOS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-EXCEPCIONES           PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-FEED
+              UNTIL WS-FIN-FEED
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT   FEED-IN
+           OPEN I-O     NEMONICO-MAESTRO
+           OPEN OUTPUT  EXCEPCIONES
+           READ FEED-IN
+               AT END MOVE 'S' TO WS-EOF-FEED
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-FEED.
+           ADD 1 TO WS-TOT-LEIDOS
+           EVALUATE TRUE
+              WHEN NF-ES-ALTA
+                 PERFORM 2100-PROCESAR-ALTA
+              WHEN NF-ES-CAMBIO-SIMBOLO OR NF-ES-RECLASIFICACION
+                 PERFORM 2200-PROCESAR-ACTUALIZACION
+              WHEN OTHER
+                 MOVE 'TIPO DE MOVIMIENTO INVALIDO' TO NE-MOTIVO
+                 PERFORM 2300-ESCRIBIR-EXCEPCION
+           END-EVALUATE
+           READ FEED-IN
+               AT END MOVE 'S' TO WS-EOF-FEED
+           END-READ
+           .
+       2000-PROCESAR-FEED-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-PROCESAR-ALTA.
+           MOVE NF-NEMONICO TO NM-NEMONICO
+           READ NEMONICO-MAESTRO
+              INVALID KEY MOVE '23' TO WS-NM-STATUS
+           END-READ
+           IF WS-NM-OK
+              MOVE 'NEMONICO YA EXISTE EN EL CATALOGO' TO NE-MOTIVO
+              PERFORM 2300-ESCRIBIR-EXCEPCION
+           ELSE
+              MOVE NF-NEMONICO    TO NM-NEMONICO
+              MOVE NF-TIPO-RENTA  TO NM-TIPO-RENTA
+              MOVE NF-CODVALOR    TO NM-CODVALOR
+              MOVE NF-VALREPOR    TO NM-VALREPOR
+              SET NM-RIESGO-MIN-AGRESIVO TO TRUE
+              SET NM-NO-ELEGIBLE-AFP     TO TRUE
+              WRITE NM-REGISTRO-NEMONICO
+                 INVALID KEY
+                    MOVE 'NO SE PUDO REGISTRAR EL ALTA' TO NE-MOTIVO
+                    PERFORM 2300-ESCRIBIR-EXCEPCION
+                 NOT INVALID KEY
+                    ADD 1 TO WS-TOT-ALTAS
+              END-WRITE
+           END-IF
+           .
+       2100-PROCESAR-ALTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-PROCESAR-ACTUALIZACION.
+           MOVE NF-NEMONICO TO NM-NEMONICO
+           READ NEMONICO-MAESTRO
+              INVALID KEY MOVE '23' TO WS-NM-STATUS
+           END-READ
+           IF WS-NM-NO-ENCONTRADO
+              MOVE 'NEMONICO NO ENCONTRADO EN EL CATALOGO'
+                 TO NE-MOTIVO
+              PERFORM 2300-ESCRIBIR-EXCEPCION
+           ELSE
+              MOVE NF-TIPO-RENTA  TO NM-TIPO-RENTA
+              MOVE NF-CODVALOR    TO NM-CODVALOR
+              MOVE NF-VALREPOR    TO NM-VALREPOR
+              REWRITE NM-REGISTRO-NEMONICO
+                 INVALID KEY
+                    MOVE 'NO SE PUDO ACTUALIZAR EL REGISTRO'
+                       TO NE-MOTIVO
+                    PERFORM 2300-ESCRIBIR-EXCEPCION
+                 NOT INVALID KEY
+                    ADD 1 TO WS-TOT-ACTUALIZADOS
+              END-REWRITE
+           END-IF
+           .
+       2200-PROCESAR-ACTUALIZACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-EXCEPCION.
+           ADD 1 TO WS-TOT-EXCEPCIONES
+           MOVE SPACES            TO NE-LINEA-EXCEPCION
+           MOVE NF-NEMONICO       TO NE-NEMONICO
+           MOVE NF-TIPO-MOVIMIENTO TO NE-TIPO-MOVIMIENTO
+           WRITE EXCEPCIONES-REC FROM NE-LINEA-EXCEPCION
+           .
+       2300-ESCRIBIR-EXCEPCION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE FEED-IN NEMONICO-MAESTRO EXCEPCIONES
+           DISPLAY 'CNEMFEED - REGISTROS LEIDOS      : ' WS-TOT-LEIDOS
+           DISPLAY 'CNEMFEED - ALTAS APLICADAS       : ' WS-TOT-ALTAS
+           DISPLAY 'CNEMFEED - ACTUALIZACIONES       : '
+              WS-TOT-ACTUALIZADOS
+           DISPLAY 'CNEMFEED - EXCEPCIONES           : '
+              WS-TOT-EXCEPCIONES
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
