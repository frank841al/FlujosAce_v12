@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RISKCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE IDONEIDAD (PERFIL DE      *
+      *                    RIESGO) AL INGRESO DE ORDENES DE COMPRA.  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA EL PERFIL DE RIESGO DE LA CUENTA-VALOR EN RISKMAST Y LA *
+      * CLASIFICACION DE RIESGO MINIMO DEL VALOR EN NEMOMAST, Y       *
+      * COMPARA AMBOS SEGUN LA ESCALA CONSERVADOR < MODERADO <        *
+      * AGRESIVO. SI NO EXISTE PERFIL EVALUADO PARA LA CUENTA, O EL   *
+      * VALOR NO ESTA CLASIFICADO, SE DEVUELVE EL INDICADOR           *
+      * CORRESPONDIENTE SIN RECHAZAR LA ORDEN (LA CLASIFICACION ES    *
+      * RESPONSABILIDAD DE LOS MAESTROS, NO DE ESTA GUARDA).          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RIESGO-MAESTRO ASSIGN TO RISKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RK-CTA-VALOR
+               FILE STATUS IS WS-RK-STATUS.
+           SELECT NEMONICO-MAESTRO ASSIGN TO NEMOMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NM-NEMONICO
+               FILE STATUS IS WS-NM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RIESGO-MAESTRO
+           RECORDING MODE IS F.
+       COPY RISKMAST.
+       FD  NEMONICO-MAESTRO
+           RECORDING MODE IS F.
+       COPY NEMOMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-RK-STATUS                PIC X(02) VALUE '00'.
+           88 WS-RK-OK                          VALUE '00'.
+           88 WS-RK-NO-ENCONTRADO                VALUE '23'.
+       01  WS-NM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-NM-OK                          VALUE '00'.
+           88 WS-NM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-PESO-PERFIL-CLIENTE      PIC 9(01) COMP VALUE 0.
+       01  WS-PESO-RIESGO-VALOR        PIC 9(01) COMP VALUE 0.
+       LINKAGE SECTION.
+       COPY RISKCHKP.
+       PROCEDURE DIVISION USING RSK-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-PERFIL-CLIENTE
+           PERFORM 2500-LEER-CLASIFICACION-VALOR
+           IF NOT RSK-SIN-PERFIL-CLIENTE
+              AND NOT RSK-SIN-CLASIFICAR-VALOR
+              PERFORM 3000-COMPARAR-PERFIL
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 'S' TO RSK-IND-RESULTADO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-PERFIL-CLIENTE.
+           MOVE RSK-CTA-VALOR TO RK-CTA-VALOR
+           OPEN INPUT RIESGO-MAESTRO
+           READ RIESGO-MAESTRO
+               INVALID KEY MOVE '23' TO WS-RK-STATUS
+           END-READ
+           CLOSE RIESGO-MAESTRO
+           IF NOT WS-RK-OK
+              MOVE 'X' TO RSK-IND-RESULTADO
+           ELSE
+              EVALUATE TRUE
+                 WHEN RK-PERFIL-CONSERVADOR
+                    MOVE 1 TO WS-PESO-PERFIL-CLIENTE
+                 WHEN RK-PERFIL-MODERADO
+                    MOVE 2 TO WS-PESO-PERFIL-CLIENTE
+                 WHEN RK-PERFIL-AGRESIVO
+                    MOVE 3 TO WS-PESO-PERFIL-CLIENTE
+              END-EVALUATE
+           END-IF
+           .
+       2000-LEER-PERFIL-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2500-LEER-CLASIFICACION-VALOR.
+           MOVE RSK-NEMONICO TO NM-NEMONICO
+           OPEN INPUT NEMONICO-MAESTRO
+           READ NEMONICO-MAESTRO
+               INVALID KEY MOVE '23' TO WS-NM-STATUS
+           END-READ
+           CLOSE NEMONICO-MAESTRO
+           IF NOT WS-NM-OK
+              MOVE 'Y' TO RSK-IND-RESULTADO
+           ELSE
+              EVALUATE TRUE
+                 WHEN NM-RIESGO-MIN-CONSERVADOR
+                    MOVE 1 TO WS-PESO-RIESGO-VALOR
+                 WHEN NM-RIESGO-MIN-MODERADO
+                    MOVE 2 TO WS-PESO-RIESGO-VALOR
+                 WHEN NM-RIESGO-MIN-AGRESIVO
+                    MOVE 3 TO WS-PESO-RIESGO-VALOR
+              END-EVALUATE
+           END-IF
+           .
+       2500-LEER-CLASIFICACION-VALOR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-COMPARAR-PERFIL.
+           IF WS-PESO-PERFIL-CLIENTE < WS-PESO-RIESGO-VALOR
+              MOVE 'N' TO RSK-IND-RESULTADO
+           ELSE
+              MOVE 'S' TO RSK-IND-RESULTADO
+           END-IF
+           .
+       3000-COMPARAR-PERFIL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
