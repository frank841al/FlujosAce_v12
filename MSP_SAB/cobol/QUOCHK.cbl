@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QUOCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE COTIZACION DESACTUALIZADA *
+      *                    ANTES DE ACEPTAR UNA ORDEN DE VALORES.    *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA LA ULTIMA COTIZACION CARGADA PARA QUC-NEMONICO EN EL   *
+      * MAESTRO QUOTEMST Y CALCULA CUANTOS MINUTOS HAN PASADO DESDE  *
+      * SU ACTUALIZACION CONTRA LA FECHA/HORA DEL SISTEMA. SI LA     *
+      * ANTIGUEDAD SUPERA LA TOLERANCIA DADA (O LA TOLERANCIA POR    *
+      * DEFECTO DEL NEGOCIO DE 15 MINUTOS SI NO SE INFORMA NINGUNA)  *
+      * LA COTIZACION SE CONSIDERA DESACTUALIZADA.                   *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COTIZACION-MAESTRO ASSIGN TO QUOTEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS QM-NEMONICO
+               FILE STATUS IS WS-QM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COTIZACION-MAESTRO
+           RECORDING MODE IS F.
+       COPY QUOTEMST.
+       WORKING-STORAGE SECTION.
+       01  WS-QM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-QM-OK                          VALUE '00'.
+           88 WS-QM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-TOLERANCIA-DEFECTO       PIC 9(05) VALUE 15.
+       01  WS-TOLERANCIA-USAR          PIC 9(05).
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-HORA-SISTEMA             PIC 9(08).
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.
+           05 WS-HOY-HH                PIC 9(02).
+           05 WS-HOY-MM                PIC 9(02).
+           05 WS-HOY-RESTO             PIC 9(04).
+       01  WS-HORA-COTIZACION          PIC 9(06).
+       01  WS-HORA-COTIZACION-R REDEFINES WS-HORA-COTIZACION.
+           05 WS-COT-HH                PIC 9(02).
+           05 WS-COT-MM                PIC 9(02).
+           05 WS-COT-SS                PIC 9(02).
+       01  WS-MIN-HOY                  PIC 9(05) COMP-3.
+       01  WS-MIN-COTIZACION           PIC 9(05) COMP-3.
+       01  WS-DIAS-ANTIGUEDAD          PIC S9(05) COMP-3.
+       LINKAGE SECTION.
+       COPY QUOCHKP.
+       PROCEDURE DIVISION USING QUC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-COTIZACION
+           IF QUC-IND-RESULTADO NOT = 'X'
+              PERFORM 3000-CALCULAR-ANTIGUEDAD
+              PERFORM 4000-COMPARAR-TOLERANCIA
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0   TO QUC-PRECIO-VIGENTE
+           MOVE 0   TO QUC-MINUTOS-ANTIGUEDAD
+           MOVE 'N' TO QUC-IND-RESULTADO
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA  FROM TIME
+           IF QUC-TOLERANCIA-MIN = 0
+              MOVE WS-TOLERANCIA-DEFECTO TO WS-TOLERANCIA-USAR
+           ELSE
+              MOVE QUC-TOLERANCIA-MIN TO WS-TOLERANCIA-USAR
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-COTIZACION.
+           MOVE QUC-NEMONICO TO QM-NEMONICO
+           OPEN INPUT COTIZACION-MAESTRO
+           READ COTIZACION-MAESTRO
+               INVALID KEY MOVE '23' TO WS-QM-STATUS
+           END-READ
+           IF WS-QM-OK
+              MOVE QM-PRECIO TO QUC-PRECIO-VIGENTE
+           ELSE
+              MOVE 'X' TO QUC-IND-RESULTADO
+           END-IF
+           CLOSE COTIZACION-MAESTRO
+           .
+       2000-LEER-COTIZACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-CALCULAR-ANTIGUEDAD.
+           MOVE QM-HORA-ACTUALIZACION TO WS-HORA-COTIZACION
+           COMPUTE WS-DIAS-ANTIGUEDAD =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-SISTEMA)
+                 - FUNCTION INTEGER-OF-DATE(QM-FECHA-ACTUALIZACION)
+           IF WS-DIAS-ANTIGUEDAD < 0
+              MOVE 0 TO WS-DIAS-ANTIGUEDAD
+           END-IF
+           COMPUTE WS-MIN-HOY = (WS-HOY-HH * 60) + WS-HOY-MM
+           COMPUTE WS-MIN-COTIZACION = (WS-COT-HH * 60) + WS-COT-MM
+           COMPUTE QUC-MINUTOS-ANTIGUEDAD =
+                   (WS-DIAS-ANTIGUEDAD * 1440)
+                 + WS-MIN-HOY - WS-MIN-COTIZACION
+           IF QUC-MINUTOS-ANTIGUEDAD < 0
+              MOVE 0 TO QUC-MINUTOS-ANTIGUEDAD
+           END-IF
+           .
+       3000-CALCULAR-ANTIGUEDAD-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-COMPARAR-TOLERANCIA.
+           IF QUC-MINUTOS-ANTIGUEDAD > WS-TOLERANCIA-USAR
+              MOVE 'N' TO QUC-IND-RESULTADO
+           ELSE
+              MOVE 'S' TO QUC-IND-RESULTADO
+           END-IF
+           .
+       4000-COMPARAR-TOLERANCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
