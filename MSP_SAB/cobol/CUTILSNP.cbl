@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUTILSNP.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. SNAPSHOT INTRADIA DE UTILIDAD NO    *
+      *                    REALIZADA (CM-UTILID/CM-UTILID-S) POR     *
+      *                    CUENTA-VALOR, PARA TENDENCIA INTRADIA.    *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE CARTMAST COMPLETO Y AGREGA AL HISTORICO UTILSNAP UNA  *
+      * LINEA POR TENENCIA CON LA UTILIDAD NO REALIZADA VIGENTE AL    *
+      * MOMENTO DE LA CORRIDA. EL CORTE (APERTURA/MEDIODIA/CIERRE) SE *
+      * DERIVA DE LA HORA DEL SISTEMA, YA QUE ESTE PROGRAMA SE        *
+      * PROGRAMA PARA CORRER TRES VECES AL DIA EN HORARIOS FIJOS.     *
+      * AL SER UN HISTORICO, CADA CORRIDA SE AGREGA (EXTEND) SIN      *
+      * BORRAR LOS CORTES ANTERIORES DEL DIA.                         *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTERA ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT SNAPSHOT-UTILIDAD ASSIGN TO UTILSNAP
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTERA
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       FD  SNAPSHOT-UTILIDAD
+           RECORDING MODE IS F.
+       COPY UTILSNAP.
+       WORKING-STORAGE SECTION.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                           VALUE '00'.
+           88 WS-CM-FIN                          VALUE '10'.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-HORA-SISTEMA             PIC 9(08).
+       01  WS-HORA-CORTE REDEFINES WS-HORA-SISTEMA.
+           05 WS-HH-CORTE              PIC 9(02).
+           05 FILLER                   PIC 9(06).
+       01  WS-MOMENTO-CORTE            PIC X(08).
+       01  WS-TOT-SNAPSHOT             PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-TENENCIA
+              UNTIL WS-CM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA  FROM TIME
+           PERFORM 1100-DETERMINAR-MOMENTO
+           OPEN INPUT  CARTERA
+           OPEN EXTEND SNAPSHOT-UTILIDAD
+           MOVE LOW-VALUES TO CM-CLAVE
+           START CARTERA KEY IS NOT LESS THAN CM-CLAVE
+              INVALID KEY MOVE '10' TO WS-CM-STATUS
+           END-START
+           IF WS-CM-OK
+              READ CARTERA NEXT RECORD
+                 AT END MOVE '10' TO WS-CM-STATUS
+              END-READ
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1100-DETERMINAR-MOMENTO.
+           EVALUATE TRUE
+              WHEN WS-HH-CORTE < 12
+                 MOVE 'APERTURA' TO WS-MOMENTO-CORTE
+              WHEN WS-HH-CORTE < 15
+                 MOVE 'MEDIODIA' TO WS-MOMENTO-CORTE
+              WHEN OTHER
+                 MOVE 'CIERRE'   TO WS-MOMENTO-CORTE
+           END-EVALUATE
+           .
+       1100-DETERMINAR-MOMENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-TENENCIA.
+           PERFORM 2100-ESCRIBIR-SNAPSHOT
+           READ CARTERA NEXT RECORD
+              AT END MOVE '10' TO WS-CM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-TENENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ESCRIBIR-SNAPSHOT.
+           MOVE SPACES             TO USN-LINEA-SNAPSHOT
+           MOVE WS-FECHA-SISTEMA   TO USN-FECHA
+           MOVE WS-HORA-SISTEMA    TO USN-HORA
+           MOVE WS-MOMENTO-CORTE   TO USN-MOMENTO
+           MOVE CM-NEMONICO        TO USN-NEMONICO
+           MOVE CM-CTAVALOR        TO USN-CTAVALOR
+           MOVE CM-UTILID          TO USN-UTILID
+           MOVE CM-UTILID-S        TO USN-UTILID-S
+           WRITE USN-LINEA-SNAPSHOT
+           ADD 1 TO WS-TOT-SNAPSHOT
+           .
+       2100-ESCRIBIR-SNAPSHOT-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CARTERA SNAPSHOT-UTILIDAD
+           DISPLAY 'CUTILSNP - CORTE               : ' WS-MOMENTO-CORTE
+           DISPLAY 'CUTILSNP - TENENCIAS CAPTURADAS: ' WS-TOT-SNAPSHOT
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
