@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBRKMANT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. MANTENIMIENTO DE LIMITE DIARIO Y    *
+      *                    CONVENIO DE COMISION POR BROKER (BRKMAST),*
+      *                    COMPLEMENTO DE LA CONSULTA CBRKS.         *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * DA DE ALTA, MODIFICA O DA DE BAJA (INACTIVA) EL REGISTRO DE  *
+      * LIMITE Y COMISION DE UN BROKER EN BRKMAST SEGUN BK-FUNCION.  *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BROKER-MAESTRO ASSIGN TO BRKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-BROKER
+               FILE STATUS IS WS-BM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BROKER-MAESTRO
+           RECORDING MODE IS F.
+       COPY BRKMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-BM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-BM-OK                           VALUE '00'.
+           88 WS-BM-NO-ENCONTRADO                VALUE '23'.
+           88 WS-BM-DUPLICADO                    VALUE '22'.
+       LINKAGE SECTION.
+       COPY BRKMANT.
+       PROCEDURE DIVISION USING BK-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           OPEN I-O BROKER-MAESTRO
+           EVALUATE TRUE
+              WHEN BK-ES-ALTA
+                 PERFORM 2000-DAR-DE-ALTA
+              WHEN BK-ES-MODIFICACION
+                 PERFORM 3000-MODIFICAR
+              WHEN BK-ES-BAJA
+                 PERFORM 4000-DAR-DE-BAJA
+              WHEN OTHER
+                 MOVE '08'     TO BK-COD-RETORNO
+                 MOVE 'BRK001' TO BK-COD-ERROR-DEV
+           END-EVALUATE
+           CLOSE BROKER-MAESTRO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE '00'   TO BK-COD-RETORNO
+           MOVE SPACES TO BK-COD-ERROR-DEV
+           MOVE BK-BROKER TO BM-BROKER
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-DAR-DE-ALTA.
+           MOVE BK-NOMB-BROKER    TO BM-NOMB-BROKER
+           MOVE BK-LIMITE-DIARIO  TO BM-LIMITE-DIARIO
+           MOVE BK-COMISION-PCT   TO BM-COMISION-PCT
+           MOVE BK-FECHA-VIGENCIA TO BM-FECHA-VIGENCIA
+           MOVE 'A'               TO BM-ESTADO
+           WRITE BM-REGISTRO-BROKER
+              INVALID KEY
+                 MOVE '12'     TO BK-COD-RETORNO
+                 MOVE 'BRK002' TO BK-COD-ERROR-DEV
+           END-WRITE
+           .
+       2000-DAR-DE-ALTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-MODIFICAR.
+           READ BROKER-MAESTRO
+              INVALID KEY
+                 MOVE '12'     TO BK-COD-RETORNO
+                 MOVE 'BRK003' TO BK-COD-ERROR-DEV
+           END-READ
+           IF BK-COD-RETORNO = '00'
+              MOVE BK-NOMB-BROKER    TO BM-NOMB-BROKER
+              MOVE BK-LIMITE-DIARIO  TO BM-LIMITE-DIARIO
+              MOVE BK-COMISION-PCT   TO BM-COMISION-PCT
+              MOVE BK-FECHA-VIGENCIA TO BM-FECHA-VIGENCIA
+              REWRITE BM-REGISTRO-BROKER
+                 INVALID KEY
+                    MOVE '16'     TO BK-COD-RETORNO
+                    MOVE 'BRK004' TO BK-COD-ERROR-DEV
+              END-REWRITE
+           END-IF
+           .
+       3000-MODIFICAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-DAR-DE-BAJA.
+           READ BROKER-MAESTRO
+              INVALID KEY
+                 MOVE '12'     TO BK-COD-RETORNO
+                 MOVE 'BRK003' TO BK-COD-ERROR-DEV
+           END-READ
+           IF BK-COD-RETORNO = '00'
+              MOVE 'I' TO BM-ESTADO
+              REWRITE BM-REGISTRO-BROKER
+                 INVALID KEY
+                    MOVE '16'     TO BK-COD-RETORNO
+                    MOVE 'BRK004' TO BK-COD-ERROR-DEV
+              END-REWRITE
+           END-IF
+           .
+       4000-DAR-DE-BAJA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
