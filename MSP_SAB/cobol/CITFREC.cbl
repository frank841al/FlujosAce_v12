@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CITFREC.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CONCILIACION DEL ITF RETENIDO EN    *
+      *                    LOS MOVIMIENTOS DE CUENTA EFECTIVO        *
+      *                    (CDETCUEEFE) CONTRA EL ITF CALCULADO.     *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO DE MOVIMIENTOS ITFEXT, CALCULA EL ITF *
+      * TEORICO SOBRE EL IMPORTE CARGADO/ABONADO A LA TASA VIGENTE Y *
+      * LO COMPARA CONTRA EL ITF REALMENTE RETENIDO (IE-IMPORTE-ITF).*
+      * LAS DIFERENCIAS MAYORES A LA TOLERANCIA SE REPORTAN.         *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTO-EXT ASSIGN TO ITFEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DIFERENCIA-ITF ASSIGN TO ITFDIF
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTO-EXT
+           RECORDING MODE IS F.
+       COPY ITFEXT.
+       FD  DIFERENCIA-ITF
+           RECORDING MODE IS F.
+       01  ITFDIF-REC                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-MOVIMIENTO           PIC X(01) VALUE 'N'.
+           88 WS-FIN-MOVIMIENTO                  VALUE 'S'.
+       77  WS-TASA-ITF                 PIC V9(5) COMP-3 VALUE 0.00005.
+       77  WS-TOLERANCIA               PIC S9(15)V99 COMP-3 VALUE 0.01.
+       77  WS-ITF-CALCULADO            PIC S9(15)V99 COMP-3 VALUE 0.
+       77  WS-DIFERENCIA               PIC S9(15)V99 COMP-3 VALUE 0.
+       77  WS-TOT-MOVIMIENTOS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-DIFERENCIAS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ITF-RETENIDO         PIC S9(15)V99 COMP-3 VALUE 0.
+       77  WS-TOT-ITF-CALCULADO        PIC S9(15)V99 COMP-3 VALUE 0.
+       01  WS-LINEA-DIFERENCIA.
+           05 WL-CTAVALOR              PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-N-MOVIMIENTO          PIC  -(8)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-IMPORTE               PIC  -(12)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-ITF-RETENIDO          PIC  -(12)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-ITF-CALCULADO         PIC  -(12)9.99.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-DIFERENCIA            PIC  -(12)9.99.
+           05 FILLER                   PIC  X(18) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-MOVIMIENTO
+              UNTIL WS-FIN-MOVIMIENTO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  MOVIMIENTO-EXT
+           OPEN OUTPUT DIFERENCIA-ITF
+           READ MOVIMIENTO-EXT
+              AT END MOVE 'S' TO WS-EOF-MOVIMIENTO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-MOVIMIENTO.
+           ADD 1 TO WS-TOT-MOVIMIENTOS
+           COMPUTE WS-ITF-CALCULADO ROUNDED =
+                   FUNCTION ABS(IE-IMPORTE) * WS-TASA-ITF
+           COMPUTE WS-DIFERENCIA =
+                   WS-ITF-CALCULADO - IE-IMPORTE-ITF
+           ADD IE-IMPORTE-ITF  TO WS-TOT-ITF-RETENIDO
+           ADD WS-ITF-CALCULADO TO WS-TOT-ITF-CALCULADO
+           IF FUNCTION ABS(WS-DIFERENCIA) > WS-TOLERANCIA
+              PERFORM 2100-ESCRIBIR-DIFERENCIA
+           END-IF
+           READ MOVIMIENTO-EXT
+              AT END MOVE 'S' TO WS-EOF-MOVIMIENTO
+           END-READ
+           .
+       2000-PROCESAR-MOVIMIENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ESCRIBIR-DIFERENCIA.
+           MOVE SPACES           TO WS-LINEA-DIFERENCIA
+           MOVE IE-CTAVALOR      TO WL-CTAVALOR
+           MOVE IE-N-MOVIMIENTO  TO WL-N-MOVIMIENTO
+           MOVE IE-IMPORTE       TO WL-IMPORTE
+           MOVE IE-IMPORTE-ITF   TO WL-ITF-RETENIDO
+           MOVE WS-ITF-CALCULADO TO WL-ITF-CALCULADO
+           MOVE WS-DIFERENCIA    TO WL-DIFERENCIA
+           WRITE ITFDIF-REC FROM WS-LINEA-DIFERENCIA
+           ADD 1 TO WS-TOT-DIFERENCIAS
+           .
+       2100-ESCRIBIR-DIFERENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE MOVIMIENTO-EXT DIFERENCIA-ITF
+           DISPLAY 'CITFREC - MOVIMIENTOS PROCESADOS : '
+                   WS-TOT-MOVIMIENTOS
+           DISPLAY 'CITFREC - ITF RETENIDO TOTAL      : '
+                   WS-TOT-ITF-RETENIDO
+           DISPLAY 'CITFREC - ITF CALCULADO TOTAL     : '
+                   WS-TOT-ITF-CALCULADO
+           DISPLAY 'CITFREC - DIFERENCIAS DETECTADAS  : '
+                   WS-TOT-DIFERENCIAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
