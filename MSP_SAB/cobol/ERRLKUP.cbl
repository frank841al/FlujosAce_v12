@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ERRLKUP.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. SERVICIO CENTRALIZADO DE CONSULTA   *
+      *                    DE CODIGOS DE ERROR DEVUELTOS EN LAS      *
+      *                    SALIDAS S5XX (COD-ERROR-DEV).             *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA EL CODIGO RECIBIDO EN EL CATALOGO ERRCAT Y DEVUELVE SU *
+      * DESCRIPCION Y SEVERIDAD. SI EL CODIGO NO ESTA CATALOGADO SE  *
+      * DEVUELVE UNA DESCRIPCION GENERICA PARA NO DETENER EL         *
+      * PROCESO LLAMADOR.                                            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-ERROR ASSIGN TO ERRCAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EC-COD-ERROR-DEV
+               FILE STATUS IS WS-EC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOGO-ERROR
+           RECORDING MODE IS F.
+       COPY ERRCAT.
+       WORKING-STORAGE SECTION.
+       01  WS-EC-STATUS                PIC X(02) VALUE '00'.
+           88 WS-EC-OK                           VALUE '00'.
+           88 WS-EC-NO-ENCONTRADO                VALUE '23'.
+       01  WS-DESCRIPCION-GENERICA     PIC X(60) VALUE
+           'ERROR NO CATALOGADO - VER DOCUMENTACION DE LA TRANSACCION'.
+       LINKAGE SECTION.
+       COPY ERRLKUPP.
+       PROCEDURE DIVISION USING EL-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-CATALOGO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO EL-DESCRIPCION
+           MOVE SPACES TO EL-SEVERIDAD
+           MOVE 'N'    TO EL-IND-RESULTADO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-CATALOGO.
+           MOVE EL-COD-ERROR-DEV TO EC-COD-ERROR-DEV
+           OPEN INPUT CATALOGO-ERROR
+           READ CATALOGO-ERROR
+               INVALID KEY MOVE '23' TO WS-EC-STATUS
+           END-READ
+           IF WS-EC-OK
+              MOVE EC-DESCRIPCION TO EL-DESCRIPCION
+              MOVE EC-SEVERIDAD   TO EL-SEVERIDAD
+              MOVE 'S'            TO EL-IND-RESULTADO
+           ELSE
+              MOVE WS-DESCRIPCION-GENERICA TO EL-DESCRIPCION
+              MOVE 'R'                     TO EL-SEVERIDAD
+              MOVE 'N'                     TO EL-IND-RESULTADO
+           END-IF
+           CLOSE CATALOGO-ERROR
+           .
+       2000-LEER-CATALOGO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
