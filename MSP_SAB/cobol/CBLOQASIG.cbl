@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLOQASIG.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. COMPENSACION Y ASIGNACION PRORRATA  *
+      *                    DE OPERACIONES EN BLOQUE SOBRE EL         *
+      *                    EXTRACTO BLKEXT.                          *
+      * 09/08/2026 JQ      ELEVA WS-GRUPO A 500 MIEMBROS Y DESCARTA  *
+      *                    (CONTANDO) LOS QUE EXCEDAN LA TABLA SIN   *
+      *                    CERRAR EL GRUPO, PARA NO PRORRATEAR DOS   *
+      *                    VECES EL MISMO BE-TOT-EJEC-BLOQUE.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * AGRUPA EL EXTRACTO BLKEXT (YA ORDENADO POR NEMONICO+COM-VTA+ *
+      * PRECIO) POR ESA CLAVE DE BLOQUE. DENTRO DE CADA GRUPO,       *
+      * ASIGNA A CADA ORDEN PARTICIPANTE UNA PORCION DE LOS TITULOS  *
+      * REALMENTE NEGOCIADOS EN EL BLOQUE, PRORRATEADA SEGUN LOS     *
+      * TITULOS SOLICITADOS POR CADA UNA. EL RESIDUO DE REDONDEO SE  *
+      * ASIGNA A LA ULTIMA ORDEN DEL GRUPO PARA QUE LA SUMA DE LO    *
+      * ASIGNADO COMPENSE EXACTO CONTRA LO REALMENTE NEGOCIADO.      *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-BLOQUE ASSIGN TO BLKEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ASIGNACION-BLOQUE ASSIGN TO BLKALOC
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-BLOQUE
+           RECORDING MODE IS F.
+       COPY BLKEXT.
+       FD  ASIGNACION-BLOQUE
+           RECORDING MODE IS F.
+       COPY BLKALOC.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-EXTRACTO             PIC X(01) VALUE 'N'.
+           88 WS-FIN-EXTRACTO                    VALUE 'S'.
+       77  WS-TOT-GRUPO                PIC 9(02) COMP VALUE 0.
+       77  WS-IDX                      PIC 9(02) COMP VALUE 0.
+       77  WS-TOT-BLOQUES               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ASIGNACIONES          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-MIEMBRO-DESCARTADO    PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-SOLICITADO            PIC S9(12)V9(04) COMP-3 VALUE 0.
+       77  WS-TOT-EJEC                  PIC S9(12)V9(04) COMP-3 VALUE 0.
+       77  WS-SUMA-ASIGNADO             PIC S9(12)V9(04) COMP-3 VALUE 0.
+       77  WS-RESIDUO                   PIC S9(12)V9(04) COMP-3 VALUE 0.
+       01  WS-CLAVE-PROCESO             PIC X(23).
+       01  WS-GRUPO-TABLA.
+           05 WS-GRUPO OCCURS 500 TIMES.
+              10 WS-GRUPO-NRO-ORDEN       PIC  9(09).
+              10 WS-GRUPO-CTA-VALOR       PIC  X(20).
+              10 WS-GRUPO-TIT-SOLICITADO  PIC S9(12)V9(04).
+              10 WS-GRUPO-TIT-ASIGNADO    PIC S9(12)V9(04).
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-GRUPO
+              UNTIL WS-FIN-EXTRACTO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  EXTRACTO-BLOQUE
+           OPEN OUTPUT ASIGNACION-BLOQUE
+           READ EXTRACTO-BLOQUE
+              AT END MOVE 'S' TO WS-EOF-EXTRACTO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-GRUPO.
+           MOVE BE-NEMONICO TO WS-CLAVE-PROCESO(1:10)
+           MOVE BE-COM-VTA  TO WS-CLAVE-PROCESO(11:1)
+           MOVE BE-PRECIO-R TO WS-CLAVE-PROCESO(12:12)
+           MOVE 0           TO WS-TOT-GRUPO WS-TOT-SOLICITADO
+           MOVE BE-TOT-EJEC-BLOQUE TO WS-TOT-EJEC
+           PERFORM 2100-ACUMULAR-MIEMBRO
+              UNTIL WS-FIN-EXTRACTO
+                 OR BE-NEMONICO NOT = WS-CLAVE-PROCESO(1:10)
+                 OR BE-COM-VTA  NOT = WS-CLAVE-PROCESO(11:1)
+                 OR BE-PRECIO-R NOT = WS-CLAVE-PROCESO(12:12)
+           PERFORM 2200-ASIGNAR-GRUPO
+           ADD 1 TO WS-TOT-BLOQUES
+           .
+       2000-PROCESAR-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ACUMULAR-MIEMBRO.
+           IF WS-TOT-GRUPO < 500
+              ADD 1 TO WS-TOT-GRUPO
+              MOVE BE-NRO-ORDEN       TO
+                      WS-GRUPO-NRO-ORDEN(WS-TOT-GRUPO)
+              MOVE BE-CTA-VALOR       TO
+                      WS-GRUPO-CTA-VALOR(WS-TOT-GRUPO)
+              MOVE BE-TIT-SOLICITADOS TO
+                      WS-GRUPO-TIT-SOLICITADO(WS-TOT-GRUPO)
+              ADD BE-TIT-SOLICITADOS  TO WS-TOT-SOLICITADO
+           ELSE
+              ADD 1 TO WS-TOT-MIEMBRO-DESCARTADO
+           END-IF
+           READ EXTRACTO-BLOQUE
+              AT END MOVE 'S' TO WS-EOF-EXTRACTO
+           END-READ
+           .
+       2100-ACUMULAR-MIEMBRO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ASIGNAR-GRUPO.
+           MOVE 0 TO WS-SUMA-ASIGNADO
+           IF WS-TOT-SOLICITADO > 0
+              PERFORM 2210-CALCULAR-PRORRATA
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOT-GRUPO
+              COMPUTE WS-RESIDUO = WS-TOT-EJEC - WS-SUMA-ASIGNADO
+              ADD WS-RESIDUO TO
+                      WS-GRUPO-TIT-ASIGNADO(WS-TOT-GRUPO)
+              PERFORM 2300-ESCRIBIR-ASIGNACION
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOT-GRUPO
+           END-IF
+           .
+       2200-ASIGNAR-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2210-CALCULAR-PRORRATA.
+           COMPUTE WS-GRUPO-TIT-ASIGNADO(WS-IDX) ROUNDED =
+                   (WS-GRUPO-TIT-SOLICITADO(WS-IDX) / WS-TOT-SOLICITADO)
+                    * WS-TOT-EJEC
+           ADD WS-GRUPO-TIT-ASIGNADO(WS-IDX) TO WS-SUMA-ASIGNADO
+           .
+       2210-CALCULAR-PRORRATA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-ASIGNACION.
+           MOVE SPACES                   TO BA-REGISTRO-ASIGNACION
+           MOVE WS-CLAVE-PROCESO(1:10)   TO BA-NEMONICO
+           MOVE WS-CLAVE-PROCESO(11:1)   TO BA-COM-VTA
+           MOVE WS-CLAVE-PROCESO(12:12)  TO BA-PRECIO-R
+           MOVE WS-GRUPO-NRO-ORDEN(WS-IDX)    TO BA-NRO-ORDEN
+           MOVE WS-GRUPO-CTA-VALOR(WS-IDX)    TO BA-CTA-VALOR
+           MOVE WS-GRUPO-TIT-ASIGNADO(WS-IDX) TO BA-TIT-ASIGNADOS
+           COMPUTE BA-MTO-ASIGNADO ROUNDED =
+                   WS-GRUPO-TIT-ASIGNADO(WS-IDX) * BA-PRECIO
+           WRITE BA-REGISTRO-ASIGNACION
+           ADD 1 TO WS-TOT-ASIGNACIONES
+           .
+       2300-ESCRIBIR-ASIGNACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE EXTRACTO-BLOQUE ASIGNACION-BLOQUE
+           DISPLAY 'CBLOQASIG - BLOQUES PROCESADOS    : '
+                   WS-TOT-BLOQUES
+           DISPLAY 'CBLOQASIG - ASIGNACIONES EMITIDAS : '
+                   WS-TOT-ASIGNACIONES
+           DISPLAY 'CBLOQASIG - MIEMBROS DESCARTADOS  : '
+                   WS-TOT-MIEMBRO-DESCARTADO
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
