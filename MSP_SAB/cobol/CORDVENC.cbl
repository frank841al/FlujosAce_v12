@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CORDVENC.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VENCIMIENTO AUTOMATICO DE ORDENES    *
+      *                    QUE AGOTARON SU VIGENCIA, SOBRE ORDMAST.   *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE ORDMAST COMPLETO EN ORDEN DE CLAVE (CTAVALOR+ORDEN).  *
+      * POR CADA ORDEN AUN VIGENTE (OM-SITUACION DISTINTO DE          *
+      * 'EJECUTADA' Y DE 'CANCELADA') CON OM-FECHA-ORDEN Y            *
+      * OM-DIA-VIGENCIA INFORMADOS, CALCULA LOS DIAS TRANSCURRIDOS    *
+      * DESDE OM-FECHA-ORDEN CONTRA LA FECHA DEL SISTEMA; SI YA       *
+      * SUPERAN LOS DIAS DE VIGENCIA PACTADOS (E507-DIA-VIGENCIA/     *
+      * E508-DIA-VIGENCIA AL INGRESAR LA ORDEN), LA ORDEN SE CANCELA  *
+      * AUTOMATICAMENTE, DEJANDO LA VERSION ANTERIOR EN ORDHIST CON   *
+      * EL MISMO CRITERIO DE AUDITORIA QUE USA CORDSCLIM PARA UNA     *
+      * CANCELACION MANUAL. LAS ORDENES SIN FECHA U SIN DIAS DE       *
+      * VIGENCIA INFORMADOS (INGRESADAS ANTES DE CONTAR CON ESTOS     *
+      * CAMPOS) NO SE TOCAN.                                          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-MAESTRO ASSIGN TO ORDMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-CLAVE
+               FILE STATUS IS WS-OM-STATUS.
+           SELECT ORDEN-HISTORICO ASSIGN TO ORDHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-MAESTRO
+           RECORDING MODE IS F.
+       COPY ORDMAST.
+       FD  ORDEN-HISTORICO
+           RECORDING MODE IS F.
+       COPY ORDHIST.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-FIN                          VALUE '10'.
+       01  WS-OH-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OH-OK                           VALUE '00'.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-DIAS-TRANSCURRIDOS       PIC S9(05) COMP-3.
+       01  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-VENCIDAS             PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-OM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           OPEN I-O ORDEN-MAESTRO
+           MOVE LOW-VALUES TO OM-CLAVE
+           START ORDEN-MAESTRO KEY IS NOT LESS THAN OM-CLAVE
+              INVALID KEY MOVE '10' TO WS-OM-STATUS
+           END-START
+           IF WS-OM-OK
+              READ ORDEN-MAESTRO NEXT RECORD
+                 AT END MOVE '10' TO WS-OM-STATUS
+              END-READ
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-LEIDAS
+           IF OM-SITUACION NOT = 'EJECUTADA'
+              AND OM-SITUACION NOT = 'CANCELADA'
+              AND OM-FECHA-ORDEN NOT = 0
+              AND OM-DIA-VIGENCIA > 0
+              PERFORM 2100-VERIFICAR-VIGENCIA
+           END-IF
+           READ ORDEN-MAESTRO NEXT RECORD
+              AT END MOVE '10' TO WS-OM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-VERIFICAR-VIGENCIA.
+           COMPUTE WS-DIAS-TRANSCURRIDOS =
+              FUNCTION INTEGER-OF-DATE(WS-FECHA-SISTEMA)
+            - FUNCTION INTEGER-OF-DATE(OM-FECHA-ORDEN)
+           IF WS-DIAS-TRANSCURRIDOS > OM-DIA-VIGENCIA
+              PERFORM 2200-GRABAR-HISTORICO
+              PERFORM 2300-VENCER-ORDEN
+           END-IF
+           .
+       2100-VERIFICAR-VIGENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-GRABAR-HISTORICO.
+           MOVE OM-CTAVALOR        TO OH-CTAVALOR
+           MOVE OM-ORDEN           TO OH-ORDEN
+           MOVE WS-FECHA-SISTEMA   TO OH-FEC-MODIF
+           MOVE SPACES             TO OH-HOR-MODIF
+           MOVE 'CORDVENC'         TO OH-USU-MODIF
+           MOVE 'C'                TO OH-FUNCION
+           MOVE 'VIGENCIA DE LA ORDEN VENCIDA - CANCELACION AUTOMATICA'
+              TO OH-MOTIVO
+           MOVE OM-NEMONICO        TO OH-NEMONICO
+           MOVE OM-SITUACION       TO OH-SITUACION
+           MOVE OM-CAN-ORDEN       TO OH-CAN-ORDEN
+           MOVE OM-PRECIO          TO OH-PRECIO
+           MOVE OM-MTO-OPERACION   TO OH-MTO-OPERACION
+           MOVE OM-MTO-LIQUIDACION TO OH-MTO-LIQUIDACION
+           MOVE 'CANCELADA'        TO OH-SITUACION-NVA
+           MOVE OM-CAN-ORDEN       TO OH-CAN-ORDEN-NVA
+           MOVE OM-PRECIO          TO OH-PRECIO-NVA
+           MOVE OM-MTO-OPERACION   TO OH-MTO-OPERACION-NVA
+           OPEN EXTEND ORDEN-HISTORICO
+           WRITE OH-REGISTRO-HISTORICO
+           CLOSE ORDEN-HISTORICO
+           .
+       2200-GRABAR-HISTORICO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-VENCER-ORDEN.
+           MOVE 'CANCELADA'      TO OM-SITUACION
+           MOVE WS-FECHA-SISTEMA TO OM-FEC-MODIF
+           MOVE SPACES           TO OM-HOR-MODIF
+           MOVE 'CORDVENC'       TO OM-USU-MODIF
+           REWRITE OM-REGISTRO-ORDEN
+           ADD 1 TO WS-TOT-VENCIDAS
+           .
+       2300-VENCER-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-MAESTRO
+           DISPLAY 'CORDVENC - ORDENES LEIDAS  : ' WS-TOT-LEIDAS
+           DISPLAY 'CORDVENC - ORDENES VENCIDAS: ' WS-TOT-VENCIDAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
