@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCLIS.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VALIDA DIGITO VERIFICADOR DE RUC Y  *
+      *                    FORMATO DE DNI ANTES DE EJECUTAR LA       *
+      *                    BUSQUEDA DE CLIENTE POR DOCUMENTO.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * CONSULTA BOLSA CONTI - GESTION CARTERA CLIENTE (LISTADO).    *
+      * RECIBE E503 (VLMC503E), DEVUELVE S503/D503 (VLMC503S-D).     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SW-DOCUMENTO             PIC X(01) VALUE 'S'.
+           88 WS-DOCUMENTO-VALIDO               VALUE 'S'.
+           88 WS-DOCUMENTO-INVALIDO             VALUE 'N'.
+       COPY DOCVAL.
+       LINKAGE SECTION.
+       COPY VLMC503E.
+       COPY VLMC503S-D.
+       PROCEDURE DIVISION USING VLMC503E-DATOS-ENTRADA
+                                 VLMC503S-DATOS-SALIDA.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-VALIDAR-DOCUMENTO
+           IF WS-DOCUMENTO-VALIDO
+              PERFORM 3000-BUSCAR-CLIENTES
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE SPACES TO VLMC503S-DATOS-SALIDA
+           MOVE 'S' TO WS-SW-DOCUMENTO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-VALIDAR-DOCUMENTO.
+           IF E503-TIPO-CONSULTA = 'R' OR E503-TIPO-CONSULTA = 'D'
+              MOVE E503-TIPO-CONSULTA TO DOC-TIPO-DOCUMENTO
+              MOVE SPACES TO DOC-NUMERO-DOCUMENTO
+              MOVE E503-DATO-CONSULTA(1:11) TO DOC-NUMERO-DOCUMENTO
+              CALL 'DOCCHK' USING DOC-PARAMETROS
+              IF DOC-NO-VALIDO
+                 MOVE 'N'      TO WS-SW-DOCUMENTO
+                 MOVE '20'     TO S503-COD-RETORNO
+                 MOVE 'DOC001' TO S503-COD-ERROR-DEV
+                 MOVE E503-DATO-CONSULTA TO S503-VAR1-ERROR
+                 MOVE E503-TIPO-CONSULTA TO S503-VAR2-ERROR
+              END-IF
+           END-IF
+           .
+       2000-VALIDAR-DOCUMENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-BUSCAR-CLIENTES.
+      *    LA BUSQUEDA EFECTIVA (ACCESO A LA BASE DE CLIENTES) SIGUE  *
+      *    CON LA LOGICA YA EXISTENTE QUE PUEBLA VLMC503D-DATOS-SALIDA*
+           MOVE '00' TO S503-COD-RETORNO
+           .
+       3000-BUSCAR-CLIENTES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
