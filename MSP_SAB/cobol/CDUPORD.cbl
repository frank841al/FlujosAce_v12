@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDUPORD.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. DETECCION DE ORDENES DUPLICADAS     *
+      *                    ENTRE CANALES (CLIENTE, ACE, AFP E        *
+      *                    INSTITUCIONAL) SOBRE EL EXTRACTO UNIFICADO*
+      *                    Y ORDENADO DUPEXT.                        *
+      * 09/08/2026 JQ      ELEVA WS-GRUPO A 50 MIEMBROS Y DESCARTA   *
+      *                    (CONTANDO) LOS QUE EXCEDAN LA TABLA SIN   *
+      *                    FRAGMENTAR EL GRUPO EN UNA CLAVE REPETIDA.*
+      * 09/08/2026 JQ      SACA DE-PRECIO DE LA CLAVE DE MATCH: ES   *
+      *                    TEXTO ARMADO POR CUATRO CONSULTAS DE      *
+      *                    CANAL DISTINTAS CON FORMATOS NO           *
+      *                    COMPARABLES ENTRE SI Y NO FORMA PARTE     *
+      *                    DEL CRITERIO DE DUPLICIDAD PEDIDO.        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * AGRUPA EL EXTRACTO DUPEXT (YA ORDENADO POR CTAVALOR+NEMONICO+*
+      * CAN-ORDEN+PRECIO) POR CTAVALOR+NEMONICO+CAN-ORDEN. CUANDO EL *
+      * GRUPO RESULTANTE INCLUYE MAS DE UN CANAL DE ORIGEN SE        *
+      * CONSIDERA UNA POSIBLE ORDEN DUPLICADA INGRESADA POR MAS DE   *
+      * UN CANAL Y SE EMITE UNA ALERTA POR CADA MIEMBRO DEL GRUPO.   *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACTO-DUP ASSIGN TO DUPEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERTA-DUP   ASSIGN TO DUPALRT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACTO-DUP
+           RECORDING MODE IS F.
+       COPY DUPEXT.
+       FD  ALERTA-DUP
+           RECORDING MODE IS F.
+       01  DUPALRT-REC                 PIC X(120).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-EXTRACTO             PIC X(01) VALUE 'N'.
+           88 WS-FIN-EXTRACTO                    VALUE 'S'.
+       77  WS-HAY-CRUCE                PIC X(01) VALUE 'N'.
+           88 WS-HAY-CRUCE-CANAL                 VALUE 'S'.
+       77  WS-TOT-GRUPO                PIC 9(02) COMP VALUE 0.
+       77  WS-IDX                      PIC 9(02) COMP VALUE 0.
+       77  WS-TOT-ALERTAS              PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-MIEMBRO-DESCARTADO   PIC 9(07) COMP VALUE 0.
+       01  WS-CLAVE-PROCESO            PIC X(44).
+       01  WS-GRUPO-TABLA.
+           05 WS-GRUPO OCCURS 50 TIMES.
+              10 WS-GRUPO-CANAL        PIC X(04).
+              10 WS-GRUPO-ORDEN        PIC S9(09).
+              10 WS-GRUPO-CODIGO-CLIE  PIC X(08).
+       01  WS-LINEA-ALERTA.
+           05 WL-CTAVALOR              PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NEMONICO              PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CANAL                 PIC  X(04).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-ORDEN                 PIC  -(9)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CODIGO-CLIE           PIC  X(08).
+           05 FILLER                   PIC  X(63) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-GRUPO
+              UNTIL WS-FIN-EXTRACTO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  EXTRACTO-DUP
+           OPEN OUTPUT ALERTA-DUP
+           READ EXTRACTO-DUP AT END MOVE 'S' TO WS-EOF-EXTRACTO END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-GRUPO.
+           MOVE DE-CLAVE-MATCH TO WS-CLAVE-PROCESO
+           MOVE 0              TO WS-TOT-GRUPO
+           PERFORM 2100-ACUMULAR-MIEMBRO
+              UNTIL WS-FIN-EXTRACTO
+                 OR DE-CLAVE-MATCH NOT = WS-CLAVE-PROCESO
+           PERFORM 2200-EVALUAR-GRUPO
+           .
+       2000-PROCESAR-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ACUMULAR-MIEMBRO.
+           IF WS-TOT-GRUPO < 50
+              ADD 1 TO WS-TOT-GRUPO
+              MOVE DE-CANAL        TO WS-GRUPO-CANAL(WS-TOT-GRUPO)
+              MOVE DE-ORDEN        TO WS-GRUPO-ORDEN(WS-TOT-GRUPO)
+              MOVE DE-CODIGO-CLIE  TO
+                      WS-GRUPO-CODIGO-CLIE(WS-TOT-GRUPO)
+           ELSE
+              ADD 1 TO WS-TOT-MIEMBRO-DESCARTADO
+           END-IF
+           READ EXTRACTO-DUP AT END MOVE 'S' TO WS-EOF-EXTRACTO END-READ
+           .
+       2100-ACUMULAR-MIEMBRO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-EVALUAR-GRUPO.
+           MOVE 'N' TO WS-HAY-CRUCE
+           IF WS-TOT-GRUPO > 1
+              PERFORM 2210-VERIFICAR-CANAL
+                 VARYING WS-IDX FROM 2 BY 1
+                 UNTIL WS-IDX > WS-TOT-GRUPO
+              IF WS-HAY-CRUCE-CANAL
+                 PERFORM 2300-ESCRIBIR-ALERTA
+                    VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TOT-GRUPO
+              END-IF
+           END-IF
+           .
+       2200-EVALUAR-GRUPO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2210-VERIFICAR-CANAL.
+           IF WS-GRUPO-CANAL(WS-IDX) NOT = WS-GRUPO-CANAL(1)
+              MOVE 'S' TO WS-HAY-CRUCE
+           END-IF
+           .
+       2210-VERIFICAR-CANAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-ALERTA.
+           MOVE SPACES             TO WS-LINEA-ALERTA
+           MOVE WS-CLAVE-PROCESO(1:20)  TO WL-CTAVALOR
+           MOVE WS-CLAVE-PROCESO(21:10) TO WL-NEMONICO
+           MOVE WS-GRUPO-CANAL(WS-IDX)       TO WL-CANAL
+           MOVE WS-GRUPO-ORDEN(WS-IDX)       TO WL-ORDEN
+           MOVE WS-GRUPO-CODIGO-CLIE(WS-IDX) TO WL-CODIGO-CLIE
+           WRITE DUPALRT-REC FROM WS-LINEA-ALERTA
+           ADD 1 TO WS-TOT-ALERTAS
+           .
+       2300-ESCRIBIR-ALERTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE EXTRACTO-DUP ALERTA-DUP
+           DISPLAY 'CDUPORD - ALERTAS EMITIDAS: ' WS-TOT-ALERTAS
+           DISPLAY 'CDUPORD - MIEMBROS DESCARTADOS: '
+                   WS-TOT-MIEMBRO-DESCARTADO
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
