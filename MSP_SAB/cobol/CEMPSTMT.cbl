@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEMPSTMT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. ESTADO DE CUENTA CONSOLIDADO MULTI- *
+      *                    CUENTA PARA CLIENTES EMPRESA.             *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO EMPEXT, PRE-ORDENADO POR CLIENTE + CUENTA-   *
+      * VALOR + NEMONICO (MISMO UNIVERSO QUE LAS CONSULTAS EN LINEA  *
+      * VLMC513S-D, QUE LISTA LAS CUENTAS-VALOR DE UN CLIENTE        *
+      * EMPRESA, Y VLMC514S-D, QUE LISTA LAS TENENCIAS DE CADA        *
+      * CUENTA-VALOR). PRODUCE UNA LINEA DE SUBTOTAL POR CUENTA-      *
+      * VALOR Y UNA LINEA DE TOTAL CONSOLIDADO POR CLIENTE, SUMANDO   *
+      * LA VALORIZACION Y UTILIDAD DE TODAS SUS CUENTAS.              *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENENCIA-EMPRESA-EXT ASSIGN TO EMPEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ESTADO-CUENTA-EMPRESA ASSIGN TO EMPOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENENCIA-EMPRESA-EXT
+           RECORDING MODE IS F.
+       COPY EMPEXT.
+       FD  ESTADO-CUENTA-EMPRESA
+           RECORDING MODE IS F.
+       01  ESTADO-CUENTA-EMPRESA-REC   PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-FIN-EXTRACTO             PIC X(01) VALUE 'N'.
+           88 WS-NO-HAY-MAS-REGISTROS            VALUE 'S'.
+       01  WS-CLIENTE-PROCESO          PIC 9(08).
+       01  WS-NOMBRE-PROCESO           PIC X(80).
+       01  WS-CTAVALOR-PROCESO         PIC X(20).
+       01  WS-TOT-CUENTAS-CLIENTE      PIC 9(03) COMP.
+       01  WS-TOT-NEMON-CUENTA         PIC 9(03) COMP.
+       01  WS-TOT-VALACT-CUENTA        PIC 9(12)V9(04) COMP-3.
+       01  WS-TOT-UTILID-CUENTA        PIC S9(14)V9(02) COMP-3.
+       01  WS-TOT-VALACT-CLIENTE       PIC 9(14)V9(04) COMP-3.
+       01  WS-TOT-UTILID-CLIENTE       PIC S9(16)V9(02) COMP-3.
+       01  WS-TOT-CLIENTES             PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-CUENTA.
+           05 FILLER                   PIC  X(04) VALUE '  C:'.
+           05 WL-CTA-CTAVALOR          PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CTA-NRO-NEMON         PIC  ZZ9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CTA-VALACT            PIC  Z(9)9.9999.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CTA-UTILID            PIC  -(10)9.99.
+           05 FILLER                   PIC  X(60) VALUE SPACES.
+       01  WS-LINEA-CLIENTE.
+           05 FILLER                   PIC  X(04) VALUE 'CLI:'.
+           05 WL-CLI-CODIGO            PIC  9(08).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CLI-NOMBRE            PIC  X(40).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CLI-NRO-CUENTAS       PIC  ZZ9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CLI-VALACT            PIC  Z(11)9.9999.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CLI-UTILID            PIC  -(12)9.99.
+           05 FILLER                   PIC  X(31) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CLIENTE
+              UNTIL WS-NO-HAY-MAS-REGISTROS
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  TENENCIA-EMPRESA-EXT
+           OPEN OUTPUT ESTADO-CUENTA-EMPRESA
+           READ TENENCIA-EMPRESA-EXT
+              AT END MOVE 'S' TO WS-FIN-EXTRACTO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-CLIENTE.
+           MOVE EM-COD-CLIENTE    TO WS-CLIENTE-PROCESO
+           MOVE EM-NOMBRE-CLIENTE TO WS-NOMBRE-PROCESO
+           MOVE 0 TO WS-TOT-CUENTAS-CLIENTE
+           MOVE 0 TO WS-TOT-VALACT-CLIENTE
+           MOVE 0 TO WS-TOT-UTILID-CLIENTE
+           PERFORM 2100-PROCESAR-CUENTA
+              UNTIL WS-NO-HAY-MAS-REGISTROS
+                 OR EM-COD-CLIENTE NOT = WS-CLIENTE-PROCESO
+           PERFORM 2300-ESCRIBIR-CLIENTE
+           ADD 1 TO WS-TOT-CLIENTES
+           .
+       2000-PROCESAR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-PROCESAR-CUENTA.
+           MOVE EM-CTA-VALOR TO WS-CTAVALOR-PROCESO
+           ADD 1 TO WS-TOT-CUENTAS-CLIENTE
+           MOVE 0 TO WS-TOT-NEMON-CUENTA
+           MOVE 0 TO WS-TOT-VALACT-CUENTA
+           MOVE 0 TO WS-TOT-UTILID-CUENTA
+           PERFORM 2200-ACUMULAR-NEMONICO
+              UNTIL WS-NO-HAY-MAS-REGISTROS
+                 OR EM-CTA-VALOR NOT = WS-CTAVALOR-PROCESO
+                 OR EM-COD-CLIENTE NOT = WS-CLIENTE-PROCESO
+           PERFORM 2250-ESCRIBIR-CUENTA
+           .
+       2100-PROCESAR-CUENTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ACUMULAR-NEMONICO.
+           ADD 1          TO WS-TOT-NEMON-CUENTA
+           ADD EM-VALACT  TO WS-TOT-VALACT-CUENTA
+           IF EM-UTILID-S = '-'
+              SUBTRACT EM-UTILID FROM WS-TOT-UTILID-CUENTA
+           ELSE
+              ADD EM-UTILID TO WS-TOT-UTILID-CUENTA
+           END-IF
+           READ TENENCIA-EMPRESA-EXT
+              AT END MOVE 'S' TO WS-FIN-EXTRACTO
+           END-READ
+           .
+       2200-ACUMULAR-NEMONICO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2250-ESCRIBIR-CUENTA.
+           MOVE SPACES TO WS-LINEA-CUENTA
+           MOVE WS-CTAVALOR-PROCESO   TO WL-CTA-CTAVALOR
+           MOVE WS-TOT-NEMON-CUENTA   TO WL-CTA-NRO-NEMON
+           MOVE WS-TOT-VALACT-CUENTA  TO WL-CTA-VALACT
+           MOVE WS-TOT-UTILID-CUENTA  TO WL-CTA-UTILID
+           WRITE ESTADO-CUENTA-EMPRESA-REC FROM WS-LINEA-CUENTA
+           ADD WS-TOT-VALACT-CUENTA TO WS-TOT-VALACT-CLIENTE
+           ADD WS-TOT-UTILID-CUENTA TO WS-TOT-UTILID-CLIENTE
+           .
+       2250-ESCRIBIR-CUENTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-CLIENTE.
+           MOVE SPACES TO WS-LINEA-CLIENTE
+           MOVE WS-CLIENTE-PROCESO     TO WL-CLI-CODIGO
+           MOVE WS-NOMBRE-PROCESO(1:40) TO WL-CLI-NOMBRE
+           MOVE WS-TOT-CUENTAS-CLIENTE TO WL-CLI-NRO-CUENTAS
+           MOVE WS-TOT-VALACT-CLIENTE  TO WL-CLI-VALACT
+           MOVE WS-TOT-UTILID-CLIENTE  TO WL-CLI-UTILID
+           WRITE ESTADO-CUENTA-EMPRESA-REC FROM WS-LINEA-CLIENTE
+           .
+       2300-ESCRIBIR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE TENENCIA-EMPRESA-EXT ESTADO-CUENTA-EMPRESA
+           DISPLAY 'CEMPSTMT - CLIENTES EMPRESA PROCESADOS: '
+                   WS-TOT-CLIENTES
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
