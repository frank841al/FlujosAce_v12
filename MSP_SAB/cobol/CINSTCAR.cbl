@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CINSTCAR.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CARGA BATCH DE OPERACIONES DE       *
+      *                    CLIENTE INSTITUCIONAL (COPESCLIESP) EN UN *
+      *                    SOLO ENVIO, CON REPORTE POR FILA.         *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE INSTCARG SECUENCIALMENTE, UNA LINEA POR OPERACION A      *
+      * CREAR PARA UN CLIENTE INSTITUCIONAL. VALIDA EL DIGITO DE     *
+      * CONTROL DEL ISIN CON ISINCHK (MISMA GUARDA QUE PORDCOMVAL/   *
+      * PORDVENVAL). LAS FILAS ACEPTADAS SE AGREGAN AL EXTRACTO      *
+      * DIARIO OPEINST (EL MISMO QUE ALIMENTA COPESALRT), Y TODA     *
+      * FILA, ACEPTADA O RECHAZADA, PRODUCE UNA LINEA EN EL REPORTE  *
+      * DE RESULTADO INSTCARR.                                        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGA-INST ASSIGN TO INSTCARG
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPERACION-INST ASSIGN TO OPEINST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULTADO-CARGA ASSIGN TO INSTCARR
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARGA-INST
+           RECORDING MODE IS F.
+       COPY INSTCARG.
+       FD  OPERACION-INST
+           RECORDING MODE IS F.
+       COPY OPEINST.
+       FD  RESULTADO-CARGA
+           RECORDING MODE IS F.
+       COPY INSTCARR.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-CARGA                PIC X(01) VALUE 'N'.
+           88 WS-FIN-CARGA                       VALUE 'S'.
+       77  WS-TOT-LEIDAS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ACEPTADAS             PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-RECHAZADAS            PIC 9(07) COMP VALUE 0.
+       COPY ISINVAL.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-FILA
+              UNTIL WS-FIN-CARGA
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  CARGA-INST
+           OPEN EXTEND OPERACION-INST
+           OPEN OUTPUT RESULTADO-CARGA
+           READ CARGA-INST
+              AT END MOVE 'S' TO WS-EOF-CARGA
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-FILA.
+           ADD 1 TO WS-TOT-LEIDAS
+           MOVE IC-ISIN-ENTRADA TO ISV-ISIN-VALOR
+           CALL 'ISINCHK' USING ISV-PARAMETROS
+           IF ISV-ISIN-ES-VALIDO
+              PERFORM 2100-ACEPTAR-OPERACION
+           ELSE
+              PERFORM 2200-RECHAZAR-OPERACION
+           END-IF
+           READ CARGA-INST
+              AT END MOVE 'S' TO WS-EOF-CARGA
+           END-READ
+           .
+       2000-PROCESAR-FILA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ACEPTAR-OPERACION.
+           MOVE SPACES             TO OI-REGISTRO-OPERACION
+           MOVE IC-NUMERO-OPE      TO OI-NUMERO-OPE
+           MOVE IC-CTA-ECONOMICA   TO OI-CTA-ECONOMICA
+           MOVE IC-COM-VEN         TO OI-COM-VEN
+           MOVE IC-TIT-ORDENADOS   TO OI-CAN-TITULOS
+           COMPUTE OI-MTO-OPERACION = IC-TIT-ORDENADOS * IC-PRECIO
+           WRITE OI-REGISTRO-OPERACION
+           MOVE SPACES             TO ICR-LINEA-RESULTADO
+           MOVE IC-NUMERO-OPE      TO ICR-NUMERO-OPE
+           MOVE IC-CTA-ECONOMICA   TO ICR-CTA-ECONOMICA
+           MOVE IC-NEMONIC         TO ICR-NEMONIC
+           MOVE 'S'                TO ICR-IND-RESULTADO
+           MOVE SPACES             TO ICR-COD-ERROR-DEV
+           MOVE 'OPERACION CARGADA CORRECTAMENTE' TO ICR-DESCRIPCION
+           WRITE ICR-LINEA-RESULTADO
+           ADD 1 TO WS-TOT-ACEPTADAS
+           .
+       2100-ACEPTAR-OPERACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-RECHAZAR-OPERACION.
+           MOVE SPACES             TO ICR-LINEA-RESULTADO
+           MOVE IC-NUMERO-OPE      TO ICR-NUMERO-OPE
+           MOVE IC-CTA-ECONOMICA   TO ICR-CTA-ECONOMICA
+           MOVE IC-NEMONIC         TO ICR-NEMONIC
+           MOVE 'N'                TO ICR-IND-RESULTADO
+           MOVE 'ISN001'           TO ICR-COD-ERROR-DEV
+           MOVE 'DIGITO DE CONTROL DE ISIN INVALIDO' TO ICR-DESCRIPCION
+           WRITE ICR-LINEA-RESULTADO
+           ADD 1 TO WS-TOT-RECHAZADAS
+           .
+       2200-RECHAZAR-OPERACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CARGA-INST OPERACION-INST RESULTADO-CARGA
+           DISPLAY 'CINSTCAR - FILAS LEIDAS     : ' WS-TOT-LEIDAS
+           DISPLAY 'CINSTCAR - ACEPTADAS        : ' WS-TOT-ACEPTADAS
+           DISPLAY 'CINSTCAR - RECHAZADAS       : ' WS-TOT-RECHAZADAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
