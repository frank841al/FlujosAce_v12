@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AFPCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE REGLAS DE INVERSION DEL   *
+      *                    CANAL DE PENSIONES (AFP) AL INGRESO DE    *
+      *                    ORDENES DE COMPRA.                        *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA LA CUENTA-VALOR EN AFPMAST. SI NO EXISTE, LA CUENTA NO  *
+      * ES UNA CUENTA AFP Y LA ORDEN NO QUEDA SUJETA A ESTA GUARDA    *
+      * (SE DEVUELVE AFP-CUENTA-NO-ES-AFP, SIN RECHAZAR LA ORDEN).    *
+      * SI ES CUENTA AFP, EL VALOR DEBE ESTAR CLASIFICADO COMO        *
+      * ELEGIBLE PARA AFP EN NEMOMAST (NM-IND-ELEGIBLE-AFP); Y LA     *
+      * TENENCIA ACTUAL EN CARTMAST (CM-VALACT, SI NO EXISTE SE       *
+      * ASUME CERO) MAS EL IMPORTE DE LA ORDEN NO DEBE SUPERAR EL     *
+      * LIMITE MAXIMO POR NEMONICO DEFINIDO PARA EL FONDO             *
+      * (AF-LIMITE-MAX-NEMONICO).                                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFP-MAESTRO ASSIGN TO AFPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AF-CTA-VALOR
+               FILE STATUS IS WS-AF-STATUS.
+           SELECT NEMONICO-MAESTRO ASSIGN TO NEMOMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NM-NEMONICO
+               FILE STATUS IS WS-NM-STATUS.
+           SELECT CARTERA-MAESTRO ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFP-MAESTRO
+           RECORDING MODE IS F.
+       COPY AFPMAST.
+       FD  NEMONICO-MAESTRO
+           RECORDING MODE IS F.
+       COPY NEMOMAST.
+       FD  CARTERA-MAESTRO
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-AF-STATUS                PIC X(02) VALUE '00'.
+           88 WS-AF-OK                          VALUE '00'.
+           88 WS-AF-NO-ENCONTRADO                VALUE '23'.
+       01  WS-NM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-NM-OK                          VALUE '00'.
+           88 WS-NM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                          VALUE '00'.
+           88 WS-CM-NO-ENCONTRADO                VALUE '23'.
+       01  WS-MTO-TENENCIA-ACTUAL      PIC S9(12)V9(02) VALUE 0.
+       01  WS-MTO-ACUMULADO            PIC S9(12)V9(02) VALUE 0.
+       LINKAGE SECTION.
+       COPY AFPCHKP.
+       PROCEDURE DIVISION USING AFP-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-CUENTA-AFP
+           IF NOT AFP-CUENTA-NO-ES-AFP
+              PERFORM 2500-LEER-CLASIFICACION-VALOR
+              IF NOT AFP-ORDEN-RECHAZADA
+                 PERFORM 2700-LEER-TENENCIA-ACTUAL
+                 PERFORM 3000-VALIDAR-LIMITE
+              END-IF
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 'S' TO AFP-IND-RESULTADO
+           MOVE SPACES TO AFP-COD-MOTIVO-RECHAZO
+           MOVE 0 TO WS-MTO-TENENCIA-ACTUAL
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-CUENTA-AFP.
+           MOVE AFP-CTA-VALOR TO AF-CTA-VALOR
+           OPEN INPUT AFP-MAESTRO
+           READ AFP-MAESTRO
+               INVALID KEY MOVE '23' TO WS-AF-STATUS
+           END-READ
+           CLOSE AFP-MAESTRO
+           IF NOT WS-AF-OK
+              MOVE 'X' TO AFP-IND-RESULTADO
+           END-IF
+           .
+       2000-LEER-CUENTA-AFP-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2500-LEER-CLASIFICACION-VALOR.
+           MOVE AFP-NEMONICO TO NM-NEMONICO
+           OPEN INPUT NEMONICO-MAESTRO
+           READ NEMONICO-MAESTRO
+               INVALID KEY MOVE '23' TO WS-NM-STATUS
+           END-READ
+           CLOSE NEMONICO-MAESTRO
+           IF WS-NM-OK AND NM-NO-ELEGIBLE-AFP
+              MOVE 'N' TO AFP-IND-RESULTADO
+              MOVE '1' TO AFP-COD-MOTIVO-RECHAZO
+           END-IF
+           .
+       2500-LEER-CLASIFICACION-VALOR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2700-LEER-TENENCIA-ACTUAL.
+           MOVE AFP-NEMONICO  TO CM-NEMONICO
+           MOVE AFP-CTA-VALOR TO CM-CTAVALOR
+           OPEN INPUT CARTERA-MAESTRO
+           READ CARTERA-MAESTRO
+               INVALID KEY MOVE '23' TO WS-CM-STATUS
+           END-READ
+           CLOSE CARTERA-MAESTRO
+           IF WS-CM-OK
+              MOVE CM-VALACT TO WS-MTO-TENENCIA-ACTUAL
+           END-IF
+           .
+       2700-LEER-TENENCIA-ACTUAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-LIMITE.
+           COMPUTE WS-MTO-ACUMULADO =
+              WS-MTO-TENENCIA-ACTUAL + AFP-MTO-ORDEN
+           IF WS-MTO-ACUMULADO > AF-LIMITE-MAX-NEMONICO
+              MOVE 'N' TO AFP-IND-RESULTADO
+              MOVE '2' TO AFP-COD-MOTIVO-RECHAZO
+           END-IF
+           .
+       3000-VALIDAR-LIMITE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
