@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COMSCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. DESGLOSE DE COMISIONES TOMADO DEL   *
+      *                    TARIFARIO MANTENIBLE (COMSCHED) EN LUGAR  *
+      *                    DE CODIGOS/PORCENTAJES FIJOS EN RACTPOL/  *
+      *                    RGENPOL.                                  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * DADO BROKER, TIPO DE INSTRUMENTO Y MONTO DE LA OPERACION,    *
+      * DETERMINA EL TRAMO DE VOLUMEN Y LEE DEL TARIFARIO COMSCHED   *
+      * TODAS LAS LINEAS DE COMISION VIGENTES PARA ESA COMBINACION,  *
+      * CALCULANDO EL IMPORTE DE CADA LINEA SOBRE EL MONTO RECIBIDO. *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARIFARIO ASSIGN TO COMSCHED
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CME-CLAVE
+               FILE STATUS IS WS-TAR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TARIFARIO
+           RECORDING MODE IS F.
+       COPY COMSCHED.
+       WORKING-STORAGE SECTION.
+       01  WS-TAR-STATUS               PIC X(02) VALUE '00'.
+           88 WS-TAR-OK                          VALUE '00'.
+           88 WS-TAR-FIN                         VALUE '10'.
+       01  WS-TRAMO-VOLUMEN            PIC 9(02).
+       01  WS-CLAVE-BUSQUEDA.
+           05 WS-CLAVE-BROKER          PIC X(04).
+           05 WS-CLAVE-TIPO            PIC X(01).
+           05 WS-CLAVE-TRAMO           PIC 9(02).
+           05 WS-CLAVE-CODCOM          PIC 9(02).
+       LINKAGE SECTION.
+       COPY COMSCHP.
+       PROCEDURE DIVISION USING CSP-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-DETERMINAR-TRAMO
+           PERFORM 3000-LEER-LINEAS-TARIFARIO
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 0      TO CSP-NRO-LINEAS
+           MOVE 0      TO CSP-VERSION-APLICADA
+           MOVE '00'   TO CSP-COD-RETORNO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-DETERMINAR-TRAMO.
+           EVALUATE TRUE
+              WHEN CSP-MONTO-OPERACION < 10000.00
+                 MOVE 1 TO WS-TRAMO-VOLUMEN
+              WHEN CSP-MONTO-OPERACION < 100000.00
+                 MOVE 2 TO WS-TRAMO-VOLUMEN
+              WHEN OTHER
+                 MOVE 3 TO WS-TRAMO-VOLUMEN
+           END-EVALUATE
+           .
+       2000-DETERMINAR-TRAMO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-LEER-LINEAS-TARIFARIO.
+           MOVE CSP-BROKER           TO WS-CLAVE-BROKER
+           MOVE CSP-TIPO-INSTRUMENTO TO WS-CLAVE-TIPO
+           MOVE WS-TRAMO-VOLUMEN     TO WS-CLAVE-TRAMO
+           MOVE 0                    TO WS-CLAVE-CODCOM
+           OPEN INPUT TARIFARIO
+           MOVE WS-CLAVE-BUSQUEDA TO CME-CLAVE
+           START TARIFARIO KEY IS NOT LESS THAN CME-CLAVE
+              INVALID KEY MOVE '10' TO WS-TAR-STATUS
+           END-START
+           IF WS-TAR-OK
+              READ TARIFARIO NEXT RECORD
+                 AT END MOVE '10' TO WS-TAR-STATUS
+              END-READ
+           END-IF
+           PERFORM 3100-ACUMULAR-LINEA
+              UNTIL WS-TAR-FIN
+                 OR CME-BROKER           NOT = WS-CLAVE-BROKER
+                 OR CME-TIPO-INSTRUMENTO NOT = WS-CLAVE-TIPO
+                 OR CME-TRAMO-VOLUMEN    NOT = WS-CLAVE-TRAMO
+                 OR CSP-NRO-LINEAS > 9
+           CLOSE TARIFARIO
+           IF CSP-NRO-LINEAS = 0
+              MOVE '20'     TO CSP-COD-RETORNO
+           END-IF
+           .
+       3000-LEER-LINEAS-TARIFARIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3100-ACUMULAR-LINEA.
+           ADD 1 TO CSP-NRO-LINEAS
+           MOVE CME-CODCOM TO CSP-CODCOM(CSP-NRO-LINEAS)
+           MOVE CME-DESCRI TO CSP-DESCRI(CSP-NRO-LINEAS)
+           MOVE CME-TIPCOM TO CSP-TIPCOM(CSP-NRO-LINEAS)
+           MOVE CME-PORCEN TO CSP-PORCEN(CSP-NRO-LINEAS)
+           COMPUTE CSP-IMPORT(CSP-NRO-LINEAS) ROUNDED =
+                   CSP-MONTO-OPERACION * (CME-PORCEN / 100)
+           MOVE CME-VERSION TO CSP-VERSION-APLICADA
+           READ TARIFARIO NEXT RECORD
+              AT END MOVE '10' TO WS-TAR-STATUS
+           END-READ
+           .
+       3100-ACUMULAR-LINEA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
