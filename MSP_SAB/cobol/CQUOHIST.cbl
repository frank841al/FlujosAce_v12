@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CQUOHIST.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. INSTANTANEA DEL MAESTRO DE           *
+      *                    COTIZACIONES VIGENTES (QUOTEMST) HACIA    *
+      *                    EL HISTORICO POR NEMONICO (QUOTEHST).     *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE QUOTEMST COMPLETO EN ORDEN DE CLAVE Y AGREGA, POR    *
+      * CADA NEMONICO, UN NUEVO REGISTRO AL HISTORICO CON EL PRECIO  *
+      * Y LA FECHA/HORA DE ACTUALIZACION VIGENTES EN ESE MOMENTO.    *
+      * CORRE CADA VEZ QUE EL FEED DE MERCADO REFRESCA QUOTEMST, DE  *
+      * MODO QUE NINGUNA COTIZACION SE PIERDE AL SER SOBRESCRITA.    *
+      * SI YA EXISTE UN REGISTRO CON LA MISMA CLAVE (NEMONICO+FECHA  *
+      * +HORA) SE CONSIDERA UNA EJECUCION REPETIDA SOBRE LOS MISMOS  *
+      * DATOS Y SE OMITE SIN DETENER EL PROCESO.                     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COTIZACION-MAESTRO ASSIGN TO QUOTEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QM-NEMONICO
+               FILE STATUS IS WS-QM-STATUS.
+           SELECT COTIZACION-HISTORICO ASSIGN TO QUOTEHST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QH-CLAVE
+               FILE STATUS IS WS-QH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COTIZACION-MAESTRO
+           RECORDING MODE IS F.
+       COPY QUOTEMST.
+       FD  COTIZACION-HISTORICO
+           RECORDING MODE IS F.
+       COPY QUOTEHST.
+       WORKING-STORAGE SECTION.
+       01  WS-QM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-QM-OK                           VALUE '00'.
+           88 WS-QM-FIN                          VALUE '10'.
+       01  WS-QH-STATUS                PIC X(02) VALUE '00'.
+           88 WS-QH-OK                           VALUE '00'.
+           88 WS-QH-DUPLICADO                    VALUE '22'.
+       01  WS-TOT-LEIDAS               PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-GRABADAS             PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-DUPLICADAS           PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-COTIZACION
+              UNTIL WS-QM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT COTIZACION-MAESTRO
+           OPEN I-O COTIZACION-HISTORICO
+           MOVE LOW-VALUES TO QM-NEMONICO
+           START COTIZACION-MAESTRO KEY IS NOT LESS THAN QM-NEMONICO
+              INVALID KEY MOVE '10' TO WS-QM-STATUS
+           END-START
+           IF WS-QM-OK
+              READ COTIZACION-MAESTRO NEXT RECORD
+                 AT END MOVE '10' TO WS-QM-STATUS
+              END-READ
+           END-IF
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-COTIZACION.
+           ADD 1 TO WS-TOT-LEIDAS
+           PERFORM 2100-GRABAR-HISTORICO
+           READ COTIZACION-MAESTRO NEXT RECORD
+              AT END MOVE '10' TO WS-QM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-COTIZACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-GRABAR-HISTORICO.
+           MOVE QM-NEMONICO            TO QH-NEMONICO
+           MOVE QM-FECHA-ACTUALIZACION TO QH-FECHA-COTIZACION
+           MOVE QM-HORA-ACTUALIZACION  TO QH-HORA-COTIZACION
+           MOVE QM-PRECIO              TO QH-PRECIO
+           WRITE QH-REGISTRO-HISTORICO
+              INVALID KEY MOVE '22' TO WS-QH-STATUS
+           END-WRITE
+           IF WS-QH-DUPLICADO
+              ADD 1 TO WS-TOT-DUPLICADAS
+           ELSE
+              ADD 1 TO WS-TOT-GRABADAS
+           END-IF
+           .
+       2100-GRABAR-HISTORICO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE COTIZACION-MAESTRO COTIZACION-HISTORICO
+           DISPLAY 'CQUOHIST - COTIZACIONES LEIDAS    : ' WS-TOT-LEIDAS
+           DISPLAY 'CQUOHIST - REGISTROS GRABADOS      : '
+              WS-TOT-GRABADAS
+           DISPLAY 'CQUOHIST - REGISTROS DUPLICADOS     : '
+              WS-TOT-DUPLICADAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
