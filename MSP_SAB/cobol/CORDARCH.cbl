@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CORDARCH.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. ARCHIVO HISTORICO SIN EL TOPE DE 25 *
+      *                    OCURRENCIAS DE LAS CONSULTAS EN LINEA     *
+      *                    CORDSCLI/CPOLSCTAVAL/CORDSPENS/CCLISESPS. *
+      * 09/08/2026 JQ      SE AMPLIA ORDEN-ARCHIVO-REC A 412 BYTES   *
+      *                    PARA LLEVAR OA-ORD-CRUZADA/OA-CTA-CRUZADA *
+      *                    AGREGADOS AL FINAL DE ORDCARCH.           *
+      * 09/08/2026 JQ      SE AMPLIA ORDEN-ARCHIVO-REC A 428 BYTES   *
+      *                    PARA LLEVAR OA-COD-BROKER/OA-IMP-COMISION *
+      *                    AGREGADOS AL FINAL DE ORDCARCH, PARA EL   *
+      *                    REPORTE DE COMISIONES POR BROKER.         *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LAS CUATRO CONSULTAS EN LINEA ANTES MENCIONADAS COMPARTEN EL *
+      * MISMO DETALLE DE ORDEN (D51O/D519/D530 SON IDENTICOS CAMPO A *
+      * CAMPO; D524 DE CORDSPENS TRAE EL MISMO CONTENIDO EN UN GRUPO *
+      * SIN OCCURS, YA QUE ESA CONSULTA NO LO PAGINA). CADA UNA DE   *
+      * ELLAS DEVUELVE COMO MAXIMO 25 FILAS POR LLAMADA EN LINEA. EL *
+      * EXTRACTO DIARIO ORDDIAEXT TRAE YA EL UNIVERSO COMPLETO DE    *
+      * LAS CUATRO TRANSACCIONES, UN REGISTRO POR ORDEN, MARCADO CON *
+      * SU TRANSACCION DE ORIGEN, PRE-ORDENADO POR ORIGEN + CUENTA-  *
+      * VALOR + ORDEN. ESTE PROGRAMA LO RECORRE SIN TOPE ALGUNO Y LO *
+      * GRABA TAL CUAL EN EL ARCHIVO HISTORICO ORDARCH, LLEVANDO UN  *
+      * CONTADOR POR TRANSACCION DE ORIGEN PARA EL RESUMEN FINAL.    *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-DIARIA-EXT  ASSIGN TO ORDDIAEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDEN-ARCHIVO     ASSIGN TO ORDARCH
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-DIARIA-EXT
+           RECORDING MODE IS F.
+       COPY ORDCARCH.
+       FD  ORDEN-ARCHIVO
+           RECORDING MODE IS F.
+       01  ORDEN-ARCHIVO-REC           PIC X(428).
+       WORKING-STORAGE SECTION.
+       77  WS-FIN-EXTRACTO             PIC X(01) VALUE 'N'.
+           88 WS-NO-HAY-MAS-REGISTROS            VALUE 'S'.
+       77  WS-TOT-CORDSCLI             PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-CPOLSCTAVAL          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-CORDSPENS            PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-CCLISESPS            PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ARCHIVADAS           PIC 9(07) COMP VALUE 0.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-ARCHIVAR-ORDEN
+              UNTIL WS-NO-HAY-MAS-REGISTROS
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  ORDEN-DIARIA-EXT
+           OPEN OUTPUT ORDEN-ARCHIVO
+           READ ORDEN-DIARIA-EXT
+              AT END MOVE 'S' TO WS-FIN-EXTRACTO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-ARCHIVAR-ORDEN.
+           PERFORM 2100-CONTAR-ORIGEN
+           MOVE OA-REGISTRO-ARCHIVO TO ORDEN-ARCHIVO-REC
+           WRITE ORDEN-ARCHIVO-REC
+           ADD 1 TO WS-TOT-ARCHIVADAS
+           READ ORDEN-DIARIA-EXT
+              AT END MOVE 'S' TO WS-FIN-EXTRACTO
+           END-READ
+           .
+       2000-ARCHIVAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-CONTAR-ORIGEN.
+           EVALUATE TRUE
+              WHEN OA-ORIGEN-CORDSCLI
+                 ADD 1 TO WS-TOT-CORDSCLI
+              WHEN OA-ORIGEN-CPOLSCTAVAL
+                 ADD 1 TO WS-TOT-CPOLSCTAVAL
+              WHEN OA-ORIGEN-CORDSPENS
+                 ADD 1 TO WS-TOT-CORDSPENS
+              WHEN OA-ORIGEN-CCLISESPS
+                 ADD 1 TO WS-TOT-CCLISESPS
+           END-EVALUATE
+           .
+       2100-CONTAR-ORIGEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-DIARIA-EXT ORDEN-ARCHIVO
+           DISPLAY 'CORDARCH - TOTAL ARCHIVADAS: '
+              WS-TOT-ARCHIVADAS
+           DISPLAY 'CORDARCH - CORDSCLI:         '
+              WS-TOT-CORDSCLI
+           DISPLAY 'CORDARCH - CPOLSCTAVAL:      '
+              WS-TOT-CPOLSCTAVAL
+           DISPLAY 'CORDARCH - CORDSPENS:        '
+              WS-TOT-CORDSPENS
+           DISPLAY 'CORDARCH - CCLISESPS:        '
+              WS-TOT-CCLISESPS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
