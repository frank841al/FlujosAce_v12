@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RORDCRUZ.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. REPORTE DE VERIFICACION DE ORDENES  *
+      *                    CRUZADAS (VINCULADAS) SOBRE EL ARCHIVO    *
+      *                    HISTORICO DE ORDENES (ORDARCH).           *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * ORDARCH ES UN SECUENCIAL PLANO, SIN ESTRUCTURA DE INDICE, EL *
+      * MISMO QUE ESCRIBE CORDARCH Y LEEN RBRKCOM/RORDRECON, POR LO  *
+      * QUE LA CONTRAPARTE NO PUEDE BUSCARSE POR ACCESO ALEATORIO A  *
+      * UNA SEGUNDA VIA DEL MISMO ARCHIVO. EN SU LUGAR, LA PRIMERA   *
+      * PASADA CARGA TODAS LAS ORDENES EN LA TABLA EN MEMORIA        *
+      * WS-TABLA-ORDEN; LA SEGUNDA PASADA RECORRE ORDARCH            *
+      * SECUENCIALMENTE Y, POR CADA ORDEN QUE TRAE UNA ORDEN CRUZADA *
+      * (OA-ORD-CRUZADA DISTINTA DE CERO) Y CUYO NUMERO ES MENOR AL  *
+      * DE SU CONTRAPARTE (PARA PROCESAR CADA PAR UNA SOLA VEZ,      *
+      * DESDE LA PATA DE MENOR NUMERACION), BUSCA LA ORDEN           *
+      * CONTRAPARTE EN LA TABLA. SI LA CONTRAPARTE NO EXISTE, SI LA  *
+      * CUENTA-VALOR CRUZADA DECLARADA NO COINCIDE CON LA CUENTA DE  *
+      * LA CONTRAPARTE, O SI LA CANTIDAD/PRECIO DE AMBAS PATAS NO    *
+      * CUADRAN, SE REGISTRA UN QUIEBRE EN ORDCRUZ.                  *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-ARCHIVO ASSIGN TO ORDARCH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORTE-CRUCES ASSIGN TO ORDCRUZ
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-ARCHIVO
+           RECORDING MODE IS F.
+       COPY ORDCARCH.
+       FD  REPORTE-CRUCES
+           RECORDING MODE IS F.
+       COPY ORDCRUZ.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-ARCHIVO               PIC X(01) VALUE 'N'.
+           88 WS-FIN-ARCHIVO                      VALUE 'S'.
+       77  WS-SW-FIN-CARGA              PIC X(01) VALUE 'N'.
+           88 WS-FIN-CARGA                        VALUE 'S'.
+       77  WS-TOT-LEIDAS                 PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-PARES-EVALUADOS        PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-QUIEBRES               PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ORDEN-TABLA            PIC 9(05) COMP VALUE 0.
+       77  WS-TOT-ORDEN-DESCARTADA       PIC 9(05) COMP VALUE 0.
+       77  WS-POS-CRUCE                  PIC 9(05) COMP VALUE 0.
+       77  WS-IDX                        PIC 9(05) COMP VALUE 0.
+       01  WS-TABLA-ORDEN.
+           05 WS-OA-ENTRY OCCURS 2000 TIMES.
+              10 WS-OA-ORDEN            PIC S9(09).
+              10 WS-OA-CTAVALOR         PIC  X(20).
+              10 WS-OA-CAN-ORDEN        PIC S9(10)V9(04).
+              10 WS-OA-PRECIO           PIC  X(18).
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-FIN-ARCHIVO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  ORDEN-ARCHIVO
+           PERFORM 1100-CARGAR-TABLA-ORDENES
+           CLOSE ORDEN-ARCHIVO
+           OPEN INPUT  ORDEN-ARCHIVO
+           OPEN OUTPUT REPORTE-CRUCES
+           READ ORDEN-ARCHIVO
+               AT END MOVE 'S' TO WS-EOF-ARCHIVO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1100-CARGAR-TABLA-ORDENES.
+           READ ORDEN-ARCHIVO
+              AT END SET WS-FIN-CARGA TO TRUE
+           END-READ
+           PERFORM 1110-AGREGAR-ORDEN-TABLA
+              UNTIL WS-FIN-CARGA
+           .
+       1100-CARGAR-TABLA-ORDENES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1110-AGREGAR-ORDEN-TABLA.
+           IF WS-TOT-ORDEN-TABLA < 2000
+              ADD 1 TO WS-TOT-ORDEN-TABLA
+              MOVE OA-ORDEN     TO WS-OA-ORDEN(WS-TOT-ORDEN-TABLA)
+              MOVE OA-CTAVALOR  TO WS-OA-CTAVALOR(WS-TOT-ORDEN-TABLA)
+              MOVE OA-CAN-ORDEN TO WS-OA-CAN-ORDEN(WS-TOT-ORDEN-TABLA)
+              MOVE OA-PRECIO    TO WS-OA-PRECIO(WS-TOT-ORDEN-TABLA)
+           ELSE
+              ADD 1 TO WS-TOT-ORDEN-DESCARTADA
+           END-IF
+           READ ORDEN-ARCHIVO
+              AT END SET WS-FIN-CARGA TO TRUE
+           END-READ
+           .
+       1110-AGREGAR-ORDEN-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-LEIDAS
+           IF OA-ORD-CRUZADA NOT = 0
+              AND OA-ORD-CRUZADA > OA-ORDEN
+              PERFORM 2100-VALIDAR-CRUCE
+           END-IF
+           READ ORDEN-ARCHIVO
+               AT END MOVE 'S' TO WS-EOF-ARCHIVO
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-VALIDAR-CRUCE.
+           ADD 1 TO WS-TOT-PARES-EVALUADOS
+           PERFORM 2110-BUSCAR-CRUCE-TABLA
+           IF WS-POS-CRUCE = 0
+              PERFORM 2200-ESCRIBIR-CONTRAPARTE-NO-ENCONTRADA
+           ELSE
+              IF OA-CTA-CRUZADA NOT = WS-OA-CTAVALOR(WS-POS-CRUCE)
+                 PERFORM 2300-ESCRIBIR-CUENTA-NO-COINCIDE
+              END-IF
+              IF OA-CAN-ORDEN NOT = WS-OA-CAN-ORDEN(WS-POS-CRUCE)
+                 OR OA-PRECIO NOT = WS-OA-PRECIO(WS-POS-CRUCE)
+                 PERFORM 2400-ESCRIBIR-DESCUADRE-MONTO
+              END-IF
+           END-IF
+           .
+       2100-VALIDAR-CRUCE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2110-BUSCAR-CRUCE-TABLA.
+           MOVE 0 TO WS-POS-CRUCE
+           PERFORM 2120-COMPARAR-CRUCE-TABLA
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TOT-ORDEN-TABLA
+           .
+       2110-BUSCAR-CRUCE-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2120-COMPARAR-CRUCE-TABLA.
+           IF WS-POS-CRUCE = 0
+              AND WS-OA-ORDEN(WS-IDX) = OA-ORD-CRUZADA
+              MOVE WS-IDX TO WS-POS-CRUCE
+           END-IF
+           .
+       2120-COMPARAR-CRUCE-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-CONTRAPARTE-NO-ENCONTRADA.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO OZ-REGISTRO-CRUCE
+           MOVE OA-ORDEN          TO OZ-ORDEN
+           MOVE OA-NEMONICO       TO OZ-NEMONICO
+           MOVE OA-CTAVALOR       TO OZ-CTAVALOR
+           MOVE OA-ORD-CRUZADA    TO OZ-ORD-CRUZADA
+           MOVE OA-CTA-CRUZADA    TO OZ-CTA-CRUZADA
+           MOVE 'N'               TO OZ-TIPO-QUIEBRE
+           MOVE OA-CAN-ORDEN      TO OZ-CAN-ORDEN
+           MOVE 0                 TO OZ-CAN-CRUZADA
+           MOVE OA-PRECIO         TO OZ-PRECIO-ORDEN
+           MOVE SPACES            TO OZ-PRECIO-CRUZADA
+           MOVE 'ORDEN CRUZADA NO EXISTE EN EL ARCHIVO' TO
+              OZ-DESCRIPCION
+           WRITE OZ-REGISTRO-CRUCE
+           .
+       2200-ESCRIBIR-CONTRAPARTE-NO-ENCONTRADA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-CUENTA-NO-COINCIDE.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO OZ-REGISTRO-CRUCE
+           MOVE OA-ORDEN          TO OZ-ORDEN
+           MOVE OA-NEMONICO       TO OZ-NEMONICO
+           MOVE OA-CTAVALOR       TO OZ-CTAVALOR
+           MOVE OA-ORD-CRUZADA    TO OZ-ORD-CRUZADA
+           MOVE OA-CTA-CRUZADA    TO OZ-CTA-CRUZADA
+           MOVE 'C'               TO OZ-TIPO-QUIEBRE
+           MOVE OA-CAN-ORDEN      TO OZ-CAN-ORDEN
+           MOVE WS-OA-CAN-ORDEN(WS-POS-CRUCE) TO OZ-CAN-CRUZADA
+           MOVE OA-PRECIO         TO OZ-PRECIO-ORDEN
+           MOVE WS-OA-PRECIO(WS-POS-CRUCE)     TO OZ-PRECIO-CRUZADA
+           MOVE 'CUENTA CRUZADA NO COINCIDE CON CONTRAPARTE' TO
+              OZ-DESCRIPCION
+           WRITE OZ-REGISTRO-CRUCE
+           .
+       2300-ESCRIBIR-CUENTA-NO-COINCIDE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2400-ESCRIBIR-DESCUADRE-MONTO.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO OZ-REGISTRO-CRUCE
+           MOVE OA-ORDEN          TO OZ-ORDEN
+           MOVE OA-NEMONICO       TO OZ-NEMONICO
+           MOVE OA-CTAVALOR       TO OZ-CTAVALOR
+           MOVE OA-ORD-CRUZADA    TO OZ-ORD-CRUZADA
+           MOVE OA-CTA-CRUZADA    TO OZ-CTA-CRUZADA
+           MOVE 'M'               TO OZ-TIPO-QUIEBRE
+           MOVE OA-CAN-ORDEN      TO OZ-CAN-ORDEN
+           MOVE WS-OA-CAN-ORDEN(WS-POS-CRUCE) TO OZ-CAN-CRUZADA
+           MOVE OA-PRECIO         TO OZ-PRECIO-ORDEN
+           MOVE WS-OA-PRECIO(WS-POS-CRUCE)     TO OZ-PRECIO-CRUZADA
+           MOVE 'CANTIDAD O PRECIO NO CUADRA ENTRE LAS PATAS' TO
+              OZ-DESCRIPCION
+           WRITE OZ-REGISTRO-CRUCE
+           .
+       2400-ESCRIBIR-DESCUADRE-MONTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-ARCHIVO REPORTE-CRUCES
+           DISPLAY 'RORDCRUZ - ORDENES LEIDAS     : ' WS-TOT-LEIDAS
+           DISPLAY 'RORDCRUZ - PARES EVALUADOS    : '
+              WS-TOT-PARES-EVALUADOS
+           DISPLAY 'RORDCRUZ - QUIEBRES DETECTADOS: ' WS-TOT-QUIEBRES
+           DISPLAY 'RORDCRUZ - ORDENES DESCARTADAS TABLA: '
+              WS-TOT-ORDEN-DESCARTADA
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
