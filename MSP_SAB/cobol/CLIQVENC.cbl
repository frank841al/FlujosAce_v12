@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIQVENC.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. ALERTA DE LIQUIDACIONES VENCIDAS    *
+      *                    SOBRE EL EXTRACTO DIARIO LIQEXT.          *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL EXTRACTO DIARIO DE ORDENES PENDIENTES DE LIQUIDACION  *
+      * (LIQEXT) Y COMPARA LA FECHA DE LIQUIDACION PACTADA CONTRA LA *
+      * FECHA DEL SISTEMA. TODA ORDEN NO LIQUIDADA CUYA FECHA DE     *
+      * LIQUIDACION YA PASO SE REPORTA COMO LIQUIDACION VENCIDA, CON *
+      * LOS DIAS DE ATRASO.                                          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIQUIDACION-EXT ASSIGN TO LIQEXT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERTA-VENCIDA ASSIGN TO LIQVENC
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIQUIDACION-EXT
+           RECORDING MODE IS F.
+       COPY LIQEXT.
+       FD  ALERTA-VENCIDA
+           RECORDING MODE IS F.
+       01  LIQVENC-REC                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-LIQUIDACION          PIC X(01) VALUE 'N'.
+           88 WS-FIN-LIQUIDACION                 VALUE 'S'.
+       77  WS-FECHA-SISTEMA            PIC 9(08).
+       77  WS-DIAS-VENCIDO             PIC S9(05) COMP-3.
+       77  WS-TOT-ORDENES              PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-VENCIDAS             PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-ALERTA.
+           05 WL-CTAVALOR              PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NOMBRE-CLIE           PIC  X(40).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-NRO-POLIZA            PIC  Z(8)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FEC-LIQUIDACION       PIC  9(08).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-DIAS-VENCIDO          PIC  -(4)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-MTO-LIQUIDACION       PIC  -(12)9.99.
+           05 FILLER                   PIC  X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-FIN-LIQUIDACION
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           OPEN INPUT  LIQUIDACION-EXT
+           OPEN OUTPUT ALERTA-VENCIDA
+           READ LIQUIDACION-EXT
+              AT END MOVE 'S' TO WS-EOF-LIQUIDACION
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-ORDENES
+           IF NOT LE-ES-LIQUIDADA
+              AND LE-FEC-LIQUIDACION < WS-FECHA-SISTEMA
+              PERFORM 2100-ESCRIBIR-ALERTA
+           END-IF
+           READ LIQUIDACION-EXT
+              AT END MOVE 'S' TO WS-EOF-LIQUIDACION
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-ESCRIBIR-ALERTA.
+           COMPUTE WS-DIAS-VENCIDO =
+                   FUNCTION INTEGER-OF-DATE(WS-FECHA-SISTEMA)
+                 - FUNCTION INTEGER-OF-DATE(LE-FEC-LIQUIDACION)
+           MOVE SPACES              TO WS-LINEA-ALERTA
+           MOVE LE-CTA-VALOR        TO WL-CTAVALOR
+           MOVE LE-NOMBRE-CLIE      TO WL-NOMBRE-CLIE
+           MOVE LE-NRO-POLIZA       TO WL-NRO-POLIZA
+           MOVE LE-FEC-LIQUIDACION  TO WL-FEC-LIQUIDACION
+           MOVE WS-DIAS-VENCIDO     TO WL-DIAS-VENCIDO
+           MOVE LE-MTO-LIQUIDACION  TO WL-MTO-LIQUIDACION
+           WRITE LIQVENC-REC FROM WS-LINEA-ALERTA
+           ADD 1 TO WS-TOT-VENCIDAS
+           .
+       2100-ESCRIBIR-ALERTA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE LIQUIDACION-EXT ALERTA-VENCIDA
+           DISPLAY 'CLIQVENC - ORDENES ANALIZADAS     : '
+                   WS-TOT-ORDENES
+           DISPLAY 'CLIQVENC - LIQUIDACIONES VENCIDAS : '
+                   WS-TOT-VENCIDAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
