@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCUPNCAL.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CALENDARIO DE PAGO DE CUPONES Y     *
+      *                    DIVIDENDOS DE RENTA FIJA/VARIABLE SOBRE   *
+      *                    LA CARTERA DE TENEDORES.                  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE CARTMAST COMPLETO EN ORDEN DE CLAVE (NEMONICO +      *
+      * CUENTA-VALOR). AL CAMBIAR DE NEMONICO BUSCA EN CUPNMAST SI   *
+      * TIENE UN PAGO PROGRAMADO DENTRO DE LA VENTANA DE 30 DIAS     *
+      * DESDE LA FECHA DEL SISTEMA; DE SER ASI, EMITE UNA LINEA DE   *
+      * CALENDARIO POR CADA TENEDOR DEL VALOR CON EL IMPORTE         *
+      * ESTIMADO SEGUN SU TENENCIA ACTUAL.                            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTERA ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT CUPON-MAESTRO ASSIGN TO CUPNMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CN-NEMONICO
+               FILE STATUS IS WS-CN-STATUS.
+           SELECT CALENDARIO-CUPONES ASSIGN TO CUPNCAL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTERA
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       FD  CUPON-MAESTRO
+           RECORDING MODE IS F.
+       COPY CUPNMAST.
+       FD  CALENDARIO-CUPONES
+           RECORDING MODE IS F.
+       01  CUPNCAL-REC                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                           VALUE '00'.
+           88 WS-CM-FIN                          VALUE '10'.
+       01  WS-CN-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CN-OK                           VALUE '00'.
+           88 WS-CN-NO-ENCONTRADO                VALUE '23'.
+       01  WS-FECHA-SISTEMA            PIC 9(08).
+       01  WS-DIAS-VENTANA             PIC 9(03) VALUE 30.
+       01  WS-NEMONICO-PROCESO         PIC X(10).
+       01  WS-SW-PAGO-PROXIMO          PIC X(01) VALUE 'N'.
+           88 WS-HAY-PAGO-PROXIMO               VALUE 'S'.
+       01  WS-DIAS-PARA-PAGO           PIC S9(05) COMP-3.
+       01  WS-TOT-NEMONICOS            PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-LINEAS               PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-CALENDARIO.
+           05 WL-NEMONICO              PIC  X(10).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-TIPO-PAGO             PIC  X(01).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-FECHA-PAGO            PIC  9(08).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CTAVALOR              PIC  X(20).
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-CAN-TITULOS           PIC  Z(10)9.
+           05 FILLER                   PIC  X(01) VALUE SPACE.
+           05 WL-IMPORTE-ESTIMADO      PIC  Z(9)9.99.
+           05 FILLER                   PIC  X(60) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-TENENCIA
+              UNTIL WS-CM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           OPEN INPUT  CARTERA
+           OPEN OUTPUT CALENDARIO-CUPONES
+           MOVE LOW-VALUES TO CM-CLAVE
+           START CARTERA KEY IS NOT LESS THAN CM-CLAVE
+              INVALID KEY MOVE '10' TO WS-CM-STATUS
+           END-START
+           IF WS-CM-OK
+              READ CARTERA NEXT RECORD
+                 AT END MOVE '10' TO WS-CM-STATUS
+              END-READ
+           END-IF
+           MOVE SPACES TO WS-NEMONICO-PROCESO
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-TENENCIA.
+           IF CM-NEMONICO NOT = WS-NEMONICO-PROCESO
+              MOVE CM-NEMONICO TO WS-NEMONICO-PROCESO
+              PERFORM 2100-LEER-CUPON-NEMONICO
+              ADD 1 TO WS-TOT-NEMONICOS
+           END-IF
+           IF WS-HAY-PAGO-PROXIMO
+              PERFORM 2200-ESCRIBIR-CALENDARIO
+           END-IF
+           READ CARTERA NEXT RECORD
+              AT END MOVE '10' TO WS-CM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-TENENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-LEER-CUPON-NEMONICO.
+           MOVE 'N' TO WS-SW-PAGO-PROXIMO
+           MOVE WS-NEMONICO-PROCESO TO CN-NEMONICO
+           OPEN INPUT CUPON-MAESTRO
+           READ CUPON-MAESTRO
+               INVALID KEY MOVE '23' TO WS-CN-STATUS
+           END-READ
+           IF WS-CN-OK
+              COMPUTE WS-DIAS-PARA-PAGO =
+                 FUNCTION INTEGER-OF-DATE(CN-FECHA-PROX-PAGO)
+               - FUNCTION INTEGER-OF-DATE(WS-FECHA-SISTEMA)
+              IF WS-DIAS-PARA-PAGO >= 0
+                 AND WS-DIAS-PARA-PAGO <= WS-DIAS-VENTANA
+                 MOVE 'S' TO WS-SW-PAGO-PROXIMO
+              END-IF
+           END-IF
+           CLOSE CUPON-MAESTRO
+           .
+       2100-LEER-CUPON-NEMONICO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-CALENDARIO.
+           MOVE SPACES          TO WS-LINEA-CALENDARIO
+           MOVE CM-NEMONICO     TO WL-NEMONICO
+           MOVE CN-TIPO-PAGO    TO WL-TIPO-PAGO
+           MOVE CN-FECHA-PROX-PAGO TO WL-FECHA-PAGO
+           MOVE CM-CTAVALOR     TO WL-CTAVALOR
+           MOVE CM-SDOCON       TO WL-CAN-TITULOS
+           COMPUTE WL-IMPORTE-ESTIMADO ROUNDED =
+                   CM-SDOCON * CN-IMPORTE-POR-TITULO
+           WRITE CUPNCAL-REC FROM WS-LINEA-CALENDARIO
+           ADD 1 TO WS-TOT-LINEAS
+           .
+       2200-ESCRIBIR-CALENDARIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CARTERA CALENDARIO-CUPONES
+           DISPLAY 'CCUPNCAL - NEMONICOS ANALIZADOS : '
+                   WS-TOT-NEMONICOS
+           DISPLAY 'CCUPNCAL - LINEAS DE CALENDARIO : '
+                   WS-TOT-LINEAS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
