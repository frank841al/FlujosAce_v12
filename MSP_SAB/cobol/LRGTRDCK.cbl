@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LRGTRDCK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. VERIFICADOR DE OPERACIONES DE MONTO *
+      *                    ALTO PARA ALERTA A CLIENTES INSTITUCIONALES*
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * COMPARA EL MONTO DE UNA OPERACION CONTRA EL UMBRAL RECIBIDO. *
+      * SI EL LLAMADOR ENVIA UMBRAL CERO SE APLICA EL UMBRAL POR     *
+      * DEFECTO DE LA MESA DE CONTROL.                               *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-UMBRAL-DEFECTO           PIC 9(12)V9(02) VALUE 500000.00.
+       LINKAGE SECTION.
+       COPY LRGTRADE.
+       PROCEDURE DIVISION USING LT-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-COMPARAR-UMBRAL
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 'N' TO LT-IND-ALERTA
+           IF LT-UMBRAL = 0
+              MOVE WS-UMBRAL-DEFECTO TO LT-UMBRAL
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-COMPARAR-UMBRAL.
+           IF LT-MTO-OPERACION >= LT-UMBRAL
+              MOVE 'S' TO LT-IND-ALERTA
+           END-IF
+           .
+       2000-COMPARAR-UMBRAL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
