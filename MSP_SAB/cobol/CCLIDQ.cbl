@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCLIDQ.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. BARRIDO DE CALIDAD DE DATOS DE       *
+      *                    CONTACTO DE CLIENTE (CLICONT), CON         *
+      *                    REPORTE DE EXCEPCIONES CLIDQRPT.           *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE CLICONT SECUENCIALMENTE. POR CADA CLIENTE VALIDA QUE  *
+      * LA DIRECCION NO ESTE EN BLANCO Y QUE EL CORREO Y EL TELEFONO  *
+      * PRINCIPAL, CUANDO EXISTEN, TENGAN UN FORMATO VALIDO (CONTCHK, *
+      * LA MISMA GUARDA QUE USA CCLI SOBRE LA SALIDA DE LA CONSULTA   *
+      * S502). TODO CLIENTE CON AL MENOS UN DATO AUSENTE O MAL        *
+      * FORMADO PRODUCE UNA LINEA EN CLIDQRPT.                        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-CONTACTO ASSIGN TO CLICONT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORTE-CALIDAD  ASSIGN TO CLIDQRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-CONTACTO
+           RECORDING MODE IS F.
+       COPY CLICONT.
+       FD  REPORTE-CALIDAD
+           RECORDING MODE IS F.
+       COPY CLIDQRPT.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-CLIENTE               PIC X(01) VALUE 'N'.
+           88 WS-FIN-CLIENTE                     VALUE 'S'.
+       77  WS-SW-HAY-PROBLEMA           PIC X(01) VALUE 'N'.
+           88 WS-HAY-PROBLEMA                    VALUE 'S'.
+       77  WS-TOT-LEIDOS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-OBSERVADOS            PIC 9(07) COMP VALUE 0.
+       COPY CONTCHKP.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CLIENTE
+              UNTIL WS-FIN-CLIENTE
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  CLIENTE-CONTACTO
+           OPEN OUTPUT REPORTE-CALIDAD
+           READ CLIENTE-CONTACTO
+              AT END MOVE 'S' TO WS-EOF-CLIENTE
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-CLIENTE.
+           ADD 1 TO WS-TOT-LEIDOS
+           MOVE 'N' TO WS-SW-HAY-PROBLEMA
+           MOVE SPACES TO DQ-LINEA-REPORTE
+           MOVE CC-TIPO-DOC    TO DQ-TIPO-DOC
+           MOVE CC-NUME-DOC    TO DQ-NUME-DOC
+           MOVE CC-NOMBRE-CLIE TO DQ-NOMBRE-CLIE
+           PERFORM 2100-VALIDAR-DIRECCION
+           PERFORM 2200-VALIDAR-EMAIL
+           PERFORM 2300-VALIDAR-TELEFONO
+           IF WS-HAY-PROBLEMA
+              PERFORM 2900-ESCRIBIR-LINEA
+           END-IF
+           READ CLIENTE-CONTACTO
+              AT END MOVE 'S' TO WS-EOF-CLIENTE
+           END-READ
+           .
+       2000-PROCESAR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-VALIDAR-DIRECCION.
+           IF CC-DIRECCION = SPACES
+              MOVE 'N' TO DQ-IND-DIRECCION
+              MOVE 'S' TO WS-SW-HAY-PROBLEMA
+           ELSE
+              MOVE 'S' TO DQ-IND-DIRECCION
+           END-IF
+           .
+       2100-VALIDAR-DIRECCION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-VALIDAR-EMAIL.
+           IF CC-EMAIL = SPACES
+              MOVE 'A' TO DQ-IND-EMAIL
+              MOVE 'S' TO WS-SW-HAY-PROBLEMA
+           ELSE
+              MOVE CC-EMAIL TO CTC-EMAIL
+              MOVE CC-TELEFONOS1 TO CTC-TELEFONO
+              CALL 'CONTCHK' USING CTC-PARAMETROS
+              IF CTC-EMAIL-ES-VALIDO
+                 MOVE 'S' TO DQ-IND-EMAIL
+              ELSE
+                 MOVE 'I' TO DQ-IND-EMAIL
+                 MOVE 'S' TO WS-SW-HAY-PROBLEMA
+              END-IF
+           END-IF
+           .
+       2200-VALIDAR-EMAIL-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-VALIDAR-TELEFONO.
+           IF CC-TELEFONOS1 = SPACES
+              MOVE 'A' TO DQ-IND-TELEFONO
+              MOVE 'S' TO WS-SW-HAY-PROBLEMA
+           ELSE
+              MOVE CC-EMAIL TO CTC-EMAIL
+              MOVE CC-TELEFONOS1 TO CTC-TELEFONO
+              CALL 'CONTCHK' USING CTC-PARAMETROS
+              IF CTC-TEL-ES-VALIDO
+                 MOVE 'S' TO DQ-IND-TELEFONO
+              ELSE
+                 MOVE 'I' TO DQ-IND-TELEFONO
+                 MOVE 'S' TO WS-SW-HAY-PROBLEMA
+              END-IF
+           END-IF
+           .
+       2300-VALIDAR-TELEFONO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2900-ESCRIBIR-LINEA.
+           ADD 1 TO WS-TOT-OBSERVADOS
+           MOVE 'DATOS DE CONTACTO INCOMPLETOS O CON FORMATO INVALIDO'
+              TO DQ-DESCRIPCION
+           WRITE DQ-LINEA-REPORTE
+           .
+       2900-ESCRIBIR-LINEA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CLIENTE-CONTACTO REPORTE-CALIDAD
+           DISPLAY 'CCLIDQ - CLIENTES LEIDOS     : ' WS-TOT-LEIDOS
+           DISPLAY 'CCLIDQ - CLIENTES OBSERVADOS : ' WS-TOT-OBSERVADOS
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
