@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RORDRECON.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CONCILIACION DE LA EJECUCION CONTRA *
+      *                    BOLSA/BROKER (NEGDET/NEGCONF DE RORDNEGB) *
+      *                    VERSUS LA ORDEN ARCHIVADA (ORDARCH DE      *
+      *                    CORDARCH), CON REPORTE DE QUIEBRES.       *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EN PARALELO EL LOTE TRANSMITIDO A BOLSA (NEGBATCH) Y SU  *
+      * CONFIRMACION (NEGCONF), AMBOS GENERADOS POR RORDNEGB EN EL   *
+      * MISMO ORDEN Y CANTIDAD DE REGISTROS (UNA CONFIRMACION POR    *
+      * OPERACION TRANSMITIDA). POR CADA PAR, SI LA SITUACION DE     *
+      * ASIGNACION DEVUELTA NO ES 'A' (ASIGNADA) SE REGISTRA UN      *
+      * QUIEBRE DE CONFIRMACION; LUEGO, USANDO ND-REFER-NUM COMO EL  *
+      * NUMERO DE ORDEN ORIGINANTE, SE BUSCA LA ORDEN EN LA TABLA EN *
+      * MEMORIA CARGADA DESDE EL ARCHIVO (ORDARCH ES UN SECUENCIAL   *
+      * PLANO, SIN ESTRUCTURA DE INDICE, EL MISMO QUE ESCRIBE        *
+      * CORDARCH Y LEEN RBRKCOM/RORDCRUZ) Y SE COMPARA LA            *
+      * CANTIDAD/PRECIO ENVIADOS CONTRA LO QUE QUEDO REGISTRADO EN   *
+      * LA ORDEN, REPORTANDO CUALQUIER DESCUADRE O LA AUSENCIA DE LA *
+      * ORDEN EN EL ARCHIVO.                                          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEG-BATCH ASSIGN TO NEGBATCH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEG-CONF  ASSIGN TO NEGCONF
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORDEN-ARCHIVO ASSIGN TO ORDARCH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORTE-QUIEBRES ASSIGN TO ORDQUIEB
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEG-BATCH
+           RECORDING MODE IS F.
+       COPY NEGDET.
+       FD  NEG-CONF
+           RECORDING MODE IS F.
+       COPY VLMC527S.
+       FD  ORDEN-ARCHIVO
+           RECORDING MODE IS F.
+       COPY ORDCARCH.
+       FD  REPORTE-QUIEBRES
+           RECORDING MODE IS F.
+       COPY ORDQUIEB.
+       WORKING-STORAGE SECTION.
+       77  WS-SW-FIN-LOTE              PIC X(01) VALUE 'N'.
+           88 WS-FIN-LOTE                        VALUE 'S'.
+       77  WS-SW-FIN-CARGA             PIC X(01) VALUE 'N'.
+           88 WS-FIN-CARGA                       VALUE 'S'.
+       77  WS-TOT-CONCILIADAS          PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-QUIEBRES-CONF        PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-QUIEBRES-MONTO       PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ORDEN-NO-ENCONTRADA  PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-ORDEN-TABLA          PIC 9(05) COMP VALUE 0.
+       77  WS-TOT-ORDEN-DESCARTADA     PIC 9(05) COMP VALUE 0.
+       77  WS-POS-ORDEN                PIC 9(05) COMP VALUE 0.
+       77  WS-IDX                      PIC 9(05) COMP VALUE 0.
+       01  WS-TABLA-ORDEN.
+           05 WS-ORDEN-ENTRY OCCURS 2000 TIMES.
+              10 WS-OA-ORDEN           PIC S9(09).
+              10 WS-OA-CAN-ORDEN       PIC S9(10)V9(04).
+              10 WS-OA-PRECIO          PIC  X(18).
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-CONCILIAR-OPERACIONES
+              UNTIL WS-FIN-LOTE
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  NEG-BATCH
+           OPEN INPUT  NEG-CONF
+           OPEN INPUT  ORDEN-ARCHIVO
+           OPEN OUTPUT REPORTE-QUIEBRES
+           PERFORM 1100-CARGAR-TABLA-ORDENES
+           CLOSE ORDEN-ARCHIVO
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1100-CARGAR-TABLA-ORDENES.
+           READ ORDEN-ARCHIVO
+              AT END SET WS-FIN-CARGA TO TRUE
+           END-READ
+           PERFORM 1110-AGREGAR-ORDEN-TABLA
+              UNTIL WS-FIN-CARGA
+           .
+       1100-CARGAR-TABLA-ORDENES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       1110-AGREGAR-ORDEN-TABLA.
+           IF WS-TOT-ORDEN-TABLA < 2000
+              ADD 1 TO WS-TOT-ORDEN-TABLA
+              MOVE OA-ORDEN     TO WS-OA-ORDEN(WS-TOT-ORDEN-TABLA)
+              MOVE OA-CAN-ORDEN TO WS-OA-CAN-ORDEN(WS-TOT-ORDEN-TABLA)
+              MOVE OA-PRECIO    TO WS-OA-PRECIO(WS-TOT-ORDEN-TABLA)
+           ELSE
+              ADD 1 TO WS-TOT-ORDEN-DESCARTADA
+           END-IF
+           READ ORDEN-ARCHIVO
+              AT END SET WS-FIN-CARGA TO TRUE
+           END-READ
+           .
+       1110-AGREGAR-ORDEN-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-CONCILIAR-OPERACIONES.
+           PERFORM 2100-LEER-PAR
+           IF NOT WS-FIN-LOTE
+              ADD 1 TO WS-TOT-CONCILIADAS
+              PERFORM 2200-VALIDAR-CONFIRMACION
+              PERFORM 2300-VALIDAR-MONTO-ORDEN
+           END-IF
+           .
+       2000-CONCILIAR-OPERACIONES-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-LEER-PAR.
+           READ NEG-BATCH
+              AT END SET WS-FIN-LOTE TO TRUE
+           END-READ
+           IF NOT WS-FIN-LOTE
+              READ NEG-CONF
+                 AT END SET WS-FIN-LOTE TO TRUE
+              END-READ
+           END-IF
+           .
+       2100-LEER-PAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-VALIDAR-CONFIRMACION.
+           IF S527-SIT-ASIGNAC NOT = 'A'
+              ADD 1 TO WS-TOT-QUIEBRES-CONF
+              MOVE ND-FECHA-OPE      TO OQ-FECHA-OPE
+              MOVE ND-NUMERO-OPE     TO OQ-NUMERO-OPE
+              MOVE ND-REFER-NUM      TO OQ-ORDEN
+              MOVE ND-NEMONIC        TO OQ-NEMONICO
+              MOVE 'C'               TO OQ-TIPO-QUIEBRE
+              MOVE ND-CAN-TITULOS    TO OQ-CAN-ENVIADA
+              MOVE 0                 TO OQ-CAN-ORDEN-ARCH
+              MOVE ND-PRECIO         TO OQ-PRECIO-ENVIADO
+              MOVE SPACES            TO OQ-PRECIO-ORDEN-ARCH
+              MOVE S527-SIT-ASIGNAC  TO OQ-SIT-ASIGNAC
+              MOVE 'SITUACION DE ASIGNACION DISTINTA DE ASIGNADA'
+                                     TO OQ-DESCRIPCION
+              WRITE OQ-REGISTRO-QUIEBRE
+           END-IF
+           .
+       2200-VALIDAR-CONFIRMACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-VALIDAR-MONTO-ORDEN.
+           PERFORM 2310-BUSCAR-ORDEN-TABLA
+           IF WS-POS-ORDEN = 0
+              ADD 1 TO WS-TOT-ORDEN-NO-ENCONTRADA
+              MOVE ND-FECHA-OPE      TO OQ-FECHA-OPE
+              MOVE ND-NUMERO-OPE     TO OQ-NUMERO-OPE
+              MOVE ND-REFER-NUM      TO OQ-ORDEN
+              MOVE ND-NEMONIC        TO OQ-NEMONICO
+              MOVE 'N'               TO OQ-TIPO-QUIEBRE
+              MOVE ND-CAN-TITULOS    TO OQ-CAN-ENVIADA
+              MOVE 0                 TO OQ-CAN-ORDEN-ARCH
+              MOVE ND-PRECIO         TO OQ-PRECIO-ENVIADO
+              MOVE SPACES            TO OQ-PRECIO-ORDEN-ARCH
+              MOVE S527-SIT-ASIGNAC  TO OQ-SIT-ASIGNAC
+              MOVE 'ORDEN ORIGINANTE NO ENCONTRADA EN EL ARCHIVO'
+                                     TO OQ-DESCRIPCION
+              WRITE OQ-REGISTRO-QUIEBRE
+           ELSE
+              IF ND-CAN-TITULOS NOT = WS-OA-CAN-ORDEN(WS-POS-ORDEN)
+                 OR ND-PRECIO NOT = WS-OA-PRECIO(WS-POS-ORDEN)
+                 ADD 1 TO WS-TOT-QUIEBRES-MONTO
+                 MOVE ND-FECHA-OPE      TO OQ-FECHA-OPE
+                 MOVE ND-NUMERO-OPE     TO OQ-NUMERO-OPE
+                 MOVE ND-REFER-NUM      TO OQ-ORDEN
+                 MOVE ND-NEMONIC        TO OQ-NEMONICO
+                 MOVE 'M'               TO OQ-TIPO-QUIEBRE
+                 MOVE ND-CAN-TITULOS    TO OQ-CAN-ENVIADA
+                 MOVE WS-OA-CAN-ORDEN(WS-POS-ORDEN)
+                                        TO OQ-CAN-ORDEN-ARCH
+                 MOVE ND-PRECIO         TO OQ-PRECIO-ENVIADO
+                 MOVE WS-OA-PRECIO(WS-POS-ORDEN)
+                                        TO OQ-PRECIO-ORDEN-ARCH
+                 MOVE S527-SIT-ASIGNAC  TO OQ-SIT-ASIGNAC
+                 MOVE 'CANTIDAD O PRECIO NO CUADRA CON LA ORDEN'
+                                     TO OQ-DESCRIPCION
+                 WRITE OQ-REGISTRO-QUIEBRE
+              END-IF
+           END-IF
+           .
+       2300-VALIDAR-MONTO-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2310-BUSCAR-ORDEN-TABLA.
+           MOVE 0 TO WS-POS-ORDEN
+           PERFORM 2320-COMPARAR-ORDEN-TABLA
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-TOT-ORDEN-TABLA
+           .
+       2310-BUSCAR-ORDEN-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2320-COMPARAR-ORDEN-TABLA.
+           IF WS-POS-ORDEN = 0
+              AND WS-OA-ORDEN(WS-IDX) = ND-REFER-NUM
+              MOVE WS-IDX TO WS-POS-ORDEN
+           END-IF
+           .
+       2320-COMPARAR-ORDEN-TABLA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE NEG-BATCH NEG-CONF REPORTE-QUIEBRES
+           DISPLAY 'RORDRECON - OPERACIONES CONCILIADAS: '
+              WS-TOT-CONCILIADAS
+           DISPLAY 'RORDRECON - QUIEBRES DE CONFIRMACION: '
+              WS-TOT-QUIEBRES-CONF
+           DISPLAY 'RORDRECON - QUIEBRES DE MONTO/PRECIO: '
+              WS-TOT-QUIEBRES-MONTO
+           DISPLAY 'RORDRECON - ORDENES NO ENCONTRADAS  : '
+              WS-TOT-ORDEN-NO-ENCONTRADA
+           DISPLAY 'RORDRECON - ORDENES DESCARTADAS TABLA: '
+              WS-TOT-ORDEN-DESCARTADA
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
