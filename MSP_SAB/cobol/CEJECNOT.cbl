@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEJECNOT.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. NOTIFICACION AUTOMATICA AL CLIENTE  *
+      *                    CUANDO SU ORDEN QUEDA EJECUTADA EN        *
+      *                    ORDMAST, DESPACHADA A TRAVES DE RVALUSU.  *
+      * 09/08/2026 JQ      CORRECCION. SI EL CORREO DE EODCLI SUPERA *
+      *                    LOS 35 CARACTERES QUE ADMITE E500-CODIGO1 *
+      *                    LA ORDEN QUEDA PENDIENTE (NO SE TRUNCA EL *
+      *                    CORREO NI SE MARCA COMO NOTIFICADA).      *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * RECORRE ORDMAST COMPLETO EN ORDEN DE CLAVE (CTAVALOR+ORDEN)  *
+      * Y, POR CADA ORDEN CON OM-SITUACION = 'EJECUTADA' QUE AUN NO  *
+      * FUE NOTIFICADA (OM-IND-NOTIF-EJECUCION DISTINTO DE 'S'),     *
+      * UBICA EL CORREO DEL CLIENTE EN EL EXTRACTO DIARIO EODCLI     *
+      * (CRUCE POR CTAVALOR, AMBOS ORDENADOS ASCENDENTE, MISMO       *
+      * CRITERIO DE CEODSTMT) Y DESPACHA UNA NOTIFICACION POR CORREO *
+      * LLAMANDO A RVALUSU SOBRE EL REGISTRO ESTANDAR AST (E500).    *
+      * LA ORDEN QUEDA MARCADA COMO NOTIFICADA SOLO SI EL DESPACHO   *
+      * DEVUELVE CODIGO DE RETORNO '00'; SI NO SE ENCUENTRA CORREO   *
+      * DE CONTACTO EN EODCLI, O EL CORREO SUPERA LOS 35 CARACTERES  *
+      * QUE ADMITE EL CAMPO E500-CODIGO1, LA ORDEN QUEDA PENDIENTE   *
+      * PARA EL PROXIMO CICLO.                                        *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDEN-MAESTRO ASSIGN TO ORDMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-CLAVE
+               FILE STATUS IS WS-OM-STATUS.
+           SELECT CLIENTE-EXT   ASSIGN TO EODCLI
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDEN-MAESTRO
+           RECORDING MODE IS F.
+       COPY ORDMAST.
+       FD  CLIENTE-EXT
+           RECORDING MODE IS F.
+       COPY EODCLI.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-FIN                          VALUE '10'.
+       01  WS-EOF-CLIENTE              PIC X(01) VALUE 'N'.
+           88 WS-FIN-CLIENTE                     VALUE 'S'.
+       01  WS-SW-CLIENTE-UBICADO       PIC X(01) VALUE 'N'.
+           88 WS-CLIENTE-UBICADO                 VALUE 'S'.
+       01  WS-TOT-LEIDAS                PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-NOTIFICADAS           PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-SIN-CORREO            PIC 9(07) COMP VALUE 0.
+       LINKAGE SECTION.
+       COPY Copy_of_VLMC500E.
+       COPY VLMC500S.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-ORDEN
+              UNTIL WS-OM-FIN
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN I-O   ORDEN-MAESTRO
+           OPEN INPUT CLIENTE-EXT
+           MOVE LOW-VALUES TO OM-CLAVE
+           START ORDEN-MAESTRO KEY IS NOT LESS THAN OM-CLAVE
+              INVALID KEY MOVE '10' TO WS-OM-STATUS
+           END-START
+           IF WS-OM-OK
+              READ ORDEN-MAESTRO NEXT RECORD
+                 AT END MOVE '10' TO WS-OM-STATUS
+              END-READ
+           END-IF
+           READ CLIENTE-EXT
+              AT END MOVE 'S' TO WS-EOF-CLIENTE
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOT-LEIDAS
+           IF OM-SITUACION = 'EJECUTADA'
+              AND NOT OM-NOTIFICADA-EJECUCION
+              PERFORM 2100-UBICAR-CLIENTE
+              IF WS-CLIENTE-UBICADO AND EC-EMAIL NOT = SPACES
+                 AND EC-EMAIL(36:45) = SPACES
+                 PERFORM 2200-DESPACHAR-NOTIFICACION
+              ELSE
+                 ADD 1 TO WS-TOT-SIN-CORREO
+              END-IF
+           END-IF
+           READ ORDEN-MAESTRO NEXT RECORD
+              AT END MOVE '10' TO WS-OM-STATUS
+           END-READ
+           .
+       2000-PROCESAR-ORDEN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-UBICAR-CLIENTE.
+           MOVE 'N' TO WS-SW-CLIENTE-UBICADO
+           PERFORM 2110-AVANZAR-CLIENTE
+              UNTIL WS-FIN-CLIENTE
+                 OR EC-CTAVALOR NOT < OM-CTAVALOR
+           IF NOT WS-FIN-CLIENTE AND EC-CTAVALOR = OM-CTAVALOR
+              MOVE 'S' TO WS-SW-CLIENTE-UBICADO
+           END-IF
+           .
+       2100-UBICAR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2110-AVANZAR-CLIENTE.
+           READ CLIENTE-EXT
+              AT END MOVE 'S' TO WS-EOF-CLIENTE
+           END-READ
+           .
+       2110-AVANZAR-CLIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-DESPACHAR-NOTIFICACION.
+           MOVE SPACES              TO E500-VLMC500E
+           MOVE 'E'                 TO E500-INDICADOR1
+           MOVE EC-EMAIL(1:35)      TO E500-CODIGO1
+           MOVE 'ORDEN EJECUTADA'   TO E500-ASUNTO1
+           STRING 'SU ORDEN DEL VALOR ' DELIMITED BY SIZE
+                  OM-NEMONICO        DELIMITED BY SIZE
+                  ' HA SIDO EJECUTADA' DELIMITED BY SIZE
+                  INTO E500-DESCRIPCION1
+           END-STRING
+           MOVE OM-FEC-MODIF        TO E500-FECHA1
+           MOVE OM-ORDEN            TO E500-NUMERO1
+           MOVE OM-MTO-OPERACION    TO E500-IMPORTE1
+           CALL 'RVALUSU' USING E500-VLMC500E S500-VLMC500S
+           IF S500-COD-RETORNO = '00'
+              MOVE 'S' TO OM-IND-NOTIF-EJECUCION
+              REWRITE OM-REGISTRO-ORDEN
+              ADD 1 TO WS-TOT-NOTIFICADAS
+           ELSE
+              ADD 1 TO WS-TOT-SIN-CORREO
+           END-IF
+           .
+       2200-DESPACHAR-NOTIFICACION-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE ORDEN-MAESTRO CLIENTE-EXT
+           DISPLAY 'CEJECNOT - ORDENES LEIDAS    : ' WS-TOT-LEIDAS
+           DISPLAY 'CEJECNOT - NOTIFICADAS       : ' WS-TOT-NOTIFICADAS
+           DISPLAY 'CEJECNOT - SIN CORREO/FALLO  : ' WS-TOT-SIN-CORREO
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
