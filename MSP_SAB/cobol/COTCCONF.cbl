@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COTCCONF.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CONFIRMACION DE UNA PUNTA DE UNA    *
+      *                    ORDEN EXTRABURSATIL REGISTRADA POR        *
+      *                    RORDSEXT. LA ORDEN SOLO QUEDA CONFIRMADA  *
+      *                    CUANDO AMBAS PUNTAS LA CONFIRMAN.         *
+      * 09/08/2026 JQ      SI LA ORDEN TIENE APROBACION PENDIENTE    *
+      *                    (OM-IND-APROBACION = 'P'), NO PASA A      *
+      *                    CONFIRMADA AUNQUE AMBAS PUNTAS CONFIRMEN; *
+      *                    QUEDA A LA ESPERA DE COTCAPRO.            *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LOCALIZA EL REGISTRO DE APAREAMIENTO POR OC-ORDEN-COMPRA,    *
+      * MARCA LA CONFIRMACION DEL LADO RECIBIDO Y, SI AMBOS LADOS    *
+      * YA ESTAN CONFIRMADOS, PASA EL ESTADO A CONFIRMADA.           *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APAREAMIENTO-OTC ASSIGN TO OTCMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OM-ORDEN-COMPRA
+               FILE STATUS IS WS-OM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APAREAMIENTO-OTC
+           RECORDING MODE IS F.
+       COPY OTCMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-OM-OK                           VALUE '00'.
+           88 WS-OM-NO-ENCONTRADO                VALUE '23'.
+       LINKAGE SECTION.
+       COPY OTCCONF.
+       PROCEDURE DIVISION USING OC-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-APAREAMIENTO
+           IF OC-COD-RETORNO = '00'
+              PERFORM 3000-VALIDAR-PENDIENTE
+           END-IF
+           IF OC-COD-RETORNO = '00'
+              PERFORM 4000-CONFIRMAR-LADO
+           END-IF
+           CLOSE APAREAMIENTO-OTC
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE '00'   TO OC-COD-RETORNO
+           MOVE SPACES TO OC-COD-ERROR-DEV
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-APAREAMIENTO.
+           OPEN I-O APAREAMIENTO-OTC
+           MOVE OC-ORDEN-COMPRA TO OM-ORDEN-COMPRA
+           READ APAREAMIENTO-OTC
+              INVALID KEY
+                 MOVE '12'     TO OC-COD-RETORNO
+                 MOVE 'OTC002' TO OC-COD-ERROR-DEV
+           END-READ
+           .
+       2000-LEER-APAREAMIENTO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-PENDIENTE.
+           IF NOT OM-ES-PENDIENTE
+              MOVE '16'     TO OC-COD-RETORNO
+              MOVE 'OTC003' TO OC-COD-ERROR-DEV
+           END-IF
+           .
+       3000-VALIDAR-PENDIENTE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       4000-CONFIRMAR-LADO.
+           EVALUATE TRUE
+              WHEN OC-LADO-COMPRA
+                 MOVE 'S' TO OM-CONF-COMPRA
+              WHEN OC-LADO-VENTA
+                 MOVE 'S' TO OM-CONF-VENTA
+           END-EVALUATE
+           IF OM-COMPRA-CONFIRMADA AND OM-VENTA-CONFIRMADA
+              AND NOT OM-APROBACION-PENDIENTE
+              MOVE 'CONFIRMADA' TO OM-ESTADO
+           END-IF
+           MOVE OM-ESTADO TO OC-ESTADO-RESULTANTE
+           REWRITE OM-REGISTRO-APAREAMIENTO
+              INVALID KEY
+                 MOVE '16'     TO OC-COD-RETORNO
+                 MOVE 'OTC004' TO OC-COD-ERROR-DEV
+           END-REWRITE
+           .
+       4000-CONFIRMAR-LADO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
