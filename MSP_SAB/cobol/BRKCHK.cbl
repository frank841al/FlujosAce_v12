@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BRKCHK.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. GUARDA DE LIMITE DE NEGOCIACION     *
+      *                    DIARIO POR BROKER (BRKMAST) AL INGRESO    *
+      *                    DE ORDENES DE COMPRA/VENTA.                *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * BUSCA EL BROKER EN BRKMAST. SI NO EXISTE O ESTA INACTIVO, LA *
+      * ORDEN SE RECHAZA. SI ESTA ACTIVO, EL IMPORTE DE LA ORDEN      *
+      * (BRK-MTO-ORDEN) NO DEBE SUPERAR EL LIMITE DE NEGOCIACION      *
+      * DIARIO PACTADO PARA ESE BROKER (BM-LIMITE-DIARIO).            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BROKER-MAESTRO ASSIGN TO BRKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BM-BROKER
+               FILE STATUS IS WS-BM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BROKER-MAESTRO
+           RECORDING MODE IS F.
+       COPY BRKMAST.
+       WORKING-STORAGE SECTION.
+       01  WS-BM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-BM-OK                          VALUE '00'.
+           88 WS-BM-NO-ENCONTRADO                VALUE '23'.
+       LINKAGE SECTION.
+       COPY BRKCHKP.
+       PROCEDURE DIVISION USING BRK-PARAMETROS.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-LEER-BROKER
+           IF BRK-ORDEN-ACEPTADA
+              PERFORM 3000-VALIDAR-LIMITE
+           END-IF
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE 'S' TO BRK-IND-RESULTADO
+           MOVE SPACES TO BRK-COD-MOTIVO-RECHAZO
+           MOVE 0 TO BRK-LIMITE-DIARIO
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-LEER-BROKER.
+           MOVE BRK-BROKER TO BM-BROKER
+           OPEN INPUT BROKER-MAESTRO
+           READ BROKER-MAESTRO
+               INVALID KEY MOVE '23' TO WS-BM-STATUS
+           END-READ
+           CLOSE BROKER-MAESTRO
+           IF NOT WS-BM-OK
+              MOVE 'N' TO BRK-IND-RESULTADO
+              MOVE '1' TO BRK-COD-MOTIVO-RECHAZO
+           ELSE
+              IF BM-ES-INACTIVO
+                 MOVE 'N' TO BRK-IND-RESULTADO
+                 MOVE '2' TO BRK-COD-MOTIVO-RECHAZO
+              ELSE
+                 MOVE BM-LIMITE-DIARIO TO BRK-LIMITE-DIARIO
+              END-IF
+           END-IF
+           .
+       2000-LEER-BROKER-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       3000-VALIDAR-LIMITE.
+           IF BRK-MTO-ORDEN > BRK-LIMITE-DIARIO
+              MOVE 'N' TO BRK-IND-RESULTADO
+              MOVE '3' TO BRK-COD-MOTIVO-RECHAZO
+           END-IF
+           .
+       3000-VALIDAR-LIMITE-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
