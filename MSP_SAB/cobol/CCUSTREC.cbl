@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCUSTREC.
+       AUTHOR.        J. QUISPE - EQUIPO SAB BOLSA.
+       INSTALLATION.  CONTINENTAL BOLSA SAB.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *--------------------------------------------------------------*
+      * MODIFICACIONES                                               *
+      * FECHA      AUTOR   DESCRIPCION                                *
+      * 09/08/2026 JQ      ALTA. CONCILIACION PERIODICA ENTRE EL     *
+      *                    SALDO/CUSTODIO INTERNO (CARTMAST) Y EL    *
+      *                    ESTADO DE CUENTA DEL CUSTODIO (CUSTSTMT), *
+      *                    CON LISTADO DE QUIEBRES.                  *
+      *--------------------------------------------------------------*
+      *--------------------------------------------------------------*
+      * LEE EL ESTADO DE CUENTA DIARIO DEL CUSTODIO (CUSTSTMT) Y,    *
+      * PARA CADA LINEA, BUSCA LA TENENCIA CORRESPONDIENTE EN        *
+      * CARTMAST POR NEMONICO+CTAVALOR. SI NO SE ENCUENTRA, SI EL    *
+      * CODIGO DE CUSTODIO NO COINCIDE, O SI EL SALDO REPORTADO POR  *
+      * EL CUSTODIO DIFIERE DEL SALDO INTERNO (CM-SDOCON), SE ESCRIBE*
+      * UN QUIEBRE EN EL LISTADO (CUSTBRK).                          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTODIO-IN ASSIGN TO CUSTIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CARTERA ASSIGN TO CARTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CLAVE
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT CUSTODIO-BREAK ASSIGN TO CUSTBRK
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTODIO-IN
+           RECORDING MODE IS F.
+       COPY CUSTSTMT.
+       FD  CARTERA
+           RECORDING MODE IS F.
+       COPY CARTMAST.
+       FD  CUSTODIO-BREAK
+           RECORDING MODE IS F.
+       01  CUSTODIO-BREAK-REC          PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-CUSTODIO             PIC X(01) VALUE 'N'.
+           88 WS-FIN-CUSTODIO                    VALUE 'S'.
+       77  WS-CM-STATUS                PIC X(02) VALUE '00'.
+           88 WS-CM-OK                           VALUE '00'.
+           88 WS-CM-NO-ENCONTRADA                VALUE '23'.
+       77  WS-TOT-LEIDOS                PIC 9(07) COMP VALUE 0.
+       77  WS-TOT-QUIEBRES              PIC 9(07) COMP VALUE 0.
+       01  WS-LINEA-DETALLE.
+           05 WL-CTAVAL                 PIC  X(20).
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-NEMONI                 PIC  X(10).
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-CUSTODIO-CART          PIC  9(04).
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-CUSTODIO-EXT           PIC  9(04).
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-SDOCON-CART            PIC  Z(11)9.
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-SDOCON-EXT             PIC  Z(11)9.
+           05 FILLER                    PIC  X(01) VALUE SPACE.
+           05 WL-MOTIVO                 PIC  X(30).
+           05 FILLER                    PIC  X(22) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIO
+           PERFORM 2000-CONCILIAR-CUSTODIO
+              UNTIL WS-FIN-CUSTODIO
+           PERFORM 9000-FIN
+           GOBACK.
+      *--------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  CUSTODIO-IN
+           OPEN INPUT  CARTERA
+           OPEN OUTPUT CUSTODIO-BREAK
+           READ CUSTODIO-IN
+               AT END MOVE 'S' TO WS-EOF-CUSTODIO
+           END-READ
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2000-CONCILIAR-CUSTODIO.
+           ADD 1 TO WS-TOT-LEIDOS
+           PERFORM 2100-BUSCAR-TENENCIA
+           READ CUSTODIO-IN
+               AT END MOVE 'S' TO WS-EOF-CUSTODIO
+           END-READ
+           .
+       2000-CONCILIAR-CUSTODIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2100-BUSCAR-TENENCIA.
+           MOVE CT-NEMONICO TO CM-NEMONICO
+           MOVE CT-CTAVALOR TO CM-CTAVALOR
+           READ CARTERA
+              INVALID KEY MOVE '23' TO WS-CM-STATUS
+              NOT INVALID KEY MOVE '00' TO WS-CM-STATUS
+           END-READ
+           IF WS-CM-NO-ENCONTRADA
+              PERFORM 2200-ESCRIBIR-QUIEBRE-NO-ENCONTRADA
+           ELSE
+              IF CT-CUSTODIO NOT = CM-CUSTODIO
+                 PERFORM 2300-ESCRIBIR-QUIEBRE-CUSTODIO
+              END-IF
+              IF CT-SDOCON NOT = CM-SDOCON
+                 PERFORM 2400-ESCRIBIR-QUIEBRE-SALDO
+              END-IF
+           END-IF
+           .
+       2100-BUSCAR-TENENCIA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2200-ESCRIBIR-QUIEBRE-NO-ENCONTRADA.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO WS-LINEA-DETALLE
+           MOVE CT-CTAVALOR       TO WL-CTAVAL
+           MOVE CT-NEMONICO       TO WL-NEMONI
+           MOVE 0                 TO WL-CUSTODIO-CART
+           MOVE CT-CUSTODIO       TO WL-CUSTODIO-EXT
+           MOVE 0                 TO WL-SDOCON-CART
+           MOVE CT-SDOCON         TO WL-SDOCON-EXT
+           MOVE 'TENENCIA NO EXISTE EN CARTMAST' TO WL-MOTIVO
+           WRITE CUSTODIO-BREAK-REC FROM WS-LINEA-DETALLE
+           .
+       2200-ESCRIBIR-QUIEBRE-NO-ENCONTRADA-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2300-ESCRIBIR-QUIEBRE-CUSTODIO.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO WS-LINEA-DETALLE
+           MOVE CT-CTAVALOR       TO WL-CTAVAL
+           MOVE CT-NEMONICO       TO WL-NEMONI
+           MOVE CM-CUSTODIO       TO WL-CUSTODIO-CART
+           MOVE CT-CUSTODIO       TO WL-CUSTODIO-EXT
+           MOVE CM-SDOCON         TO WL-SDOCON-CART
+           MOVE CT-SDOCON         TO WL-SDOCON-EXT
+           MOVE 'CODIGO DE CUSTODIO NO COINCIDE' TO WL-MOTIVO
+           WRITE CUSTODIO-BREAK-REC FROM WS-LINEA-DETALLE
+           .
+       2300-ESCRIBIR-QUIEBRE-CUSTODIO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       2400-ESCRIBIR-QUIEBRE-SALDO.
+           ADD 1 TO WS-TOT-QUIEBRES
+           MOVE SPACES            TO WS-LINEA-DETALLE
+           MOVE CT-CTAVALOR       TO WL-CTAVAL
+           MOVE CT-NEMONICO       TO WL-NEMONI
+           MOVE CM-CUSTODIO       TO WL-CUSTODIO-CART
+           MOVE CT-CUSTODIO       TO WL-CUSTODIO-EXT
+           MOVE CM-SDOCON         TO WL-SDOCON-CART
+           MOVE CT-SDOCON         TO WL-SDOCON-EXT
+           MOVE 'SALDO CUSTODIO NO CUADRA CON CARTMAST' TO WL-MOTIVO
+           WRITE CUSTODIO-BREAK-REC FROM WS-LINEA-DETALLE
+           .
+       2400-ESCRIBIR-QUIEBRE-SALDO-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9000-FIN.
+           CLOSE CUSTODIO-IN CARTERA CUSTODIO-BREAK
+           DISPLAY 'CCUSTREC - LINEAS DE CUSTODIO LEIDAS: '
+              WS-TOT-LEIDOS
+           DISPLAY 'CCUSTREC - QUIEBRES DETECTADOS      : '
+              WS-TOT-QUIEBRES
+           .
+       9000-FIN-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+       9999-EXIT.
+           EXIT.
