@@ -33,8 +33,17 @@
             10 D530-NOMBRE-CLIE            PIC X(80).
             10 D530-CODIGO-CLIE            PIC X(08).
             10 D530-NRO-POLIZA             PIC S9(09)V.
-            10 D530-CAMPO-AUX01            PIC 9(10).
-            10 D530-CAMPO-AUX02            PIC 9(10).
+            10 D530-CLAS-RIESGO-CLIE       PIC 9(02).
+               88 D530-RIESGO-CONSERVADOR       VALUE 1.
+               88 D530-RIESGO-MODERADO          VALUE 2.
+               88 D530-RIESGO-AGRESIVO          VALUE 3.
+            10 FILLER                      PIC 9(08).
+            10 D530-CANAL-ORIGEN           PIC 9(02).
+               88 D530-CANAL-RETAIL             VALUE 1.
+               88 D530-CANAL-ACE                VALUE 2.
+               88 D530-CANAL-PENSION            VALUE 3.
+               88 D530-CANAL-INSTITUCIONAL      VALUE 4.
+            10 FILLER                      PIC 9(08).
             10 D530-CAMPO-AUX03            PIC X(80).
             10 D530-CAMPO-AUX04            PIC X(20).
 
\ No newline at end of file
