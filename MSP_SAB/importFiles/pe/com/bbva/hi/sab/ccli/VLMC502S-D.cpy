@@ -33,4 +33,10 @@
               15 D502-TIPCOM                 PIC  X(01).
               15 D502-COMRDA                 PIC  9(12)V9(04).
               15 D502-LUGNEG                 PIC  X(02).
+          05 S502-IND-EMAIL-VALIDO       PIC  X(01).
+             88 S502-EMAIL-FORMATO-VALIDO         VALUE 'S'.
+             88 S502-EMAIL-FORMATO-INVALIDO       VALUE 'N'.
+          05 S502-IND-TEL-VALIDO         PIC  X(01).
+             88 S502-TEL-FORMATO-VALIDO           VALUE 'S'.
+             88 S502-TEL-FORMATO-INVALIDO         VALUE 'N'.
 
\ No newline at end of file
