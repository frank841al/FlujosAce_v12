@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------* 00010000
+      * AREA DE SALIDA STANDARD A FUNCIONES AST - CONTINENTAL BOLSA   * 00020000
+      * Y OTRAS                                                       * 00030000
+      * FORMATO : S500                                                * 00040000
+      *---------------------------------------------------------------* 00050000
+       01 S500-VLMC500S.                                                00060000
+          05  S500-CANAL-DESPACHADO  PIC X(01).                         00070000
+          05  S500-COD-RETORNO       PIC X(02).                         00080000
+          05  S500-COD-ERROR-DEV     PIC X(07).                         00090000
+          05  S500-VAR1-ERROR        PIC X(20).                         00100000
+          05  S500-VAR2-ERROR        PIC X(20).                         00110000
