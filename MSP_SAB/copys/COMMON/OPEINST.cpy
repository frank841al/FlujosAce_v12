@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE OPERACIONES DE CLIENTES INSTITUCIONALES,  *
+      * UNA LINEA POR OPERACION, TOMADO DE LA CONSULTA COPESCLIESP   *
+      * (VLMC531S-D) PARA EL BARRIDO DE OPERACIONES DE MONTO ALTO.   *
+      * FORMATO : OPEINST                                             *
+      *--------------------------------------------------------------*
+       01 OI-REGISTRO-OPERACION.
+          05 OI-NUMERO-OPE               PIC  9(06).
+          05 OI-CTA-ECONOMICA            PIC  X(20).
+          05 OI-NOMBRE-CLIE              PIC  X(80).
+          05 OI-COM-VEN                  PIC  X(01).
+          05 OI-CAN-TITULOS              PIC  9(12).
+          05 OI-MTO-OPERACION            PIC  9(12)V9(02).
+          05 OI-FECHA-OPE                PIC  X(10).
