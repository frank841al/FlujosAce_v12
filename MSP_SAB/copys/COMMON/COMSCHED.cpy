@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE TARIFARIO DE COMISIONES, POR BROKER, TIPO DE      *
+      * INSTRUMENTO Y TRAMO DE VOLUMEN. CADA COMBINACION PUEDE TENER *
+      * VARIAS LINEAS DE COMISION (COMISION SAB, COMISION BOLSA,     *
+      * ETC.), UNA POR CME-CODCOM. USADO POR RACTPOL/RGENPOL PARA    *
+      * ARMAR EL DESGLOSE D517-CODCOM/DESCRI/TIPCOM/PORCEN/IMPORT.   *
+      * CLAVE : CME-BROKER + CME-TIPO-INSTRUMENTO + CME-TRAMO-VOLUMEN*
+      *         + CME-CODCOM                                        *
+      * FORMATO : COMSCHED                                           *
+      *--------------------------------------------------------------*
+       01 CME-REGISTRO-TARIFARIO.
+          05 CME-CLAVE.
+             10 CME-BROKER               PIC  X(04).
+             10 CME-TIPO-INSTRUMENTO     PIC  X(01).
+             10 CME-TRAMO-VOLUMEN        PIC  9(02).
+             10 CME-CODCOM               PIC  9(02).
+          05 CME-DESCRI                  PIC  X(15).
+          05 CME-TIPCOM                  PIC  X(01).
+          05 CME-PORCEN                  PIC  9(05)V9(04).
+          05 CME-VERSION                 PIC  9(04).
+          05 CME-FECHA-VIGENCIA          PIC  X(10).
