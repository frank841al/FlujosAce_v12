@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      * FILA DE CARGA BATCH DE OPERACIONES DE CLIENTE INSTITUCIONAL, *
+      * UNA LINEA POR OPERACION A CREAR EN COPESCLIESP (VLMC531S-D)  *
+      * EN UN SOLO ENVIO, EN LUGAR DE KEYEAR CADA OPERACION DE A UNA *
+      * POR LA TRANSACCION INTERACTIVA.                              *
+      * FORMATO : INSTCARG                                            *
+      *--------------------------------------------------------------*
+       01 IC-REGISTRO-CARGA.
+          05 IC-NUMERO-OPE               PIC  9(06).
+          05 IC-CTA-ECONOMICA            PIC  X(20).
+          05 IC-NEMONIC                  PIC  X(10).
+          05 IC-ISIN-ENTRADA             PIC  X(12).
+          05 IC-TIT-ORDENADOS            PIC S9(10)V9(04).
+          05 IC-PRECIO                   PIC S9(08)V9(04).
+          05 IC-COM-VEN                  PIC  X(01).
+             88 IC-ES-COMPRA                       VALUE 'C'.
+             88 IC-ES-VENTA                        VALUE 'V'.
