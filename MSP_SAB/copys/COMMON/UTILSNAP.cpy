@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------*
+      * LINEA DE SNAPSHOT INTRADIA DE UTILIDAD NO REALIZADA POR      *
+      * CUENTA-VALOR/NEMONICO, UNA LINEA POR TENENCIA EN CADA CORTE  *
+      * (APERTURA/MEDIODIA/CIERRE) EN QUE SE EJECUTA CUTILSNP.       *
+      * FORMATO : UTILSNAP                                            *
+      *--------------------------------------------------------------*
+       01 USN-LINEA-SNAPSHOT.
+          05 USN-FECHA                   PIC  9(08).
+          05 FILLER                      PIC  X(01).
+          05 USN-HORA                    PIC  9(06).
+          05 FILLER                      PIC  X(01).
+          05 USN-MOMENTO                 PIC  X(08).
+             88 USN-ES-APERTURA                   VALUE 'APERTURA'.
+             88 USN-ES-MEDIODIA                   VALUE 'MEDIODIA'.
+             88 USN-ES-CIERRE                     VALUE 'CIERRE'.
+          05 FILLER                      PIC  X(01).
+          05 USN-NEMONICO                PIC  X(10).
+          05 FILLER                      PIC  X(01).
+          05 USN-CTAVALOR                PIC  X(20).
+          05 FILLER                      PIC  X(01).
+          05 USN-UTILID                  PIC  9(12)V9(02).
+          05 FILLER                      PIC  X(01).
+          05 USN-UTILID-S                PIC  X(01).
+          05 FILLER                      PIC  X(62).
