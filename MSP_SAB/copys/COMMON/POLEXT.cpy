@@ -0,0 +1,19 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE POLIZAS LIQUIDADAS, UNA LINEA POR POLIZA, *
+      * DERIVADO DE VLMC518S-DATOS-SALIDA (CONSULTA DE POLIZAS POR   *
+      * DIA), USADO COMO ENTRADA POR CSUNATCE PARA GENERAR LOS       *
+      * CERTIFICADOS DE RETENCION SUNAT.                             *
+      * FORMATO : POLEXT                                              *
+      *--------------------------------------------------------------*
+       01 PE-REGISTRO-POLIZA.
+          05 PE-NRO-POLIZA               PIC  9(09).
+          05 PE-FEC-EJECUCION            PIC  X(10).
+          05 PE-FEC-LIQUIDACION          PIC  X(10).
+          05 PE-COD-CLIENTE              PIC  X(08).
+          05 PE-NOMBRE-CLIENTE           PIC  X(53).
+          05 PE-DOCUMENTO                PIC  X(23).
+          05 PE-DIRECCION                PIC  X(60).
+          05 PE-CTA-VALOR                PIC  X(20).
+          05 PE-COD-MONEDA                PIC  X(03).
+          05 PE-IMPORTE-NETO              PIC  S9(12)V9(02).
+          05 PE-TOTAL-COMISION            PIC  S9(12)V9(02).
