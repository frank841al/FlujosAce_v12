@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * QUIEBRES DE LA CONCILIACION DE EJECUCION (RORDRECON) ENTRE   *
+      * LA OPERACION TRANSMITIDA A BOLSA/BROKER (NEGDET/NEGCONF,     *
+      * RORDNEGB) Y LA ORDEN ARCHIVADA (ORDCARCH/ORDARCH, CORDARCH). *
+      * FORMATO : ORDQUIEB                                            *
+      *--------------------------------------------------------------*
+       01 OQ-REGISTRO-QUIEBRE.
+          05 OQ-FECHA-OPE                PIC  X(10).
+          05 OQ-NUMERO-OPE               PIC  9(06).
+          05 OQ-ORDEN                    PIC  9(10).
+          05 OQ-NEMONICO                 PIC  X(10).
+          05 OQ-TIPO-QUIEBRE             PIC  X(01).
+             88 OQ-ES-CONFIRMACION                 VALUE 'C'.
+             88 OQ-ES-DESCUADRE-MONTO              VALUE 'M'.
+             88 OQ-ES-ORDEN-NO-ENCONTRADA           VALUE 'N'.
+          05 OQ-CAN-ENVIADA              PIC  9(12).
+          05 OQ-CAN-ORDEN-ARCH           PIC S9(10)V9(04).
+          05 OQ-PRECIO-ENVIADO           PIC  X(18).
+          05 OQ-PRECIO-ORDEN-ARCH        PIC  X(18).
+          05 OQ-SIT-ASIGNAC              PIC  X(01).
+          05 OQ-DESCRIPCION              PIC  X(60).
