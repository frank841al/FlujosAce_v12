@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      * CERTIFICADO DE RETENCION SUNAT POR COMISIONES DE POLIZA,     *
+      * UNA LINEA POR POLIZA, EMITIDO POR CSUNATCE.                  *
+      * FORMATO : SUNATCER                                            *
+      *--------------------------------------------------------------*
+       01 SC-CERTIFICADO-RETENCION.
+          05 SC-NRO-CERTIFICADO          PIC  9(09).
+          05 SC-NRO-POLIZA               PIC  9(09).
+          05 SC-FEC-EMISION               PIC  X(10).
+          05 SC-COD-CLIENTE              PIC  X(08).
+          05 SC-NOMBRE-CLIENTE           PIC  X(53).
+          05 SC-DOCUMENTO                PIC  X(23).
+          05 SC-DIRECCION                PIC  X(60).
+          05 SC-COD-MONEDA                PIC  X(03).
+          05 SC-IMPORTE-AFECTO            PIC S9(12)V9(02).
+          05 SC-TASA-RETENCION            PIC  9(01)V9(04).
+          05 SC-IMPORTE-RETENIDO          PIC S9(12)V9(02).
