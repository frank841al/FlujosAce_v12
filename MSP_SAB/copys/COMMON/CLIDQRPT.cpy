@@ -0,0 +1,29 @@
+      *--------------------------------------------------------------*
+      * LINEA DEL REPORTE DE CALIDAD DE DATOS DE CONTACTO DE CLIENTE *
+      * (CCLIDQ). UNA LINEA POR CLIENTE CON AL MENOS UN DATO DE      *
+      * CONTACTO AUSENTE O MAL FORMADO.                               *
+      * FORMATO : CLIDQRPT                                            *
+      *--------------------------------------------------------------*
+       01 DQ-LINEA-REPORTE.
+          05 DQ-TIPO-DOC                 PIC  X(01).
+          05 FILLER                      PIC  X(01).
+          05 DQ-NUME-DOC                 PIC  X(20).
+          05 FILLER                      PIC  X(01).
+          05 DQ-NOMBRE-CLIE              PIC  X(80).
+          05 FILLER                      PIC  X(01).
+          05 DQ-IND-DIRECCION            PIC  X(01).
+             88 DQ-DIRECCION-AUSENTE               VALUE 'N'.
+             88 DQ-DIRECCION-PRESENTE              VALUE 'S'.
+          05 FILLER                      PIC  X(01).
+          05 DQ-IND-EMAIL                PIC  X(01).
+             88 DQ-EMAIL-AUSENTE                   VALUE 'A'.
+             88 DQ-EMAIL-INVALIDO                  VALUE 'I'.
+             88 DQ-EMAIL-VALIDO                    VALUE 'S'.
+          05 FILLER                      PIC  X(01).
+          05 DQ-IND-TELEFONO             PIC  X(01).
+             88 DQ-TELEFONO-AUSENTE                VALUE 'A'.
+             88 DQ-TELEFONO-INVALIDO               VALUE 'I'.
+             88 DQ-TELEFONO-VALIDO                 VALUE 'S'.
+          05 FILLER                      PIC  X(01).
+          05 DQ-DESCRIPCION              PIC  X(60).
+          05 FILLER                      PIC  X(30).
