@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * REPORTE DIARIO DE ORDENES CRUZADAS (VINCULADAS), UNA LINEA   *
+      * POR PAR CUYAS PATAS NO CUADRAN EN CANTIDAD, PRECIO O CUENTA  *
+      * CONTRAPARTE, O CUYA ORDEN CRUZADA NO EXISTE EN EL ARCHIVO.   *
+      * FORMATO : ORDCRUZ                                             *
+      *--------------------------------------------------------------*
+       01 OZ-REGISTRO-CRUCE.
+          05 OZ-ORDEN                    PIC  9(09).
+          05 OZ-NEMONICO                 PIC  X(10).
+          05 OZ-CTAVALOR                 PIC  X(20).
+          05 OZ-ORD-CRUZADA              PIC  9(09).
+          05 OZ-CTA-CRUZADA              PIC  X(20).
+          05 OZ-TIPO-QUIEBRE             PIC  X(01).
+             88 OZ-ES-CONTRAPARTE-NO-ENCONTRADA     VALUE 'N'.
+             88 OZ-ES-CUENTA-NO-COINCIDE            VALUE 'C'.
+             88 OZ-ES-DESCUADRE-MONTO               VALUE 'M'.
+          05 OZ-CAN-ORDEN                PIC S9(10)V9(04).
+          05 OZ-CAN-CRUZADA              PIC S9(10)V9(04).
+          05 OZ-PRECIO-ORDEN             PIC  X(18).
+          05 OZ-PRECIO-CRUZADA           PIC  X(18).
+          05 OZ-DESCRIPCION              PIC  X(50).
