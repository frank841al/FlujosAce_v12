@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * CATALOGO CENTRALIZADO DE CODIGOS DE ERROR DEVUELTOS EN EL    *
+      * TERCETO COD-ERROR-DEV/VAR1-ERROR/VAR2-ERROR DE LAS SALIDAS   *
+      * S5XX, CON SU DESCRIPCION Y SEVERIDAD.                        *
+      * FORMATO : ERRCAT                                              *
+      *--------------------------------------------------------------*
+       01 EC-REGISTRO-ERROR.
+          05 EC-COD-ERROR-DEV            PIC  X(07).
+          05 EC-DESCRIPCION              PIC  X(60).
+          05 EC-SEVERIDAD                PIC  X(01).
+             88 EC-ES-RECHAZO                     VALUE 'R'.
+             88 EC-ES-ADVERTENCIA                 VALUE 'W'.
