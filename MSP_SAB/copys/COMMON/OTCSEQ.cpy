@@ -0,0 +1,8 @@
+      *--------------------------------------------------------------*
+      * REGISTRO UNICO DE CORRELATIVO DE ORDENES EXTRABURSATILES,    *
+      * LEIDO Y REESCRITO POR RORDSEXT AL ASIGNAR S512-COM-ORDEN Y   *
+      * S512-VTA-ORDEN.                                               *
+      * FORMATO : OTCSEQ                                              *
+      *--------------------------------------------------------------*
+       01 SEQ-CONTROL-EXTRABURSATIL.
+          05 SEQ-ULTIMO-ORDEN            PIC S9(09).
