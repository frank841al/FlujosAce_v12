@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL GRABADOR DE LA TRAZA CENTRALIZADA   *
+      * DE ERRORES (ERRLOGW).                                        *
+      * FORMATO : ERRLOGWP                                            *
+      *--------------------------------------------------------------*
+       01 EW-PARAMETROS.
+          05 EW-PROGRAMA                 PIC  X(08).
+          05 EW-COD-ERROR-DEV            PIC  X(07).
+          05 EW-VAR1                     PIC  X(20).
+          05 EW-VAR2                     PIC  X(20).
