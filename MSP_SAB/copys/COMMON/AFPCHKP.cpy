@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A LA GUARDA DE REGLAS DE INVERSION     *
+      * DEL CANAL DE PENSIONES (AFPMAST/NEMOMAST/CARTMAST)           *
+      * USADO POR : PORDCOMVAL                                       *
+      * FORMATO : AFPCHKP                                             *
+      *--------------------------------------------------------------*
+       01 AFP-PARAMETROS.
+          05 AFP-CTA-VALOR               PIC  X(20).
+          05 AFP-NEMONICO                PIC  X(10).
+          05 AFP-MTO-ORDEN               PIC S9(12)V9(02).
+          05 AFP-IND-RESULTADO           PIC  X(01).
+             88 AFP-ORDEN-ACEPTADA                VALUE 'S'.
+             88 AFP-ORDEN-RECHAZADA               VALUE 'N'.
+             88 AFP-CUENTA-NO-ES-AFP              VALUE 'X'.
+          05 AFP-COD-MOTIVO-RECHAZO      PIC  X(01).
+             88 AFP-RECHAZO-VALOR-NO-ELEGIBLE     VALUE '1'.
+             88 AFP-RECHAZO-LIMITE-EXCEDIDO       VALUE '2'.
