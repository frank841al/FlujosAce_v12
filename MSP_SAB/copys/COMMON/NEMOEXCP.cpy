@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      * LINEA DEL REPORTE DE EXCEPCIONES DEL FEED DE INSTRUMENTOS    *
+      * (CNEMFEED), UNA LINEA POR CADA REGISTRO DEL FEED QUE NO PUDO *
+      * APLICARSE A NEMOMAST.                                         *
+      * FORMATO : NEMOEXCP                                            *
+      *--------------------------------------------------------------*
+       01 NE-LINEA-EXCEPCION.
+          05 NE-NEMONICO                 PIC  X(10).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 NE-TIPO-MOVIMIENTO          PIC  X(01).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 NE-MOTIVO                   PIC  X(30).
+          05 FILLER                      PIC  X(89) VALUE SPACES.
