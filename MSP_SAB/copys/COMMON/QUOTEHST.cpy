@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * HISTORICO DE COTIZACIONES POR NEMONICO. CADA ACTUALIZACION   *
+      * DE PRECIO CAPTADA EN QUOTEMST QUEDA AQUI COMO UN REGISTRO    *
+      * NUEVO (CQUOHIST), EN LUGAR DE PERDERSE AL SER SOBRESCRITA    *
+      * POR LA SIGUIENTE ACTUALIZACION, PARA PODER GRAFICAR EL       *
+      * HISTORICO Y RECALCULAR VALORIZACIONES A UNA FECHA PASADA.    *
+      * CLAVE : QH-NEMONICO + QH-FECHA-COTIZACION + QH-HORA-COTIZ.   *
+      * FORMATO : QUOTEHST                                            *
+      *--------------------------------------------------------------*
+       01 QH-REGISTRO-HISTORICO.
+          05 QH-CLAVE.
+             10 QH-NEMONICO              PIC  X(10).
+             10 QH-FECHA-COTIZACION      PIC  9(08).
+             10 QH-HORA-COTIZACION       PIC  9(06).
+          05 QH-PRECIO                   PIC S9(08)V9(04).
