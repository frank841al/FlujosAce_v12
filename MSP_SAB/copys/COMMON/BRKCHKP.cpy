@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A LA GUARDA DE LIMITE DE NEGOCIACION   *
+      * DIARIO POR BROKER (BRKMAST) AL INGRESO DE ORDENES.           *
+      * USADO POR : PORDCOMVAL, PORDVENVAL                           *
+      * FORMATO : BRKCHKP                                             *
+      *--------------------------------------------------------------*
+       01 BRK-PARAMETROS.
+          05 BRK-BROKER                  PIC  X(04).
+          05 BRK-MTO-ORDEN               PIC S9(12)V9(02).
+          05 BRK-LIMITE-DIARIO           PIC  9(12)V9(02).
+          05 BRK-IND-RESULTADO           PIC  X(01).
+             88 BRK-ORDEN-ACEPTADA                VALUE 'S'.
+             88 BRK-ORDEN-RECHAZADA               VALUE 'N'.
+             88 BRK-SIN-BROKER                    VALUE 'X'.
+          05 BRK-COD-MOTIVO-RECHAZO      PIC  X(01).
+             88 BRK-RECHAZO-NO-EXISTE             VALUE '1'.
+             88 BRK-RECHAZO-INACTIVO               VALUE '2'.
+             88 BRK-RECHAZO-LIMITE-EXCEDIDO        VALUE '3'.
