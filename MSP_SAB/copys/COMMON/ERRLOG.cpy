@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * TRAZA CENTRALIZADA DE ERRORES DEVUELTOS POR LAS SALIDAS S5XX,*
+      * UNA LINEA POR RECHAZO, GRABADA POR ERRLOGW.                  *
+      * FORMATO : ERRLOG                                              *
+      *--------------------------------------------------------------*
+       01 EG-REGISTRO-ERRORLOG.
+          05 EG-PROGRAMA                 PIC  X(08).
+          05 EG-COD-ERROR-DEV            PIC  X(07).
+          05 EG-SEVERIDAD                PIC  X(01).
+          05 EG-DESCRIPCION              PIC  X(60).
+          05 EG-VAR1                     PIC  X(20).
+          05 EG-VAR2                     PIC  X(20).
+          05 EG-FECHA                    PIC  X(10).
+          05 EG-HORA                     PIC  X(08).
