@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE PERFIL DE RIESGO DEL CLIENTE, POR CUENTA-VALOR,   *
+      * PARA LA GUARDA DE IDONEIDAD EN EL INGRESO DE ORDENES DE      *
+      * COMPRA (PORDCOMVAL).                                         *
+      * CLAVE : RK-CTA-VALOR                                          *
+      * FORMATO : RISKMAST                                            *
+      *--------------------------------------------------------------*
+       01 RK-REGISTRO-RIESGO.
+          05 RK-CTA-VALOR                PIC  X(20).
+          05 RK-PERFIL-RIESGO            PIC  X(01).
+             88 RK-PERFIL-CONSERVADOR             VALUE 'C'.
+             88 RK-PERFIL-MODERADO                VALUE 'M'.
+             88 RK-PERFIL-AGRESIVO                VALUE 'A'.
+          05 RK-FEC-ULTIMA-EVALUACION    PIC  9(08).
