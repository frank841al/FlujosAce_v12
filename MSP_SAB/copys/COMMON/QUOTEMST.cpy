@@ -0,0 +1,10 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE ULTIMA COTIZACION VIGENTE POR NEMONICO, MANTENIDO *
+      * POR EL PROCESO DE CARGA DE PRECIOS (FEED DE MERCADO).        *
+      * FORMATO : QUOTEMST                                            *
+      *--------------------------------------------------------------*
+       01 QM-REGISTRO-COTIZACION.
+          05 QM-NEMONICO                 PIC  X(10).
+          05 QM-PRECIO                   PIC S9(08)V9(04).
+          05 QM-FECHA-ACTUALIZACION      PIC  9(08).
+          05 QM-HORA-ACTUALIZACION       PIC  9(06).
