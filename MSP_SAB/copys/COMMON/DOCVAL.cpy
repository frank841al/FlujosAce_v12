@@ -0,0 +1,13 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VALIDADOR DE DOCUMENTO DE IDENTIDAD *
+      * (RUC/DNI) USADO EN LA BUSQUEDA DE CLIENTES                   *
+      * FORMATO : DOCVAL                                             *
+      *--------------------------------------------------------------*
+       01 DOC-PARAMETROS.
+          05 DOC-TIPO-DOCUMENTO          PIC  X(01).
+             88 DOC-ES-RUC                        VALUE 'R'.
+             88 DOC-ES-DNI                        VALUE 'D'.
+          05 DOC-NUMERO-DOCUMENTO        PIC  X(11).
+          05 DOC-IND-VALIDO              PIC  X(01).
+             88 DOC-ES-VALIDO                     VALUE 'S'.
+             88 DOC-NO-VALIDO                     VALUE 'N'.
