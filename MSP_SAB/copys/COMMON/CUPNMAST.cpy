@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE PROXIMO PAGO DE CUPON/DIVIDENDO POR NEMONICO,     *
+      * MANTENIDO POR EL PROCESO DE CARGA DE EVENTOS CORPORATIVOS.   *
+      * UN REGISTRO POR NEMONICO DE RENTA FIJA O VARIABLE QUE TENGA  *
+      * UN PAGO PROGRAMADO.                                           *
+      * FORMATO : CUPNMAST                                            *
+      *--------------------------------------------------------------*
+       01 CN-REGISTRO-CUPON.
+          05 CN-NEMONICO                 PIC  X(10).
+          05 CN-TIPO-PAGO                PIC  X(01).
+             88 CN-ES-CUPON                       VALUE 'C'.
+             88 CN-ES-DIVIDENDO                   VALUE 'D'.
+          05 CN-FECHA-PROX-PAGO          PIC  9(08).
+          05 CN-IMPORTE-POR-TITULO       PIC S9(08)V9(04).
