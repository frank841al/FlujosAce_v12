@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE TENENCIAS POR CUENTA-VALOR / NEMONICO,    *
+      * ORDENADO POR CTAVALOR, PARA EL ESTADO DE CUENTA CONSOLIDADO  *
+      * DE FIN DE DIA (CEODSTMT). PUEDE HABER VARIOS REGISTROS POR   *
+      * CUENTA-VALOR (UNO POR NEMONICO TENIDO).                      *
+      * FORMATO : EODPOS                                             *
+      *--------------------------------------------------------------*
+       01 EP-REGISTRO-POSICION.
+          05 EP-CTAVALOR                 PIC  X(20).
+          05 EP-NEMONICO                 PIC  X(10).
+          05 EP-MONEDA                   PIC  X(03).
+          05 EP-SDOCON                   PIC  9(12).
+          05 EP-VALACT                   PIC  9(12)V9(04).
+          05 EP-UTILID                   PIC  9(12)V9(02).
+          05 EP-UTILID-S                 PIC  X(01).
