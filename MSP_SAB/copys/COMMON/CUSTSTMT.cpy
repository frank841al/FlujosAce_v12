@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DEL ESTADO DE CUENTA QUE ENVIA LA INSTITUCION*
+      * CUSTODIA (UNA LINEA POR CUENTA-VALOR/NEMONICO BAJO CUSTODIA),*
+      * CONTRA EL QUE SE CONCILIA EL SALDO INTERNO DE CARTMAST.      *
+      * FORMATO : CUSTSTMT                                            *
+      *--------------------------------------------------------------*
+       01 CT-REGISTRO-CUSTODIO.
+          05 CT-CUSTODIO                 PIC  9(04).
+          05 CT-NEMONICO                 PIC  X(10).
+          05 CT-CTAVALOR                 PIC  X(20).
+          05 CT-SDOCON                   PIC  9(12).
