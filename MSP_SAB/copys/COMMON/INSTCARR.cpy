@@ -0,0 +1,22 @@
+      *--------------------------------------------------------------*
+      * LINEA DE RESULTADO DE LA CARGA BATCH DE OPERACIONES DE       *
+      * CLIENTE INSTITUCIONAL (CINSTCAR), UNA LINEA POR FILA LEIDA   *
+      * DE INSTCARG INDICANDO SI LA OPERACION FUE ACEPTADA O         *
+      * RECHAZADA Y POR QUE.                                          *
+      * FORMATO : INSTCARR                                            *
+      *--------------------------------------------------------------*
+       01 ICR-LINEA-RESULTADO.
+          05 ICR-NUMERO-OPE              PIC  9(06).
+          05 FILLER                      PIC  X(01).
+          05 ICR-CTA-ECONOMICA           PIC  X(20).
+          05 FILLER                      PIC  X(01).
+          05 ICR-NEMONIC                 PIC  X(10).
+          05 FILLER                      PIC  X(01).
+          05 ICR-IND-RESULTADO           PIC  X(01).
+             88 ICR-OPERACION-ACEPTADA            VALUE 'S'.
+             88 ICR-OPERACION-RECHAZADA           VALUE 'N'.
+          05 FILLER                      PIC  X(01).
+          05 ICR-COD-ERROR-DEV           PIC  X(07).
+          05 FILLER                      PIC  X(01).
+          05 ICR-DESCRIPCION             PIC  X(50).
+          05 FILLER                      PIC  X(38).
