@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE IDENTIDAD DE CLIENTE POR CUENTA-VALOR,    *
+      * ORDENADO POR CTAVALOR, PARA EL ESTADO DE CUENTA CONSOLIDADO  *
+      * DE FIN DE DIA (CEODSTMT). UN REGISTRO POR CUENTA-VALOR.      *
+      * FORMATO : EODCLI                                             *
+      *--------------------------------------------------------------*
+       01 EC-REGISTRO-CLIENTE.
+          05 EC-CTAVALOR                 PIC  X(20).
+          05 EC-TIPO-DOC                 PIC  X(01).
+          05 EC-NUME-DOC                 PIC  X(20).
+          05 EC-CLIENTE                  PIC  X(80).
+          05 EC-EMAIL                    PIC  X(80).
