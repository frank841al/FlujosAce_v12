@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A COTCCONF (CONFIRMACION DE UNA PUNTA  *
+      * DE UNA ORDEN EXTRABURSATIL YA REGISTRADA EN OTCMAST).        *
+      * FORMATO : OTCCONF                                             *
+      *--------------------------------------------------------------*
+       01 OC-PARAMETROS.
+          05 OC-ORDEN-COMPRA             PIC S9(09).
+          05 OC-LADO                     PIC  X(01).
+             88 OC-LADO-COMPRA                     VALUE 'C'.
+             88 OC-LADO-VENTA                      VALUE 'V'.
+          05 OC-USUARIO                  PIC  X(07).
+          05 OC-FECHA                    PIC  X(10).
+          05 OC-ESTADO-RESULTANTE        PIC  X(10).
+          05 OC-COD-RETORNO              PIC  X(02).
+          05 OC-COD-ERROR-DEV            PIC  X(07).
