@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE BROKERS: LIMITE DE NEGOCIACION DIARIO Y CONVENIO  *
+      * DE COMISION VIGENTE POR BROKER, MANTENIDO POR CBRKMANT.      *
+      * COMPLEMENTA A VLMC523S-D, QUE SOLO CONSULTA CODIGO/NOMBRE.   *
+      * CLAVE : BM-BROKER                                             *
+      * FORMATO : BRKMAST                                             *
+      *--------------------------------------------------------------*
+       01 BM-REGISTRO-BROKER.
+          05 BM-BROKER                   PIC  9(04).
+          05 BM-NOMB-BROKER              PIC  X(35).
+          05 BM-LIMITE-DIARIO            PIC  9(12)V9(02).
+          05 BM-COMISION-PCT             PIC  9(05)V9(04).
+          05 BM-ESTADO                   PIC  X(01).
+             88 BM-ES-ACTIVO                       VALUE 'A'.
+             88 BM-ES-INACTIVO                     VALUE 'I'.
+          05 BM-FECHA-VIGENCIA           PIC  X(10).
