@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE CHECKPOINT/REINICIO DE LA TRANSMISION POR LOTE   *
+      * DE OPERACIONES NEGOCIADAS (RORDNEGB). REGISTRO UNICO, MISMO  *
+      * MECANISMO QUE LOS CONTADORES DE SECUENCIA (OTCSEQ/SUNATSEQ). *
+      * FORMATO : RORDCKPT                                            *
+      *--------------------------------------------------------------*
+       01 CK-REGISTRO-CHECKPOINT.
+          05 CK-TOT-PROCESADAS           PIC  9(07).
+          05 CK-ULTIMO-NUMERO-OPE        PIC  9(09).
