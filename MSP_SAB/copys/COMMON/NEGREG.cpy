@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE OPERACIONES NEGOCIADAS CON LOS DATOS      *
+      * ADICIONALES QUE EXIGE EL REPORTE REGULATORIO SMV/BVL DE      *
+      * OPERACIONES DE MONTO ALTO (RUC Y CORREDORA), QUE NO VIAJAN   *
+      * EN EL DETALLE DE TRANSMISION NEGDET DE RORDNEGB.              *
+      * FORMATO : NEGREG                                              *
+      *--------------------------------------------------------------*
+       01 RG-REGISTRO-OPERACION.
+          05 RG-FECHA-OPE                PIC  X(10).
+          05 RG-NUMERO-OPE               PIC  9(06).
+          05 RG-NEMONIC                  PIC  X(10).
+          05 RG-LUGAR-NEGOCIA            PIC  X(01).
+          05 RG-COMVEN                   PIC  X(01).
+          05 RG-CAN-TITULOS              PIC  9(12).
+          05 RG-PRECIO-UNIT              PIC  9(12)V9(04).
+          05 RG-MTO-OPERACION            PIC  9(14)V9(02).
+          05 RG-COD-CLIENTE              PIC  X(08).
+          05 RG-NOMBRE-CLIE              PIC  X(80).
+          05 RG-RUC-CLIENTE              PIC  X(11).
+          05 RG-COD-CORREDORA            PIC  X(06).
