@@ -0,0 +1,28 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE ORDENES (TODOS LOS CANALES: CORDSCLI, CPOLSFEC,   *
+      * CORDSPENS, CCLISESPS COMPARTEN ESTE MISMO LAYOUT DE ORDEN).  *
+      * CLAVE : OM-CTAVALOR + OM-ORDEN                               *
+      * FORMATO : ORDMAST                                            *
+      *--------------------------------------------------------------*
+       01 OM-REGISTRO-ORDEN.
+          05 OM-CLAVE.
+             10 OM-CTAVALOR              PIC  X(20).
+             10 OM-ORDEN                 PIC  9(09).
+          05 OM-NEMONICO                 PIC  X(10).
+          05 OM-SITUACION                PIC  X(10).
+          05 OM-CAN-ORDEN                PIC S9(10)V9(04).
+          05 OM-PRECIO                   PIC S9(08)V9(04).
+          05 OM-MTO-OPERACION            PIC S9(12)V9(02).
+          05 OM-MTO-LIQUIDACION          PIC S9(12)V9(02).
+          05 OM-FEC-MODIF                PIC  X(10).
+          05 OM-HOR-MODIF                PIC  X(08).
+          05 OM-USU-MODIF                PIC  X(07).
+          05 OM-IND-NOTIF-EJECUCION      PIC  X(01).
+             88 OM-NOTIFICADA-EJECUCION            VALUE 'S'.
+             88 OM-PENDIENTE-NOTIF-EJECUCION       VALUE 'N'.
+          05 OM-FECHA-ORDEN              PIC  9(08).
+          05 OM-DIA-VIGENCIA             PIC S9(03).
+          05 OM-TIPO-ORDEN               PIC  X(01).
+             88 OM-ES-ORDEN-COMPRA                 VALUE 'C'.
+             88 OM-ES-ORDEN-VENTA                  VALUE 'V'.
+          05 OM-FECHA-VALOR              PIC  9(08).
