@@ -0,0 +1,22 @@
+      *--------------------------------------------------------------*
+      * DETALLE DE UNA OPERACION NEGOCIADA A TRANSMITIR AL BROKER/   *
+      * BOLSA (RORDNEGB). MISMO LAYOUT DE 74 BYTES QUE CADA OCURREN- *
+      * CIA E527-DETALLE-XX DE VLMC527E, AHORA LEIDO DESDE UN        *
+      * EXTRACTO SECUENCIAL DE LARGO VARIABLE EN LUGAR DE UN AREA DE *
+      * TRANSMISION DE 50 OCURRENCIAS FIJAS.                         *
+      * FORMATO : NEGDET                                             *
+      *--------------------------------------------------------------*
+       01 ND-DETALLE-OPERACION.
+          05 ND-FECHA-OPE                PIC  X(10).
+          05 ND-NUMERO-OPE               PIC  9(06).
+          05 ND-COMVEN                   PIC  X(01).
+          05 ND-CAN-TITULOS               PIC  9(12).
+          05 ND-NEMONIC                  PIC  X(10).
+          05 ND-PRECIO                   PIC  X(16).
+          05 ND-TRADER                   PIC  X(04).
+          05 ND-SAB                      PIC  X(03).
+          05 ND-REFER                    PIC  X(10).
+          05 ND-REFER-NUM REDEFINES ND-REFER
+                                          PIC  9(10).
+          05 ND-SITUACION                PIC  X(01).
+          05 ND-LUGAR-NEGOCIA            PIC  X(01).
