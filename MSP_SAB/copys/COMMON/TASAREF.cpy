@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE CURVA DE TASAS/REFERENCIA DE MERCADO PARA         *
+      * OPERACIONES DE RENTA FIJA, REFRESCADO DESDE EL PROVEEDOR DE  *
+      * DATOS DE MERCADO. UNA TASA VIGENTE POR PLAZO Y TIPO DE       *
+      * INSTRUMENTO.                                                 *
+      * CLAVE : TR-DIA-PLAZO + TR-TIPO-INSTRU                         *
+      * FORMATO : TASAREF                                             *
+      *--------------------------------------------------------------*
+       01 TR-REGISTRO-TASA.
+          05 TR-CLAVE.
+             10 TR-DIA-PLAZO             PIC  9(03).
+             10 TR-TIPO-INSTRU           PIC  X(02).
+          05 TR-TEM                      PIC S9(03)V9(06).
+          05 TR-FECHA-REFERENCIA         PIC  X(10).
