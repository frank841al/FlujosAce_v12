@@ -0,0 +1,39 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE APAREAMIENTO DE ORDENES EXTRABURSATILES (RORDSEXT)*
+      * CADA ORDEN EXTRABURSATIL QUEDA PENDIENTE HASTA QUE AMBAS     *
+      * PUNTAS (COMPRADORA Y VENDEDORA) LA CONFIRMAN POR SEPARADO    *
+      * MEDIANTE COTCCONF.                                            *
+      * CUANDO EL IMPORTE NEGOCIADO SUPERA EL LIMITE DE AUTORIZACION *
+      * (OM-IND-APROBACION = 'P'), LA ORDEN REQUIERE ADEMAS LA       *
+      * APROBACION DE UN SEGUNDO USUARIO DISTINTO DEL QUE LA         *
+      * INGRESO (OM-USU-INGRESO), REGISTRADA POR COTCAPRO. ESTE      *
+      * CONTROL ES INDEPENDIENTE DE LA CONFIRMACION DE PUNTAS: LA    *
+      * ORDEN NO PASA A CONFIRMADA MIENTRAS TENGA UNA APROBACION     *
+      * PENDIENTE, AUNQUE AMBAS PUNTAS YA HAYAN CONFIRMADO.          *
+      * CLAVE : OM-ORDEN-COMPRA                                       *
+      * FORMATO : OTCMAST                                             *
+      *--------------------------------------------------------------*
+       01 OM-REGISTRO-APAREAMIENTO.
+          05 OM-ORDEN-COMPRA             PIC S9(09).
+          05 OM-ORDEN-VENTA              PIC S9(09).
+          05 OM-NEMONICO                 PIC  X(10).
+          05 OM-TIT-NEGOCIADO            PIC S9(10)V9(04).
+          05 OM-PRE-NEGOCIADO            PIC S9(08)V9(04).
+          05 OM-CONF-COMPRA              PIC  X(01).
+             88 OM-COMPRA-CONFIRMADA               VALUE 'S'.
+          05 OM-CONF-VENTA               PIC  X(01).
+             88 OM-VENTA-CONFIRMADA                VALUE 'S'.
+          05 OM-ESTADO                   PIC  X(10).
+             88 OM-ES-PENDIENTE                    VALUE 'PENDIENTE'.
+             88 OM-ES-CONFIRMADA                   VALUE 'CONFIRMADA'.
+             88 OM-ES-RECHAZADA                    VALUE 'RECHAZADA'.
+          05 OM-FECHA-REGISTRO           PIC  X(10).
+          05 OM-USU-INGRESO              PIC  X(07).
+          05 OM-IMPORTE-NEGOCIADO        PIC S9(14)V9(02).
+          05 OM-IND-APROBACION           PIC  X(01).
+             88 OM-APROBACION-NO-REQUERIDA         VALUE SPACE.
+             88 OM-APROBACION-PENDIENTE            VALUE 'P'.
+             88 OM-APROBACION-APROBADA             VALUE 'A'.
+             88 OM-APROBACION-RECHAZADA            VALUE 'R'.
+          05 OM-USU-APROBADOR            PIC  X(07).
+          05 OM-FECHA-APROBACION         PIC  X(10).
