@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VALIDADOR DE TIPO DE CAMBIO CONTRA  *
+      * LA TASA OFICIAL VIGENTE DEL DIA (GUARDA DE TASA DESACTUALI-  *
+      * ZADA EN ORDENES EN MONEDA EXTRANJERA)                        *
+      * FORMATO : FXCHKP                                             *
+      *--------------------------------------------------------------*
+       01 FXC-PARAMETROS.
+          05 FXC-MONEDA                  PIC  X(03).
+          05 FXC-CAMBIO-INGRESADO        PIC  9(08)V9(4).
+          05 FXC-TOLERANCIA-PCT          PIC  9(03)V9(02).
+          05 FXC-CAMBIO-OFICIAL          PIC  9(08)V9(4).
+          05 FXC-IND-RESULTADO           PIC  X(01).
+             88 FXC-DENTRO-TOLERANCIA             VALUE 'S'.
+             88 FXC-FUERA-TOLERANCIA              VALUE 'N'.
+             88 FXC-SIN-TASA-VIGENTE              VALUE 'X'.
