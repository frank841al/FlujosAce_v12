@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE EXTRACCION DE GARANTIAS VIGENTES PARA EL BARRIDO *
+      * NOCTURNO DE COBERTURA (RGARBAR). UN REGISTRO POR CUENTA-     *
+      * VALOR / NEMONICO CON GARANTIA ACTIVA.                        *
+      * FORMATO : GARSWEEP                                           *
+      *--------------------------------------------------------------*
+       01 GS-REGISTRO-GARANTIA.
+          05 GS-CTAVAL-G                 PIC  X(20).
+          05 GS-NEMONI-G                 PIC  X(10).
+          05 GS-SDOXLI-G                 PIC  9(12)V9(04).
+          05 GS-TITULO-G                 PIC  9(12)V9(04).
+          05 GS-PREREP-G                 PIC  9(10)V9(04).
+          05 GS-PORCAS-G                 PIC  9(03)V9(02).
+          05 GS-IMPGAR-G                 PIC  9(12)V9(04).
+          05 FILLER                      PIC  X(10).
