@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE CERTIFICADOS FISICOS/ELECTRONICOS EMITIDOS A UNA *
+      * CUENTA-VALOR POR NEMONICO. CLAVE : CT-NRO-CERFICA, EL MISMO  *
+      * NUMERO QUE D506-NRO-CERFICA CITA EN CADA MOVIMIENTO DE       *
+      * CUSTODIA. SIRVE PARA VALIDAR QUE TODO MOVIMIENTO DE ENTRADA  *
+      * O SALIDA CORRESPONDA A UN CERTIFICADO REALMENTE EMITIDO.     *
+      * FORMATO : CERTMAST                                            *
+      *--------------------------------------------------------------*
+       01 CT-REGISTRO-CERTIFICADO.
+          05 CT-NRO-CERFICA              PIC  X(15).
+          05 CT-NEMONICO                 PIC  X(10).
+          05 CT-CTAVALOR                 PIC  X(20).
+          05 CT-CAN-TITULOS              PIC  9(12)V9(04).
+          05 CT-FECHA-EMISION            PIC  9(08).
+          05 CT-ESTADO                   PIC  X(01).
+             88 CT-VIGENTE                         VALUE 'V'.
+             88 CT-ANULADO                         VALUE 'A'.
