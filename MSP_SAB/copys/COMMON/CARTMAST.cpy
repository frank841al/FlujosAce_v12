@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE CARTERA (TENENCIAS) POR NEMONICO Y CUENTA-VALOR,  *
+      * MISMO UNIVERSO QUE VLMC505S-D. CLAVE POR NEMONICO PRIMERO    *
+      * PARA PERMITIR UN START/READ NEXT POR TODOS LOS TENEDORES DE  *
+      * UN VALOR AL PROCESAR UN EVENTO CORPORATIVO (CCORPACT).       *
+      * CLAVE : CM-NEMONICO + CM-CTAVALOR                             *
+      * FORMATO : CARTMAST                                            *
+      *--------------------------------------------------------------*
+       01 CM-REGISTRO-CARTERA.
+          05 CM-CLAVE.
+             10 CM-NEMONICO              PIC  X(10).
+             10 CM-CTAVALOR              PIC  X(20).
+          05 CM-MONEDA                   PIC  X(03).
+          05 CM-SDOCON                   PIC  9(12).
+          05 CM-SDODIS                   PIC  9(12).
+          05 CM-PREPRO                   PIC  9(08)V9(04).
+          05 CM-PREACT                   PIC  9(08)V9(04).
+          05 CM-VALACT                   PIC  9(12)V9(04).
+          05 CM-UTILID                   PIC  9(12)V9(02).
+          05 CM-UTILID-S                 PIC  X(01).
+          05 CM-CUSTODIO                 PIC  9(04).
