@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VALIDADOR DE FORMATO DE DATOS DE    *
+      * CONTACTO (CORREO ELECTRONICO Y TELEFONO) DE UN CLIENTE       *
+      * USADO POR : CCLI, CCLIDQ                                     *
+      * FORMATO : CONTCHKP                                            *
+      *--------------------------------------------------------------*
+       01 CTC-PARAMETROS.
+          05 CTC-EMAIL                    PIC  X(80).
+          05 CTC-TELEFONO                 PIC  X(20).
+          05 CTC-IND-EMAIL-VALIDO         PIC  X(01).
+             88 CTC-EMAIL-ES-VALIDO                VALUE 'S'.
+             88 CTC-EMAIL-NO-VALIDO                VALUE 'N'.
+          05 CTC-IND-TEL-VALIDO           PIC  X(01).
+             88 CTC-TEL-ES-VALIDO                  VALUE 'S'.
+             88 CTC-TEL-NO-VALIDO                  VALUE 'N'.
