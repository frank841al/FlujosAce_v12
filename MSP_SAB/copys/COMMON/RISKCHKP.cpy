@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A LA GUARDA DE IDONEIDAD (PERFIL DE    *
+      * RIESGO DEL CLIENTE CONTRA LA CLASIFICACION DEL VALOR)        *
+      * USADO POR : PORDCOMVAL                                       *
+      * FORMATO : RISKCHKP                                           *
+      *--------------------------------------------------------------*
+       01 RSK-PARAMETROS.
+          05 RSK-CTA-VALOR               PIC  X(20).
+          05 RSK-NEMONICO                PIC  X(10).
+          05 RSK-IND-RESULTADO           PIC  X(01).
+             88 RSK-PERFIL-ADECUADO               VALUE 'S'.
+             88 RSK-PERFIL-INADECUADO             VALUE 'N'.
+             88 RSK-SIN-PERFIL-CLIENTE            VALUE 'X'.
+             88 RSK-SIN-CLASIFICAR-VALOR          VALUE 'Y'.
