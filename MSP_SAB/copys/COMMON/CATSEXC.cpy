@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * LINEA DEL REPORTE DE EXCEPCIONES DE LA CONCILIACION          *
+      * MOVIMIENTO-CERTIFICADO (RCATSREC). CADA LINEA ES O BIEN UN   *
+      * MOVIMIENTO QUE CITA UN CERTIFICADO NO REGISTRADO, O UNA      *
+      * CUENTA-VALOR+NEMONICO CUYO SALDO ACUMULADO DE MOVIMIENTOS NO *
+      * CUADRA CONTRA EL SALDO VIGENTE EN CARTMAST (CM-SDOCON).      *
+      * FORMATO : CATSEXC                                             *
+      *--------------------------------------------------------------*
+       01 WE-LINEA-EXCEPCION.
+          05 WE-TIPO-EXCEPCION           PIC  X(20).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 WE-CTAVALOR                 PIC  X(20).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 WE-NEMONICO                 PIC  X(10).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 WE-NRO-CERFICA              PIC  X(15).
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 WE-SALDO-MOVTOS             PIC -(10)9.9999.
+          05 FILLER                      PIC  X(01) VALUE SPACE.
+          05 WE-SALDO-CARTERA            PIC -(10)9.9999.
+          05 FILLER                      PIC  X(28) VALUE SPACES.
