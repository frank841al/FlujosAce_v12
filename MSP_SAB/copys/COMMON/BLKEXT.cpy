@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DE ORDENES PARTICIPANTES EN UNA OPERACION EN BLOQUE,*
+      * ORDENADO POR NEMONICO+COM-VTA+PRECIO, DERIVADO DE LA         *
+      * CONSULTA DE DETALLE COMPRA/VENTA (VLMC529S-D). CADA FILA ES  *
+      * UNA ORDEN DE CLIENTE QUE PARTICIPA EN EL BLOQUE; EL TOTAL    *
+      * REALMENTE NEGOCIADO PARA EL BLOQUE VIENE REPETIDO EN CADA    *
+      * FILA DEL GRUPO. USADO COMO ENTRADA POR CBLOQASIG PARA LA     *
+      * COMPENSACION (NETTING) Y ASIGNACION (ALLOCATION) PRORRATA.   *
+      * FORMATO : BLKEXT                                              *
+      *--------------------------------------------------------------*
+       01 BE-REGISTRO-ORDEN-BLOQUE.
+          05 BE-NEMONICO                 PIC  X(10).
+          05 BE-COM-VTA                  PIC  X(01).
+          05 BE-PRECIO                   PIC S9(08)V9(04).
+          05 BE-PRECIO-R REDEFINES BE-PRECIO
+                                          PIC X(12).
+          05 BE-TOT-EJEC-BLOQUE          PIC S9(12)V9(04).
+          05 BE-NRO-ORDEN                PIC  9(09).
+          05 BE-CTA-VALOR                PIC  X(20).
+          05 BE-COMITENTE                PIC  X(60).
+          05 BE-TIT-SOLICITADOS          PIC S9(12)V9(04).
