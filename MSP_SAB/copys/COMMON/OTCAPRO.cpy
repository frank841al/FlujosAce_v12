@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A COTCAPRO (APROBACION O RECHAZO DE    *
+      * UNA ORDEN EXTRABURSATIL CUYO IMPORTE NEGOCIADO SUPERO EL     *
+      * LIMITE Y QUEDO PENDIENTE DE UN SEGUNDO USUARIO EN OTCMAST).  *
+      * FORMATO : OTCAPRO                                             *
+      *--------------------------------------------------------------*
+       01 AP-PARAMETROS.
+          05 AP-ORDEN-COMPRA             PIC S9(09).
+          05 AP-DECISION                 PIC  X(01).
+             88 AP-APRUEBA                         VALUE 'A'.
+             88 AP-RECHAZA                         VALUE 'R'.
+          05 AP-USUARIO                  PIC  X(07).
+          05 AP-FECHA                    PIC  X(10).
+          05 AP-ESTADO-RESULTANTE        PIC  X(10).
+          05 AP-COD-RETORNO              PIC  X(02).
+          05 AP-COD-ERROR-DEV            PIC  X(07).
