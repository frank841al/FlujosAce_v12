@@ -0,0 +1,19 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL ARMADOR DE DESGLOSE DE COMISIONES   *
+      * A PARTIR DEL TARIFARIO (COMSCHK). DEVUELVE HASTA 10 LINEAS   *
+      * EN EL MISMO FORMATO QUE VLMC517D-DATOS-SALIDA.               *
+      * FORMATO : COMSCHP                                            *
+      *--------------------------------------------------------------*
+       01 CSP-PARAMETROS.
+          05 CSP-BROKER                  PIC  X(04).
+          05 CSP-TIPO-INSTRUMENTO        PIC  X(01).
+          05 CSP-MONTO-OPERACION         PIC  9(12)V9(02).
+          05 CSP-VERSION-APLICADA        PIC  9(04).
+          05 CSP-COD-RETORNO             PIC  X(02).
+          05 CSP-NRO-LINEAS              PIC  9(02).
+          05 CSP-LINEAS OCCURS 10 TIMES.
+             10 CSP-CODCOM               PIC  9(02).
+             10 CSP-DESCRI               PIC  X(15).
+             10 CSP-TIPCOM               PIC  X(01).
+             10 CSP-PORCEN               PIC  9(05)V9(04).
+             10 CSP-IMPORT                PIC  9(12)V9(02).
