@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL SERVICIO DE CONSULTA DE COTIZACION  *
+      * HISTORICA A UNA FECHA DADA (QUOHLKUP).                       *
+      * FORMATO : QUOHLKUP                                            *
+      *--------------------------------------------------------------*
+       01 QL-PARAMETROS.
+          05 QL-NEMONICO                 PIC  X(10).
+          05 QL-FECHA-CONSULTA           PIC  9(08).
+          05 QL-PRECIO-VIGENTE           PIC S9(08)V9(04).
+          05 QL-FECHA-ENCONTRADA         PIC  9(08).
+          05 QL-HORA-ENCONTRADA          PIC  9(06).
+          05 QL-IND-RESULTADO            PIC  X(01).
+             88 QL-COTIZACION-ENCONTRADA           VALUE 'S'.
+             88 QL-SIN-COTIZACION-A-FECHA           VALUE 'N'.
