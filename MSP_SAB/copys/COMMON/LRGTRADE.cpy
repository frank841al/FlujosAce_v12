@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VERIFICADOR DE OPERACIONES DE MONTO *
+      * ALTO (LRGTRDCK). EL LLAMADOR ENTREGA EL MONTO Y EL UMBRAL A  *
+      * APLICAR (0 = USAR EL UMBRAL POR DEFECTO DEL VERIFICADOR).    *
+      * FORMATO : LRGTRADE                                            *
+      *--------------------------------------------------------------*
+       01 LT-PARAMETROS.
+          05 LT-MTO-OPERACION            PIC  9(12)V9(02).
+          05 LT-UMBRAL                   PIC  9(12)V9(02).
+          05 LT-IND-ALERTA               PIC  X(01).
+             88 LT-ES-ALERTA                       VALUE 'S'.
+             88 LT-NO-ES-ALERTA                    VALUE 'N'.
