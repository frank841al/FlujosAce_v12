@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * MOVIMIENTO DE PAGO DE DIVIDENDOS GENERADO POR CCORPACT, UNO  *
+      * POR CUENTA-VALOR TENEDORA DEL NEMONICO AL MOMENTO DEL CORTE. *
+      * FORMATO : DIVPAGO                                             *
+      *--------------------------------------------------------------*
+       01 DP-REGISTRO-PAGO.
+          05 DP-CTAVALOR                 PIC  X(20).
+          05 DP-NEMONICO                 PIC  X(10).
+          05 DP-CAN-TITULOS              PIC  9(12).
+          05 DP-DIVIDENDO-POR-TITULO     PIC S9(08)V9(04).
+          05 DP-IMPORTE-PAGADO           PIC S9(12)V9(02).
+          05 DP-FECHA-PAGO               PIC  X(10).
