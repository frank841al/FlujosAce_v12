@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL SERVICIO CENTRALIZADO DE CONSULTA   *
+      * DE CODIGOS DE ERROR (ERRLKUP).                                *
+      * FORMATO : ERRLKUPP                                            *
+      *--------------------------------------------------------------*
+       01 EL-PARAMETROS.
+          05 EL-COD-ERROR-DEV            PIC  X(07).
+          05 EL-DESCRIPCION              PIC  X(60).
+          05 EL-SEVERIDAD                PIC  X(01).
+          05 EL-IND-RESULTADO            PIC  X(01).
+             88 EL-COD-ENCONTRADO                 VALUE 'S'.
+             88 EL-COD-NO-CATALOGADO              VALUE 'N'.
