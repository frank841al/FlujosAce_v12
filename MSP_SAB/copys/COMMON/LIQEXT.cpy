@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE ORDENES PENDIENTES DE LIQUIDACION,        *
+      * DERIVADO DE VLMC510S-D (ORDEN) Y VLMC518S-D (FECHA Y MONTO   *
+      * DE LIQUIDACION DE LA POLIZA), USADO COMO ENTRADA POR         *
+      * CLIQVENC PARA DETECTAR LIQUIDACIONES VENCIDAS.               *
+      * FORMATO : LIQEXT                                              *
+      *--------------------------------------------------------------*
+       01 LE-REGISTRO-LIQUIDACION.
+          05 LE-NRO-POLIZA               PIC  9(09).
+          05 LE-CTA-VALOR                PIC  X(20).
+          05 LE-CODIGO-CLIE              PIC  X(08).
+          05 LE-NOMBRE-CLIE              PIC  X(80).
+          05 LE-FEC-LIQUIDACION          PIC  9(08).
+          05 LE-SITUACION                PIC  X(10).
+              88 LE-ES-LIQUIDADA                  VALUE 'LIQUIDADA'.
+          05 LE-MTO-LIQUIDACION          PIC S9(12)V9(02).
