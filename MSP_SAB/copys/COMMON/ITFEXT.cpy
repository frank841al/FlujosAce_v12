@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE MOVIMIENTOS DE CUENTA EFECTIVO (CDETCUEEFE)*
+      * USADO POR LA CONCILIACION DEL ITF. UNA LINEA POR MOVIMIENTO. *
+      * FORMATO : ITFEXT                                              *
+      *--------------------------------------------------------------*
+       01 IE-REGISTRO-MOVIMIENTO.
+          05 IE-CTAVALOR                 PIC  X(20).
+          05 IE-N-MOVIMIENTO             PIC S9(09).
+          05 IE-FECHA-OPERA              PIC  X(10).
+          05 IE-CONCEPTO                 PIC  X(40).
+          05 IE-CARGO-ABONO              PIC  X(01).
+             88 IE-ES-CARGO                        VALUE 'C'.
+             88 IE-ES-ABONO                        VALUE 'A'.
+          05 IE-IMPORTE                  PIC S9(15)V99.
+          05 IE-IMPORTE-ITF              PIC S9(15)V99.
