@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A CBRKMANT (ALTA/MODIFICACION/BAJA DE  *
+      * LIMITE DE NEGOCIACION Y CONVENIO DE COMISION DE UN BROKER).  *
+      * FORMATO : BRKMANT                                             *
+      *--------------------------------------------------------------*
+       01 BK-PARAMETROS.
+          05 BK-BROKER                   PIC  9(04).
+          05 BK-FUNCION                  PIC  X(01).
+             88 BK-ES-ALTA                         VALUE 'A'.
+             88 BK-ES-MODIFICACION                 VALUE 'M'.
+             88 BK-ES-BAJA                         VALUE 'B'.
+          05 BK-NOMB-BROKER              PIC  X(35).
+          05 BK-LIMITE-DIARIO            PIC  9(12)V9(02).
+          05 BK-COMISION-PCT             PIC  9(05)V9(04).
+          05 BK-FECHA-VIGENCIA           PIC  X(10).
+          05 BK-COD-RETORNO              PIC  X(02).
+          05 BK-COD-ERROR-DEV            PIC  X(07).
