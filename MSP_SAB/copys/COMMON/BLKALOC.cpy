@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * RESULTADO DE LA ASIGNACION PRORRATA DE UNA OPERACION EN      *
+      * BLOQUE, UNA LINEA POR ORDEN PARTICIPANTE, EMITIDO POR        *
+      * CBLOQASIG.                                                    *
+      * FORMATO : BLKALOC                                             *
+      *--------------------------------------------------------------*
+       01 BA-REGISTRO-ASIGNACION.
+          05 BA-NEMONICO                 PIC  X(10).
+          05 BA-COM-VTA                  PIC  X(01).
+          05 BA-NRO-ORDEN                PIC  9(09).
+          05 BA-CTA-VALOR                PIC  X(20).
+          05 BA-PRECIO                   PIC S9(08)V9(04).
+          05 BA-PRECIO-R REDEFINES BA-PRECIO
+                                          PIC X(12).
+          05 BA-TIT-ASIGNADOS            PIC S9(12)V9(04).
+          05 BA-MTO-ASIGNADO             PIC S9(12)V9(02).
