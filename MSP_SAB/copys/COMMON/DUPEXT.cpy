@@ -0,0 +1,22 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO UNIFICADO DE ORDENES POR CANAL, ORDENADO POR        *
+      * CTAVALOR+NEMONICO+CAN-ORDEN+PRECIO, ARMADO POR EL PASO DE    *
+      * SORT QUE PRECEDE A CDUPORD A PARTIR DE LAS CONSULTAS DE      *
+      * CORDSCLI (CLI), CPOLSFEC/ACE (ACE), CORDSPENS (PEN) Y        *
+      * CCLISESPS (INS).                                             *
+      * FORMATO : DUPEXT                                              *
+      *--------------------------------------------------------------*
+       01 DE-REGISTRO-EXTRACTO.
+          05 DE-CLAVE-MATCH.
+             10 DE-CTAVALOR              PIC  X(20).
+             10 DE-NEMONICO              PIC  X(10).
+             10 DE-CAN-ORDEN             PIC S9(10)V9(04).
+          05 DE-PRECIO                   PIC  X(18).
+          05 DE-CANAL                    PIC  X(04).
+             88 DE-CANAL-CLIENTE                   VALUE 'CLI '.
+             88 DE-CANAL-ACE                       VALUE 'ACE '.
+             88 DE-CANAL-PENSION                   VALUE 'PEN '.
+             88 DE-CANAL-INSTITUCIONAL             VALUE 'INS '.
+          05 DE-ORDEN                    PIC S9(09).
+          05 DE-CODIGO-CLIE              PIC  X(08).
+          05 DE-FECHA-ORDEN              PIC  X(10).
