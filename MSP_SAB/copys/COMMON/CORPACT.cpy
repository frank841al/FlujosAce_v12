@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DEL EVENTO CORPORATIVO A APLICAR POR CCORPACT     *
+      * (REPARTO DE DIVIDENDOS O SPLIT DE ACCIONES) SOBRE TODOS LOS  *
+      * TENEDORES DE UN NEMONICO EN CARTMAST.                        *
+      * FORMATO : CORPACT                                             *
+      *--------------------------------------------------------------*
+       01 CA-PARAMETROS.
+          05 CA-NEMONICO                 PIC  X(10).
+          05 CA-TIPO-ACCION              PIC  X(01).
+             88 CA-ES-DIVIDENDO                    VALUE 'D'.
+             88 CA-ES-SPLIT                        VALUE 'S'.
+          05 CA-DIVIDENDO-POR-TITULO     PIC S9(08)V9(04).
+          05 CA-RATIO-SPLIT              PIC  9(04)V9(04).
+          05 CA-FECHA-EFECTIVA           PIC  X(10).
+          05 CA-TOT-TENEDORES            PIC  9(07).
+          05 CA-COD-RETORNO              PIC  X(02).
