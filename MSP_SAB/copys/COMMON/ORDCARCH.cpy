@@ -0,0 +1,40 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE ARCHIVO HISTORICO DE ORDENES, MISMO DETALLE QUE  *
+      * LAS CONSULTAS EN LINEA CORDSCLI/CPOLSCTAVAL/CORDSPENS/       *
+      * CCLISESPS (D51O/D519/D524/D530, TODAS CON EL MISMO LAYOUT),  *
+      * MAS EL ORIGEN, PARA EL ARCHIVO Y EXTRACTO COMPLETO SIN EL    *
+      * TOPE DE PAGINACION EN LINEA (25 OCURRENCIAS POR LLAMADA).    *
+      * FORMATO : ORDCARCH                                            *
+      *--------------------------------------------------------------*
+       01 OA-REGISTRO-ARCHIVO.
+          05 OA-TRANSACCION-ORIGEN       PIC  X(10).
+             88 OA-ORIGEN-CORDSCLI                VALUE 'CORDSCLI'.
+             88 OA-ORIGEN-CPOLSCTAVAL             VALUE 'CPOLSCTAVAL'.
+             88 OA-ORIGEN-CORDSPENS               VALUE 'CORDSPENS'.
+             88 OA-ORIGEN-CCLISESPS               VALUE 'CCLISESPS'.
+          05 OA-ORDEN                    PIC S9(09).
+          05 OA-FECHA-ORDEN              PIC  X(10).
+          05 OA-NEMONICO                 PIC  X(10).
+          05 OA-TIP-CANTI                PIC  X(01).
+          05 OA-RUT                      PIC  9(08).
+          05 OA-SITUACION                PIC  X(10).
+          05 OA-COMVTA                   PIC  X(01).
+          05 OA-LUGNEG                   PIC  X(01).
+          05 OA-LUGNEG-D                 PIC  X(25).
+          05 OA-CAN-ORDEN                PIC S9(10)V9(04).
+          05 OA-TIP-ORDEN                PIC  X(01).
+          05 OA-CTAVALOR                 PIC  X(20).
+          05 OA-PRECIO                   PIC  X(18).
+          05 OA-MTO-OPERACION            PIC S9(12)V9(02).
+          05 OA-MTO-LIQUIDACION          PIC S9(12)V9(02).
+          05 OA-NOMBRE-CLIE              PIC  X(80).
+          05 OA-CODIGO-CLIE              PIC  X(08).
+          05 OA-NRO-POLIZA               PIC S9(09)V.
+          05 OA-CAMPO-AUX01              PIC  9(10).
+          05 OA-CAMPO-AUX02              PIC  9(10).
+          05 OA-CAMPO-AUX03              PIC  X(80).
+          05 OA-CAMPO-AUX04              PIC  X(20).
+          05 OA-ORD-CRUZADA              PIC  9(09).
+          05 OA-CTA-CRUZADA              PIC  X(20).
+          05 OA-COD-BROKER               PIC  9(04).
+          05 OA-IMP-COMISION             PIC S9(10)V9(02).
