@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DE MOVIMIENTOS DE CUSTODIA, UNA LINEA POR ENTRADA O *
+      * SALIDA DE TITULOS DE UNA CUENTA-VALOR, EL MISMO UNIVERSO QUE *
+      * CCATSVAL/VLMC506S-D CONSULTA EN LINEA, PRE-ORDENADO POR      *
+      * CTAVALOR+NEMONICO PARA PERMITIR EL CORTE DE CONTROL DE       *
+      * RCATSREC.                                                     *
+      * FORMATO : CATSMOV                                             *
+      *--------------------------------------------------------------*
+       01 CV-REGISTRO-MOVIMIENTO.
+          05 CV-CTAVALOR                 PIC  X(20).
+          05 CV-NEMONICO                 PIC  X(10).
+          05 CV-FECHA-MOV                PIC  X(10).
+          05 CV-ENTR-SALI                PIC  X(01).
+             88 CV-ES-ENTRADA                      VALUE 'E'.
+             88 CV-ES-SALIDA                       VALUE 'S'.
+          05 CV-CAN-TITULOS              PIC  9(12)V9(04).
+          05 CV-NRO-CERFICA              PIC  X(15).
+          05 CV-MOTIVO                   PIC  X(20).
