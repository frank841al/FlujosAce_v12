@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A LA GUARDA DE SALDO DISPONIBLE        *
+      * (CARTMAST) CONTRA LOS TITULOS SOLICITADOS EN UNA ORDEN       *
+      * USADO POR : PORDCOMVAL, PORDVENVAL                           *
+      * FORMATO : SALCHKP                                            *
+      *--------------------------------------------------------------*
+       01 SLC-PARAMETROS.
+          05 SLC-NEMONICO                PIC  X(10).
+          05 SLC-CTA-VALOR               PIC  X(20).
+          05 SLC-TIT-ORDENADOS           PIC S9(10)V9(04).
+          05 SLC-SDODIS                  PIC  9(12).
+          05 SLC-IND-RESULTADO           PIC  X(01).
+             88 SLC-SALDO-SUFICIENTE              VALUE 'S'.
+             88 SLC-SALDO-INSUFICIENTE            VALUE 'N'.
+             88 SLC-SIN-TENENCIA                  VALUE 'X'.
