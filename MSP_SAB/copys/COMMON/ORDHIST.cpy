@@ -0,0 +1,28 @@
+      *--------------------------------------------------------------*
+      * HISTORICO DE VERSIONES DE ORDEN. CADA VEZ QUE CORDSCLIM       *
+      * CANCELA O MODIFICA UNA ORDEN EN ORDMAST, LA VERSION ANTERIOR  *
+      * COMPLETA SE ESCRIBE AQUI ANTES DE ACTUALIZAR EL MAESTRO.      *
+      * FORMATO : ORDHIST                                             *
+      *--------------------------------------------------------------*
+       01 OH-REGISTRO-HISTORICO.
+          05 OH-CTAVALOR                 PIC  X(20).
+          05 OH-ORDEN                    PIC  9(09).
+          05 OH-FEC-MODIF                PIC  X(10).
+          05 OH-HOR-MODIF                PIC  X(08).
+          05 OH-USU-MODIF                PIC  X(07).
+          05 OH-FUNCION                  PIC  X(01).
+             88 OH-ES-CANCELACION                  VALUE 'C'.
+             88 OH-ES-MODIFICACION                 VALUE 'M'.
+          05 OH-MOTIVO                   PIC  X(50).
+          05 OH-VERSION-ANTERIOR.
+             10 OH-NEMONICO              PIC  X(10).
+             10 OH-SITUACION             PIC  X(10).
+             10 OH-CAN-ORDEN             PIC S9(10)V9(04).
+             10 OH-PRECIO                PIC S9(08)V9(04).
+             10 OH-MTO-OPERACION         PIC S9(12)V9(02).
+             10 OH-MTO-LIQUIDACION       PIC S9(12)V9(02).
+          05 OH-VERSION-NUEVA.
+             10 OH-SITUACION-NVA         PIC  X(10).
+             10 OH-CAN-ORDEN-NVA         PIC S9(10)V9(04).
+             10 OH-PRECIO-NVA            PIC S9(08)V9(04).
+             10 OH-MTO-OPERACION-NVA     PIC S9(12)V9(02).
