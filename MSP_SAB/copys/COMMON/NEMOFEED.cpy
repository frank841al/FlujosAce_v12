@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * FEED PERIODICO DEL MAESTRO DE INSTRUMENTOS DE LA BOLSA, UNA  *
+      * LINEA POR NEMONICO ALTA/CAMBIO-DE-SIMBOLO/RECLASIFICACION A  *
+      * APLICAR SOBRE NEMOMAST (CNEMS/D522 EN LINEA SOLO CONSULTA,   *
+      * NUNCA MANTIENE).                                              *
+      * FORMATO : NEMOFEED                                            *
+      *--------------------------------------------------------------*
+       01 NF-REGISTRO-FEED.
+          05 NF-TIPO-MOVIMIENTO          PIC  X(01).
+             88 NF-ES-ALTA                         VALUE '1'.
+             88 NF-ES-CAMBIO-SIMBOLO               VALUE '2'.
+             88 NF-ES-RECLASIFICACION              VALUE '3'.
+          05 NF-NEMONICO                 PIC  X(10).
+          05 NF-TIPO-RENTA               PIC  X(01).
+          05 NF-CODVALOR                 PIC  X(12).
+          05 NF-VALREPOR                 PIC  X(01).
