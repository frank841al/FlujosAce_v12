@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      * LINEA DEL EXTRACTO DIARIO DE LIQUIDACION PARA EL CUSTODIO,   *
+      * UNA LINEA POR ORDEN QUE LIQUIDA EN LA FECHA DE CORTE, CON LA *
+      * PUNTA DE VALORES Y LA PUNTA DE EFECTIVO DE LA MISMA ORDEN    *
+      * YA CRUZADAS (RCUSTSET).                                      *
+      * FORMATO : CUSTSET                                             *
+      *--------------------------------------------------------------*
+       01 CS-REGISTRO-LIQUIDACION.
+          05 CS-CTAVALOR                 PIC  X(20).
+          05 CS-NRO-ORDEN                PIC  9(09).
+          05 CS-NEMONICO                 PIC  X(10).
+          05 CS-TIPO-ORDEN               PIC  X(01).
+          05 CS-CAN-TITULOS              PIC S9(10)V9(04).
+          05 CS-FECHA-VALOR              PIC  9(08).
+          05 CS-IMPORTE-EFECTIVO         PIC S9(12)V9(02).
+          05 CS-CARGO-ABONO              PIC  X(01).
+             88 CS-ES-CARGO                        VALUE 'C'.
+             88 CS-ES-ABONO                        VALUE 'A'.
