@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------*
+      * TRAZA DE NOTIFICACIONES DESPACHADAS POR RVALUSU A PARTIR DEL *
+      * REGISTRO ESTANDAR AST (E500), UNA LINEA POR NOTIFICACION.    *
+      * FORMATO : NOTILOG                                             *
+      *--------------------------------------------------------------*
+       01 NL-REGISTRO-NOTIFICACION.
+          05 NL-CANAL                    PIC  X(01).
+          05 NL-DESTINO                  PIC  X(35).
+          05 NL-ASUNTO                   PIC  X(35).
+          05 NL-FECHA                    PIC  X(10).
+          05 NL-HORA                     PIC  X(08).
+          05 NL-COD-RETORNO              PIC  X(02).
