@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL RESOLUTOR DE TASA EFECTIVA MENSUAL  *
+      * (TEM) PARA OPERACIONES DE RENTA FIJA, CONTRA LA CURVA DE     *
+      * TASAS DE REFERENCIA (TASAREF)                                *
+      * USADO POR : ROPERENFIJVAR (INGRESO DE OPERACIONES RV/RF)     *
+      * FORMATO : TEMCHKP                                             *
+      *--------------------------------------------------------------*
+       01 TMC-PARAMETROS.
+          05 TMC-DIA-PLAZO                PIC S9(03).
+          05 TMC-TIPO-INSTRU              PIC  X(02).
+          05 TMC-TEM-MANUAL               PIC S9(03)V9(06).
+          05 TMC-TEM-RESULTANTE           PIC S9(03)V9(06).
+          05 TMC-IND-ORIGEN               PIC  X(01).
+             88 TMC-ORIGEN-MANUAL                  VALUE 'M'.
+             88 TMC-ORIGEN-CURVA                   VALUE 'C'.
+          05 TMC-IND-ENCONTRADA           PIC  X(01).
+             88 TMC-CURVA-ENCONTRADA               VALUE 'S'.
+             88 TMC-CURVA-NO-ENCONTRADA            VALUE 'N'.
