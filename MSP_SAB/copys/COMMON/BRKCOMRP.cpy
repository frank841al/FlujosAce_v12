@@ -0,0 +1,18 @@
+      *--------------------------------------------------------------*
+      * LINEA DEL REPORTE DE COMISIONES Y VOLUMEN POR BROKER         *
+      * (RBRKCOM), UNA LINEA POR BROKER, DE MAYOR A MENOR COMISION   *
+      * ACUMULADA EN LA VENTANA DE FECHAS DEL REPORTE.               *
+      * FORMATO : BRKCOMRP                                            *
+      *--------------------------------------------------------------*
+       01 BR-LINEA-REPORTE.
+          05 BR-ORDEN-RANKING            PIC  Z(03)9.
+          05 FILLER                      PIC  X(01).
+          05 BR-COD-BROKER               PIC  Z(03)9.
+          05 FILLER                      PIC  X(01).
+          05 BR-NOMB-BROKER              PIC  X(35).
+          05 FILLER                      PIC  X(01).
+          05 BR-TOT-ORDENES              PIC  Z(06)9.
+          05 FILLER                      PIC  X(01).
+          05 BR-TOT-VOLUMEN              PIC  -(14)9.99.
+          05 FILLER                      PIC  X(01).
+          05 BR-TOT-COMISION             PIC  -(12)9.99.
