@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VALIDADOR DE DIGITO DE CONTROL      *
+      * DE CODIGOS ISIN (ISO 6166)                                   *
+      * USADO POR : PORDCOMVAL, PORDVENVAL Y OTROS QUE RECIBAN ISIN  *
+      * FORMATO : ISINVAL                                            *
+      *--------------------------------------------------------------*
+       01 ISV-PARAMETROS.
+          05 ISV-ISIN-VALOR              PIC  X(12).
+          05 ISV-ISIN-IND-VALIDO         PIC  X(01).
+             88 ISV-ISIN-ES-VALIDO                VALUE 'S'.
+             88 ISV-ISIN-NO-VALIDO                VALUE 'N'.
