@@ -0,0 +1,9 @@
+      *--------------------------------------------------------------*
+      * REGISTRO DE TIPO DE CAMBIO OFICIAL VIGENTE DEL DIA, UNO POR  *
+      * MONEDA. MANTENIDO POR EL PROCESO DE CARGA DE TIPO DE CAMBIO. *
+      * FORMATO : FXRATE                                             *
+      *--------------------------------------------------------------*
+       01 FXR-REGISTRO.
+          05 FXR-MONEDA                  PIC  X(03).
+          05 FXR-CAMBIO-OFICIAL          PIC  9(08)V9(4).
+          05 FXR-FECHA-VIGENCIA          PIC  X(10).
