@@ -0,0 +1,15 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DE DATOS DE CONTACTO DE CLIENTE PARA EL BARRIDO DE  *
+      * CALIDAD DE DATOS (CCLIDQ). UN REGISTRO POR CLIENTE, CON LOS  *
+      * MISMOS CAMPOS DE CONTACTO QUE DEVUELVE LA CONSULTA S502      *
+      * (VLMC502S-D).                                                *
+      * FORMATO : CLICONT                                             *
+      *--------------------------------------------------------------*
+       01 CC-REGISTRO-CLIENTE.
+          05 CC-TIPO-DOC                 PIC  X(01).
+          05 CC-NUME-DOC                 PIC  X(20).
+          05 CC-NOMBRE-CLIE              PIC  X(80).
+          05 CC-DIRECCION                PIC  X(80).
+          05 CC-TELEFONOS1               PIC  X(20).
+          05 CC-TELEFONOS2               PIC  X(20).
+          05 CC-EMAIL                    PIC  X(80).
