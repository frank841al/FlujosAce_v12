@@ -0,0 +1,26 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE CLASIFICACION DE NEMONICOS, MISMO UNIVERSO QUE    *
+      * LA CONSULTA DE NEMONICO (VLMC522S-D / D522-TIPO-RENTA), PARA *
+      * LA GUARDA DE IDONEIDAD (RISKCHK) Y OTROS PROCESOS BATCH QUE  *
+      * NECESITEN CLASIFICAR UN VALOR SIN CONSULTAR EN LINEA.        *
+      * NM-CODVALOR Y NM-VALREPOR (MISMO D522-CODVALOR/D522-VALREPOR *
+      * DE LA CONSULTA) SE AGREGAN PARA QUE EL FEED PERIODICO DE LA  *
+      * BOLSA (CNEMFEED) PUEDA REFRESCARLOS SIN DEPENDER DE UNA      *
+      * MANTENCION MANUAL.                                            *
+      * CLAVE : NM-NEMONICO                                           *
+      * FORMATO : NEMOMAST                                            *
+      *--------------------------------------------------------------*
+       01 NM-REGISTRO-NEMONICO.
+          05 NM-NEMONICO                 PIC  X(10).
+          05 NM-TIPO-RENTA                PIC  X(01).
+             88 NM-ES-RENTA-FIJA                  VALUE 'F'.
+             88 NM-ES-RENTA-VARIABLE              VALUE 'V'.
+          05 NM-NIVEL-RIESGO-MIN         PIC  X(01).
+             88 NM-RIESGO-MIN-CONSERVADOR         VALUE 'C'.
+             88 NM-RIESGO-MIN-MODERADO            VALUE 'M'.
+             88 NM-RIESGO-MIN-AGRESIVO            VALUE 'A'.
+          05 NM-IND-ELEGIBLE-AFP         PIC  X(01).
+             88 NM-ES-ELEGIBLE-AFP                VALUE 'S'.
+             88 NM-NO-ELEGIBLE-AFP                VALUE 'N'.
+          05 NM-CODVALOR                 PIC  X(12).
+          05 NM-VALREPOR                 PIC  X(01).
