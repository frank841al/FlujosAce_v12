@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA AL VALIDADOR DE ANTIGUEDAD DE COTIZA-  *
+      * CION (GUARDA DE PRECIO DESACTUALIZADO EN ORDENES DE VALORES) *
+      * FORMATO : QUOCHKP                                             *
+      *--------------------------------------------------------------*
+       01 QUC-PARAMETROS.
+          05 QUC-NEMONICO                PIC  X(10).
+          05 QUC-TOLERANCIA-MIN          PIC  9(05).
+          05 QUC-PRECIO-VIGENTE          PIC S9(08)V9(04).
+          05 QUC-MINUTOS-ANTIGUEDAD      PIC  9(07).
+          05 QUC-IND-RESULTADO           PIC  X(01).
+             88 QUC-COTIZACION-VIGENTE            VALUE 'S'.
+             88 QUC-COTIZACION-DESACTUALIZADA     VALUE 'N'.
+             88 QUC-SIN-COTIZACION                VALUE 'X'.
