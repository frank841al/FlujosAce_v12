@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * PARAMETROS DE LLAMADA A CORDSCLIM (CANCELACION/MODIFICACION  *
+      * DE ORDENES). EL LLAMADOR ARMA CXO-FUNCION Y, PARA 'M', LOS   *
+      * VALORES NUEVOS DE CANTIDAD/PRECIO.                            *
+      * FORMATO : CANCAMD                                             *
+      *--------------------------------------------------------------*
+       01 CXO-PARAMETROS.
+          05 CXO-CTAVALOR                PIC  X(20).
+          05 CXO-ORDEN                   PIC  9(09).
+          05 CXO-FUNCION                 PIC  X(01).
+             88 CXO-CANCELAR                       VALUE 'C'.
+             88 CXO-MODIFICAR                      VALUE 'M'.
+          05 CXO-NUEVA-CANTIDAD          PIC S9(10)V9(04).
+          05 CXO-NUEVO-PRECIO            PIC S9(08)V9(04).
+          05 CXO-MOTIVO                  PIC  X(50).
+          05 CXO-USUARIO                 PIC  X(07).
+          05 CXO-FECHA                   PIC  X(10).
+          05 CXO-HORA                    PIC  X(08).
+          05 CXO-SITUACION-RESULTANTE    PIC  X(10).
+          05 CXO-COD-RETORNO             PIC  X(02).
+          05 CXO-COD-ERROR-DEV           PIC  X(07).
