@@ -0,0 +1,8 @@
+      *--------------------------------------------------------------*
+      * REGISTRO UNICO DE CORRELATIVO DE CERTIFICADOS DE RETENCION   *
+      * SUNAT, LEIDO Y REESCRITO POR CSUNATCE AL EMITIR CADA         *
+      * CERTIFICADO.                                                  *
+      * FORMATO : SUNATSEQ                                            *
+      *--------------------------------------------------------------*
+       01 SEQ-CONTROL-CERTIFICADO.
+          05 SEQ-ULTIMO-CERTIFICADO      PIC S9(09).
