@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------*
+      * MAESTRO DE CUENTAS DE FONDO DE PENSIONES (AFP), POR          *
+      * CUENTA-VALOR, PARA LA GUARDA DE LIMITE DE INVERSION EN EL    *
+      * INGRESO DE ORDENES DE COMPRA DEL CANAL DE PENSIONES          *
+      * (PORDCOMVAL / AFPCHK). LAS CUENTAS QUE NO APARECEN EN ESTE   *
+      * MAESTRO NO SON CUENTAS AFP Y NO QUEDAN SUJETAS A SUS LIMITES.*
+      * CLAVE : AF-CTA-VALOR                                          *
+      * FORMATO : AFPMAST                                             *
+      *--------------------------------------------------------------*
+       01 AF-REGISTRO-AFP.
+          05 AF-CTA-VALOR                PIC  X(20).
+          05 AF-TIPO-FONDO               PIC  X(01).
+             88 AF-FONDO-TIPO-1                    VALUE '1'.
+             88 AF-FONDO-TIPO-2                    VALUE '2'.
+             88 AF-FONDO-TIPO-3                    VALUE '3'.
+          05 AF-LIMITE-MAX-NEMONICO      PIC  9(12)V9(02).
