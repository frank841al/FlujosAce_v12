@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DIARIO DE SALDO DE CUENTA EFECTIVO POR CUENTA-VALOR,*
+      * ORDENADO POR CTAVALOR, PARA EL ESTADO DE CUENTA CONSOLIDADO  *
+      * DE FIN DE DIA (CEODSTMT). UN REGISTRO POR CUENTA-VALOR.      *
+      * FORMATO : EODEFE                                             *
+      *--------------------------------------------------------------*
+       01 EE-REGISTRO-EFECTIVO.
+          05 EE-CTAVALOR                 PIC  X(20).
+          05 EE-SALDO-CONTABLE           PIC S9(15)V9(02).
+          05 EE-SALDO-DISPONIBLE         PIC S9(15)V9(02).
+          05 EE-DIVISA                   PIC  X(12).
