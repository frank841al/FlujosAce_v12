@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------*
+      * EXTRACTO DE TENENCIAS POR CUENTA-VALOR DE CLIENTES EMPRESA,  *
+      * UNA LINEA POR NEMONICO, PRE-ORDENADO POR CODIGO DE CLIENTE + *
+      * CUENTA-VALOR + NEMONICO, PARA EL ESTADO DE CUENTA            *
+      * CONSOLIDADO MULTI-CUENTA (CEMPSTMT). MISMOS CAMPOS QUE LAS   *
+      * CONSULTAS EN LINEA VLMC513S-D (CLIENTE/CUENTAS) Y VLMC514S-D *
+      * (TENENCIA POR CUENTA-VALOR).                                 *
+      * FORMATO : EMPEXT                                              *
+      *--------------------------------------------------------------*
+       01 EM-REGISTRO-TENENCIA-EMPRESA.
+          05 EM-COD-CLIENTE              PIC  9(08).
+          05 EM-NOMBRE-CLIENTE           PIC  X(80).
+          05 EM-CTA-VALOR                PIC  X(20).
+          05 EM-NEMONICO                 PIC  X(10).
+          05 EM-MONEDA                   PIC  X(03).
+          05 EM-SDOCON                   PIC  9(12).
+          05 EM-SDODIS                   PIC  9(12).
+          05 EM-VALACT                   PIC  9(12)V9(04).
+          05 EM-UTILID                   PIC  9(12)V9(02).
+          05 EM-UTILID-S                 PIC  X(01).
