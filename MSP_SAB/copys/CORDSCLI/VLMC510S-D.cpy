@@ -32,8 +32,17 @@
             10 D51O-NOMBRE-CLIE            PIC X(80).
             10 D51O-CODIGO-CLIE            PIC X(08).
             10 D51O-NRO-POLIZA             PIC S9(09)V.
-            10 D51O-CAMPO-AUX01            PIC 9(10).
-            10 D51O-CAMPO-AUX02            PIC 9(10).
+            10 D51O-CLAS-RIESGO-CLIE       PIC 9(02).
+               88 D51O-RIESGO-CONSERVADOR       VALUE 1.
+               88 D51O-RIESGO-MODERADO          VALUE 2.
+               88 D51O-RIESGO-AGRESIVO          VALUE 3.
+            10 FILLER                      PIC 9(08).
+            10 D51O-CANAL-ORIGEN           PIC 9(02).
+               88 D51O-CANAL-RETAIL             VALUE 1.
+               88 D51O-CANAL-ACE                VALUE 2.
+               88 D51O-CANAL-PENSION            VALUE 3.
+               88 D51O-CANAL-INSTITUCIONAL      VALUE 4.
+            10 FILLER                      PIC 9(08).
             10 D51O-CAMPO-AUX03            PIC X(80).
             10 D51O-CAMPO-AUX04            PIC X(20).
 
\ No newline at end of file
