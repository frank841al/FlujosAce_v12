@@ -1,6 +1,10 @@
       *----------------------------------------------------------------*00010000
       * SALIDA DE INGRESO DE ORDEN EXTRABURSATIL                       *00020000
       *                                                                *00030000
+      * S512-IND-APROBACION (EX S512-AUXILIAR1-C, MISMOS 20 BYTES      *
+      * CONSERVADOS CON UN FILLER) REFLEJA OM-IND-APROBACION DE        *
+      * OTCMAST: SI LA ORDEN REQUIERE APROBACION DE UN SEGUNDO USUARIO *
+      * POR SUPERAR EL LIMITE DE AUTORIZACION, Y EN QUE ESTADO QUEDO.  *
       * FORMATO : S512                                                 *00040000
       *----------------------------------------------------------------*00090000
        01 VLMC512S-DATOS-SALIDA.                                        00100000
@@ -17,7 +21,12 @@
           05 S512-CUST-TITULOS-C         PIC X(04).                     00200000
           05 S512-IMP-OPERACION-C        PIC S9(12)V9(02).              00210000
           05 S512-IMP-LIQUIDACION-C      PIC S9(12)V9(02).              00220000
-          05 S512-AUXILIAR1-C            PIC X(20).                     00230000
+          05 S512-IND-APROBACION         PIC X(01).                     00230000
+             88 S512-APROB-NO-REQUERIDA           VALUE SPACE.
+             88 S512-APROB-PENDIENTE              VALUE 'P'.
+             88 S512-APROB-APROBADA               VALUE 'A'.
+             88 S512-APROB-RECHAZADA              VALUE 'R'.
+          05 FILLER                      PIC X(19).
           05 S512-AUXILIAR2-C            PIC 9(15).                     00240000
           05 S512-CUST-TITULOS-V         PIC X(04).                     00250000
           05 S512-IMP-OPERACION-V        PIC S9(12)V9(02).              00260000
