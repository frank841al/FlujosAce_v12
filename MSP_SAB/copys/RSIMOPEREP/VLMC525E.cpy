@@ -0,0 +1,20 @@
+      *--------------------------------------------------------------*
+      * ENTRADA                      - SIMULADOR DE REPORTES         *
+      * CONTINENTAL BOLSA SAB                                        *
+      * PERMITE HASTA 5 PATAS (LEGS) PARA COMPARAR ESCENARIOS        *
+      * "QUE PASA SI" CONTADO/PLAZO DE UNA ESTRATEGIA MULTI-PATA.    *
+      * FORMATO : E525                                                *
+      *--------------------------------------------------------------*
+       01 VLMC525E-DATOS-ENTRADA.
+          05 E525-COD-CLIENTE            PIC  X(08).
+          05 E525-CTA-VALOR              PIC  X(20).
+          05 E525-MONEDA                  PIC  X(03).
+          05 E525-NRO-PATAS               PIC  9(01).
+          05 E525-PATA OCCURS 5 TIMES.
+             10 E525-NEMONICO             PIC  X(10).
+             10 E525-COM-VTA              PIC  X(01).
+             10 E525-TITULOS              PIC S9(10)V9(04).
+             10 E525-PRECIO               PIC S9(08)V9(04).
+             10 E525-PLAZO-DIAS           PIC  9(03).
+             10 E525-TEM                  PIC  9(01)V9(04).
+             10 E525-TASA-COMISION        PIC  9(01)V9(04).
