@@ -34,4 +34,23 @@
             10 D525-TIPCOM              PIC  X(01).
             10 D525-PORCEN              PIC  X(14).
             10 D525-IMPORT              PIC  9(12)V9(02).
+      *--------------------------------------------------------------*
+      * COMPARACION DE ESCENARIOS "QUE PASA SI" MULTI-PATA. S525-*   *
+      * CON/PLZ DE ARRIBA PASAN A REPRESENTAR EL CONSOLIDADO DE      *
+      * TODAS LAS PATAS; ESTO ES COMPATIBLE CON EL USO ORIGINAL DE   *
+      * UNA SOLA PATA, DONDE EL CONSOLIDADO ES IGUAL AL DE LA PATA.  *
+      *--------------------------------------------------------------*
+          05 S525-MEJOR-ESCENARIO     PIC  X(01).
+              88 S525-ES-CONTADO               VALUE 'C'.
+              88 S525-ES-PLAZO                 VALUE 'P'.
+          05 VLMC525P-DATOS-SALIDA    OCCURS 5 TIMES.
+            10 P525-NEMONICO            PIC  X(10).
+            10 P525-MTOOPE-CON          PIC  9(12)V9(02).
+            10 P525-TOTCOM-CON          PIC  9(12)V9(02).
+            10 P525-MTOT-LIQ-CON        PIC  9(12)V9(02).
+            10 P525-MTOOPE-PLZ          PIC  9(12)V9(02).
+            10 P525-INT-CORR-PLZ        PIC  9(12)V9(02).
+            10 P525-TOTCOM-PLZ          PIC  9(12)V9(02).
+            10 P525-MTOT-LIQ-PLZ        PIC  9(12)V9(02).
+            10 P525-VENTAJA-PATA        PIC S9(12)V9(02).
 
\ No newline at end of file
