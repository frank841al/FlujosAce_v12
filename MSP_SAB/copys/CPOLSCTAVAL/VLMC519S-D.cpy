@@ -33,8 +33,17 @@
             10 D519-NOMBRE-CLIE            PIC X(80).
             10 D519-CODIGO-CLIE            PIC X(08).
             10 D519-NRO-POLIZA             PIC S9(09)V.
-            10 D519-CAMPO-AUX01            PIC 9(10).
-            10 D519-CAMPO-AUX02            PIC 9(10).
+            10 D519-CLAS-RIESGO-CLIE       PIC 9(02).
+               88 D519-RIESGO-CONSERVADOR       VALUE 1.
+               88 D519-RIESGO-MODERADO          VALUE 2.
+               88 D519-RIESGO-AGRESIVO          VALUE 3.
+            10 FILLER                      PIC 9(08).
+            10 D519-CANAL-ORIGEN           PIC 9(02).
+               88 D519-CANAL-RETAIL             VALUE 1.
+               88 D519-CANAL-ACE                VALUE 2.
+               88 D519-CANAL-PENSION            VALUE 3.
+               88 D519-CANAL-INSTITUCIONAL      VALUE 4.
+            10 FILLER                      PIC 9(08).
             10 D519-CAMPO-AUX03            PIC X(80).
             10 D519-CAMPO-AUX04            PIC X(20).
 
\ No newline at end of file
